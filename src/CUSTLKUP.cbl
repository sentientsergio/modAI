@@ -0,0 +1,263 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CUSTLKUP.
+000300 AUTHOR.         R V HALVERSEN.
+000400 INSTALLATION.   FINANCIAL SYSTEMS DIVISION.
+000500 DATE-WRITTEN.   08/25/2026.
+000600 DATE-COMPILED.  08/25/2026.
+000700******************************************************************
+000800*                                                                *
+000900*    CUSTLKUP - ONLINE CUSTOMER BALANCE INQUIRY                  *
+001000*    MENU-DRIVEN LOOKUP AGAINST THE CUSTOMER MASTER (NEWCUST).   *
+001100*    A REP KEYS A CUST-ID OR A CUST-NAME, THIS PROGRAM DOES A    *
+001150*    KEYED READ (BY THE PRIMARY OR ALTERNATE KEY) AND DISPLAYS   *
+001200*    THE MATCHING RECORD(S), SO THE ANSWER TO "WHAT'S THIS       *
+001300*    CUSTOMER'S BALANCE RIGHT NOW" DOESN'T HAVE TO WAIT ON THE   *
+001400*    OVERNIGHT SAMPCOBL CYCLE.  READ-ONLY - THIS PROGRAM NEVER   *
+001500*    OPENS CUSTOMER-FILE FOR OUTPUT AND CANNOT UPDATE A RECORD.  *
+001600*                                                                *
+001700******************************************************************
+001800* MODIFICATION HISTORY
+001900*   08/25/2026  RVH  ORIGINAL.
+001950*   08/29/2026  RVH  ADDED A NAME-BASED LOOKUP OPTION USING THE
+001960*                    CUST-NAME ALTERNATE KEY (START KEY EQUAL,
+001970*                    THEN READ NEXT WHILE THE NAME STILL MATCHES,
+001980*                    SINCE THE KEY ALLOWS DUPLICATES).  ACCESS
+001990*                    MODE CHANGED FROM RANDOM TO DYNAMIC SO THE
+001991*                    SAME OPEN SUPPORTS BOTH THE EXISTING CUST-ID
+001992*                    RANDOM READ AND THE NEW START/READ NEXT BY
+001993*                    NAME.
+002000******************************************************************
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUSTOMER-FILE ASSIGN TO NEWCUST
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS CUST-ID
+002900         ALTERNATE RECORD KEY IS CUST-NAME WITH DUPLICATES
+003000         FILE STATUS IS CUSTOMER-FILE-STATUS.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CUSTOMER-FILE
+003500     LABEL RECORDS ARE STANDARD
+003600     BLOCK CONTAINS 0 RECORDS
+003700     RECORDING MODE F
+003800     DATA RECORD IS CUSTOMER-RECORD.
+003900     COPY CUSTREC.
+004000
+004100 WORKING-STORAGE SECTION.
+004200******************************************************************
+004300*    FILE STATUS AND SWITCHES                                    *
+004400*    SAME FILE STATUS TAXONOMY AS SAMPCOBL'S CUSTOMER-FILE-      *
+004500*    STATUS, SINCE BOTH PROGRAMS OPEN THE SAME PHYSICAL DATASET. *
+004600******************************************************************
+004700 01  CUSTOMER-FILE-STATUS      PIC X(02).
+004800     88  CUST-FILE-OK              VALUE "00".
+004900     88  CUST-FILE-NOT-FOUND       VALUE "05" "23" "35".
+005000     88  CUST-FILE-BAD-RECORD      VALUE "24".
+005100     88  CUST-FILE-PERM-ERROR      VALUE "30".
+005200     88  CUST-FILE-LOCKED          VALUE "37" "91".
+005300     88  CUST-FILE-BAD-OPEN        VALUE "41".
+005400 01  WS-DONE-SWITCH            PIC X(01) VALUE "N".
+005500     88  WS-DONE                   VALUE "Y".
+005600 01  WS-INQUIRY-CUST-ID        PIC X(10) VALUE SPACES.
+005710 01  WS-INQUIRY-OPTION         PIC X(01) VALUE SPACES.
+005720     88  WS-OPTION-BY-CUST-ID      VALUE "1".
+005730     88  WS-OPTION-BY-NAME         VALUE "2".
+005740     88  WS-OPTION-END             VALUE "E" "e".
+005750 01  WS-INQUIRY-NAME           PIC X(30) VALUE SPACES.
+005760 01  WS-NAME-FOUND-SWITCH      PIC X(01) VALUE "N".
+005770     88  WS-NAME-MATCH-FOUND       VALUE "Y".
+005780 01  WS-NAME-SEARCH-SWITCH     PIC X(01) VALUE "N".
+005790     88  WS-NAME-SEARCH-DONE       VALUE "Y".
+005800
+005900******************************************************************
+006000*    DISPLAY LINE WORK AREAS                                     *
+006100******************************************************************
+006200 01  WS-DISPLAY-BALANCE        PIC ZZZ,ZZ9.99.
+006300 01  WS-DISPLAY-STATUS-TEXT    PIC X(08) VALUE SPACES.
+006400
+006500 PROCEDURE DIVISION.
+006600******************************************************************
+006700*    0000-MAINLINE                                               *
+006800******************************************************************
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007100     PERFORM 2000-PROCESS-ONE-INQUIRY THRU 2000-EXIT
+007200         UNTIL WS-DONE
+007300     PERFORM 9000-TERMINATE THRU 9000-EXIT
+007400     STOP RUN.
+007500
+007600******************************************************************
+007700*    1000-INITIALIZE                                             *
+007800*    OPENS CUSTOMER-FILE FOR RANDOM READ-ONLY ACCESS.  THERE IS   *
+007900*    NOTHING TO PROCESS AND NOWHERE TO ACCUMULATE A PARTIAL       *
+008000*    RESULT IF THIS FAILS, SO THE JOB STOPS HERE DIRECTLY, THE    *
+008100*    SAME AS SAMPCOBL'S 2100-OPEN-FILE-ERROR.                     *
+008200******************************************************************
+008300 1000-INITIALIZE.
+008400     OPEN INPUT CUSTOMER-FILE
+008500     IF CUST-FILE-OK
+008600         CONTINUE
+008700     ELSE
+008800         PERFORM 1100-OPEN-FILE-ERROR THRU 1100-EXIT
+008900     END-IF
+009000     DISPLAY "CUSTLKUP - CUSTOMER BALANCE INQUIRY"
+009100     DISPLAY "LOOK UP A CUSTOMER BY CUST-ID OR BY NAME, OR END "
+009110         "THE SESSION.".
+009200 1000-EXIT.
+009300     EXIT.
+009400
+009500******************************************************************
+009600*    1100-OPEN-FILE-ERROR                                        *
+009700******************************************************************
+009800 1100-OPEN-FILE-ERROR.
+009900     EVALUATE TRUE
+010000         WHEN CUST-FILE-NOT-FOUND
+010100             DISPLAY "CUSTLKUP - CUSTOMER FILE NOT FOUND - "
+010200                 "STATUS " CUSTOMER-FILE-STATUS
+010300             MOVE 8 TO RETURN-CODE
+010400         WHEN CUST-FILE-LOCKED
+010500             DISPLAY "CUSTLKUP - CUSTOMER FILE LOCKED BY "
+010600                 "ANOTHER JOB - STATUS " CUSTOMER-FILE-STATUS
+010700             MOVE 12 TO RETURN-CODE
+010800         WHEN CUST-FILE-BAD-OPEN
+010900             DISPLAY "CUSTLKUP - CUSTOMER FILE OPEN MODE "
+011000                 "CONFLICTS WITH FILE LABEL - STATUS "
+011100                 CUSTOMER-FILE-STATUS
+011200             MOVE 20 TO RETURN-CODE
+011300         WHEN OTHER
+011400             DISPLAY "CUSTLKUP - ERROR OPENING CUSTOMER FILE "
+011500                 "- STATUS " CUSTOMER-FILE-STATUS
+011600             MOVE 24 TO RETURN-CODE
+011700     END-EVALUATE
+011800     STOP RUN.
+011900 1100-EXIT.
+012000     EXIT.
+012100
+012200******************************************************************
+012300*    2000-PROCESS-ONE-INQUIRY                                    *
+012400*    PROMPTS THE REP FOR AN INQUIRY OPTION - LOOK UP BY CUST-ID,  *
+012500*    LOOK UP BY NAME, OR END THE SESSION.                         *
+012600******************************************************************
+012700 2000-PROCESS-ONE-INQUIRY.
+012710     DISPLAY "1=LOOKUP BY CUST-ID  2=LOOKUP BY NAME  E=END: "
+012720         WITH NO ADVANCING
+012730     ACCEPT WS-INQUIRY-OPTION
+012740     EVALUATE TRUE
+012750         WHEN WS-OPTION-END
+012760             MOVE "Y" TO WS-DONE-SWITCH
+012770         WHEN WS-OPTION-BY-CUST-ID
+012780             DISPLAY "CUST-ID: " WITH NO ADVANCING
+012790             ACCEPT WS-INQUIRY-CUST-ID
+012800             PERFORM 2100-LOOKUP-CUSTOMER THRU 2100-EXIT
+012810         WHEN WS-OPTION-BY-NAME
+012820             DISPLAY "CUST-NAME: " WITH NO ADVANCING
+012830             ACCEPT WS-INQUIRY-NAME
+012840             PERFORM 2150-LOOKUP-BY-NAME THRU 2150-EXIT
+012850         WHEN OTHER
+012860             DISPLAY "  INVALID OPTION - ENTER 1, 2 OR E"
+012870     END-EVALUATE.
+013500 2000-EXIT.
+013600     EXIT.
+013700
+013800******************************************************************
+013900*    2100-LOOKUP-CUSTOMER                                        *
+014000*    KEYED READ AGAINST CUSTOMER-FILE ON THE REP'S ENTERED        *
+014100*    CUST-ID.  A NOT-FOUND KEY IS A NORMAL OUTCOME HERE, NOT AN   *
+014200*    ABEND - THE REP JUST TYPED A CUST-ID THAT ISN'T ON FILE.     *
+014300******************************************************************
+014400 2100-LOOKUP-CUSTOMER.
+014500     MOVE WS-INQUIRY-CUST-ID TO CUST-ID
+014600     READ CUSTOMER-FILE
+014700         INVALID KEY
+014800             DISPLAY "  NO RECORD FOUND FOR CUST-ID "
+014900                 WS-INQUIRY-CUST-ID
+015000         NOT INVALID KEY
+015100             PERFORM 2200-DISPLAY-CUSTOMER THRU 2200-EXIT
+015200     END-READ.
+015300 2100-EXIT.
+015400     EXIT.
+015410
+015420******************************************************************
+015430*    2150-LOOKUP-BY-NAME                                         *
+015440*    STARTS CUSTOMER-FILE ON THE CUST-NAME ALTERNATE KEY AND      *
+015450*    WALKS EVERY DUPLICATE THAT MATCHES THE REP'S ENTERED NAME,   *
+015460*    DISPLAYING EACH ONE.  A NOT-FOUND KEY IS A NORMAL OUTCOME    *
+015470*    HERE, NOT AN ABEND.                                          *
+015480******************************************************************
+015490 2150-LOOKUP-BY-NAME.
+015500     MOVE WS-INQUIRY-NAME TO CUST-NAME
+015510     MOVE "N" TO WS-NAME-FOUND-SWITCH
+015520     MOVE "N" TO WS-NAME-SEARCH-SWITCH
+015530     START CUSTOMER-FILE KEY IS EQUAL TO CUST-NAME
+015540         INVALID KEY
+015550             MOVE "Y" TO WS-NAME-SEARCH-SWITCH
+015560     END-START
+015570     PERFORM 2160-READ-NEXT-NAME-MATCH THRU 2160-EXIT
+015580         UNTIL WS-NAME-SEARCH-DONE
+015590     IF NOT WS-NAME-MATCH-FOUND
+015600         DISPLAY "  NO RECORD FOUND FOR NAME " WS-INQUIRY-NAME
+015610     END-IF.
+015620 2150-EXIT.
+015630     EXIT.
+015640
+015650******************************************************************
+015660*    2160-READ-NEXT-NAME-MATCH                                   *
+015670*    READS THE NEXT RECORD IN CUST-NAME SEQUENCE AND DISPLAYS IT  *
+015680*    IF THE NAME STILL MATCHES THE REP'S ENTRY.  STOPS THE LOOP   *
+015690*    AT END OF FILE OR AS SOON AS THE NAME NO LONGER MATCHES.     *
+015700******************************************************************
+015710 2160-READ-NEXT-NAME-MATCH.
+015720     READ CUSTOMER-FILE NEXT RECORD
+015730         AT END
+015740             MOVE "Y" TO WS-NAME-SEARCH-SWITCH
+015750     END-READ
+015760     IF NOT WS-NAME-SEARCH-DONE
+015770         IF CUST-NAME = WS-INQUIRY-NAME
+015780             MOVE "Y" TO WS-NAME-FOUND-SWITCH
+015790             PERFORM 2200-DISPLAY-CUSTOMER THRU 2200-EXIT
+015800         ELSE
+015810             MOVE "Y" TO WS-NAME-SEARCH-SWITCH
+015820         END-IF
+015830     END-IF.
+015840 2160-EXIT.
+015850     EXIT.
+015860
+015870******************************************************************
+015880*    2200-DISPLAY-CUSTOMER                                       *
+015890*    FORMATS AND DISPLAYS THE CURRENT RECORD'S FIELDS.            *
+015895******************************************************************
+016000 2200-DISPLAY-CUSTOMER.
+016100     MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
+016200     EVALUATE TRUE
+016300         WHEN CUST-STATUS-ACTIVE
+016400             MOVE "ACTIVE" TO WS-DISPLAY-STATUS-TEXT
+016500         WHEN CUST-STATUS-CLOSED
+016600             MOVE "CLOSED" TO WS-DISPLAY-STATUS-TEXT
+016700         WHEN CUST-STATUS-FROZEN
+016800             MOVE "FROZEN" TO WS-DISPLAY-STATUS-TEXT
+016900         WHEN OTHER
+017000             MOVE "UNKNOWN" TO WS-DISPLAY-STATUS-TEXT
+017100     END-EVALUATE
+017200     DISPLAY "  CUST-ID .......... " CUST-ID
+017300     DISPLAY "  NAME ............. " CUST-NAME
+017400     DISPLAY "  BALANCE .......... " WS-DISPLAY-BALANCE
+017500         " " CUST-CURRENCY-CODE
+017600     DISPLAY "  STATUS ........... " WS-DISPLAY-STATUS-TEXT
+017700     DISPLAY "  PHONE ............ " CUST-PHONE
+017800     DISPLAY "  ADDRESS .......... " CUST-ADDRESS
+017900     DISPLAY "  LAST ACTIVITY .... " CUST-LAST-ACTIVITY-DATE.
+018000 2200-EXIT.
+018100     EXIT.
+018200
+018300******************************************************************
+018400*    9000-TERMINATE                                              *
+018500******************************************************************
+018600 9000-TERMINATE.
+018700     CLOSE CUSTOMER-FILE
+018800     DISPLAY "CUSTLKUP - SESSION ENDED".
+018900 9000-EXIT.
+019000     EXIT.
