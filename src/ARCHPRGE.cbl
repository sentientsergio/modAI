@@ -0,0 +1,396 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     ARCHPRGE.
+000300 AUTHOR.         R V HALVERSEN.
+000400 INSTALLATION.   FINANCIAL SYSTEMS DIVISION.
+000500 DATE-WRITTEN.   08/25/2026.
+000600 DATE-COMPILED.  08/25/2026.
+000700******************************************************************
+000800*                                                                *
+000900*    ARCHPRGE - PERIOD-END CUSTOMER FILE ARCHIVAL AND PURGE      *
+001000*    RUNS AGAINST THE LIVE CUSTOMER MASTER (NEWCUST) ON A        *
+001100*    PERIOD-END SCHEDULE.  ANY RECORD FLAGGED CLOSED (CUST-      *
+001200*    STATUS-CLOSED) OR WHOSE LAST-ACTIVITY DATE IS OLDER THAN    *
+001300*    THE RUN'S RETENTION CUTOFF IS COPIED TO A DATED ARCHIVE     *
+001400*    FILE (ARCHFILE) AND DELETED FROM CUSTOMER-FILE, WITH A      *
+001500*    PURGE REPORT (ARCPRPT) LISTING EVERYTHING THAT WAS MOVED.   *
+001600*    NOTHING IS EVER JUST DISCARDED - THE ARCHIVE FILE IS THE    *
+001700*    PERMANENT RECORD OF WHAT LEFT THE ACTIVE FILE AND WHEN.     *
+001800*                                                                *
+001900*    THE RETENTION CUTOFF IS AN OPTIONAL JCL PARM (YYMMDD).  A   *
+002000*    CUST-LAST-ACTIVITY-DATE OLDER THAN THE CUTOFF IS ARCHIVED   *
+002100*    REGARDLESS OF STATUS.  WITH NO CUTOFF SUPPLIED, ONLY        *
+002200*    CLOSED ACCOUNTS ARE ARCHIVED - AGE ALONE NEVER PURGES AN    *
+002300*    ACTIVE OR FROZEN ACCOUNT.  THIS PROGRAM DOES NOT TOUCH      *
+002400*    AUDIT-FILE, TREND-LOG-FILE OR MANIFEST-FILE - THOSE ARE     *
+002500*    RUN HISTORY, NOT CUSTOMER MASTER DATA, AND THEIR OWN        *
+002600*    RETENTION IS A SEPARATE HOUSEKEEPING CONCERN.               *
+002700*                                                                *
+002800******************************************************************
+002900* MODIFICATION HISTORY
+003000*   08/25/2026  RVH  ORIGINAL.
+003050*   08/31/2026  RVH  ADDED THE CUST-NAME ALTERNATE KEY TO THE
+003060*                    CUSTOMER-FILE SELECT SO THE INDEX SAMPCOBL
+003070*                    AND CUSTLKUP BUILD STAYS IN SYNC WHEN THIS
+003080*                    PROGRAM DELETES RECORDS.  REORDERED 2300-
+003090*                    ARCHIVE-CUSTOMER-RECORD TO DELETE FIRST AND
+003095*                    ONLY ARCHIVE/REPORT A RECORD ONCE THE DELETE
+003097*                    COMES BACK "00", SO A FAILED DELETE CANNOT
+003098*                    LEAVE A CUSTOMER COUNTED AS REMOVED WHILE
+003099*                    STILL LIVE ON CUSTOMER-FILE.
+003100******************************************************************
+003200
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT CUSTOMER-FILE ASSIGN TO NEWCUST
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS DYNAMIC
+003900         RECORD KEY IS CUST-ID
+003950         ALTERNATE RECORD KEY IS CUST-NAME WITH DUPLICATES
+004000         FILE STATUS IS CUSTOMER-FILE-STATUS.
+004100     SELECT ARCHIVE-FILE ASSIGN TO ARCHFILE
+004200         ORGANIZATION IS SEQUENTIAL
+004300         ACCESS MODE IS SEQUENTIAL
+004400         FILE STATUS IS ARCHIVE-FILE-STATUS.
+004500     SELECT PURGE-REPORT ASSIGN TO ARCPRPT
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS PURGE-REPORT-STATUS.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  CUSTOMER-FILE
+005200     LABEL RECORDS ARE STANDARD
+005300     BLOCK CONTAINS 0 RECORDS
+005400     RECORDING MODE F
+005500     DATA RECORD IS CUSTOMER-RECORD.
+005600     COPY CUSTREC.
+005700
+005800 FD  ARCHIVE-FILE
+005900     LABEL RECORDS ARE STANDARD
+006000     BLOCK CONTAINS 0 RECORDS
+006100     RECORDING MODE F
+006200     DATA RECORD IS ARCHIVE-RECORD.
+006300     COPY ARCHREC.
+006400
+006500 FD  PURGE-REPORT
+006600     LABEL RECORDS ARE OMITTED
+006700     RECORDING MODE F.
+006800 01  PURGE-REPORT-LINE        PIC X(132).
+006900
+007000 WORKING-STORAGE SECTION.
+007100******************************************************************
+007200*    FILE STATUS - SAME TAXONOMY AS SAMPCOBL'S CUSTOMER-FILE-    *
+007300*    STATUS, SINCE BOTH PROGRAMS OPEN THE SAME PHYSICAL DATASET. *
+007400******************************************************************
+007500 01  CUSTOMER-FILE-STATUS      PIC X(02).
+007600     88  CUST-FILE-OK              VALUE "00".
+007700     88  CUST-FILE-NOT-FOUND       VALUE "05" "23" "35".
+007800     88  CUST-FILE-BAD-RECORD      VALUE "24".
+007900     88  CUST-FILE-PERM-ERROR      VALUE "30".
+008000     88  CUST-FILE-LOCKED          VALUE "37" "91".
+008100     88  CUST-FILE-BAD-OPEN        VALUE "41".
+008200 01  ARCHIVE-FILE-STATUS       PIC X(02).
+008300     88  ARCHIVE-FILE-OK           VALUE "00".
+008400 01  PURGE-REPORT-STATUS       PIC X(02).
+008500     88  PURGE-REPORT-OK           VALUE "00".
+008600
+008700******************************************************************
+008800*    RUN CONTROL FIELDS                                          *
+008900******************************************************************
+009000 01  WS-PARM-DATA              PIC X(06) VALUE SPACES.
+009100 01  WS-CUTOFF-DATE            PIC 9(06) VALUE 0.
+009200 01  WS-RUN-DATE               PIC 9(06) VALUE 0.
+009300 01  WS-CUSTOMER-AT-END        PIC X(01) VALUE "N".
+009400     88  CUSTOMER-FILE-AT-END      VALUE "Y".
+009500 01  WS-ARCHIVE-THIS-RECORD    PIC X(01) VALUE "N".
+009600     88  ARCHIVE-THIS-RECORD       VALUE "Y".
+009700
+009800******************************************************************
+009900*    RUN TOTALS                                                  *
+010000******************************************************************
+010100 01  WS-RECORDS-READ           PIC 9(07) BINARY VALUE 0.
+010200 01  WS-RECORDS-ARCHIVED       PIC 9(07) BINARY VALUE 0.
+010250 01  WS-RECORDS-DELETE-FAILED  PIC 9(07) BINARY VALUE 0.
+010300 01  WS-ARCHIVED-BALANCE       PIC 9(9)V99 VALUE 0.
+010400
+010500******************************************************************
+010600*    PURGE REPORT LINE LAYOUTS                                   *
+010700******************************************************************
+010800 01  PR-HEADING-LINE-1.
+010900     05  FILLER                PIC X(01) VALUE SPACE.
+011000     05  FILLER                PIC X(40) VALUE
+011100         "ARCHPRGE - CUSTOMER FILE PURGE REPORT".
+011200     05  FILLER                PIC X(15) VALUE "RUN DATE ".
+011300     05  PR-HDG1-RUN-DATE      PIC 9(6).
+011400     05  FILLER                PIC X(15) VALUE "CUTOFF DATE ".
+011500     05  PR-HDG1-CUTOFF-DATE   PIC 9(6).
+011600
+011700 01  PR-HEADING-LINE-2.
+011800     05  FILLER                PIC X(01) VALUE SPACE.
+011900     05  FILLER                PIC X(12) VALUE "CUSTOMER ID".
+012000     05  FILLER                PIC X(19) VALUE SPACES.
+012100     05  FILLER                PIC X(30) VALUE "CUSTOMER NAME".
+012200     05  FILLER                PIC X(05) VALUE SPACES.
+012300     05  FILLER                PIC X(14) VALUE "BALANCE".
+012400     05  FILLER                PIC X(10) VALUE "STATUS".
+012500     05  FILLER                PIC X(14) VALUE "LAST ACTIVITY".
+012600     05  FILLER                PIC X(06) VALUE "REASON".
+012700
+012800 01  PR-DETAIL-LINE.
+012900     05  FILLER                PIC X(01) VALUE SPACE.
+013000     05  PR-DTL-CUST-ID        PIC X(10).
+013100     05  FILLER                PIC X(02) VALUE SPACES.
+013200     05  PR-DTL-CUST-NAME      PIC X(30).
+013300     05  FILLER                PIC X(02) VALUE SPACES.
+013400     05  PR-DTL-BALANCE        PIC ZZZ,ZZ9.99.
+013500     05  FILLER                PIC X(06) VALUE SPACES.
+013600     05  PR-DTL-STATUS         PIC X(08).
+013700     05  FILLER                PIC X(02) VALUE SPACES.
+013800     05  PR-DTL-LAST-ACTIVITY  PIC 9(06).
+013900     05  FILLER                PIC X(06) VALUE SPACES.
+014000     05  PR-DTL-REASON         PIC X(10).
+014100
+014200 01  PR-FOOTER-LINE-1.
+014300     05  FILLER                PIC X(01) VALUE SPACE.
+014400     05  FILLER                PIC X(30) VALUE
+014500         "TOTAL CUSTOMERS READ . . . . .".
+014600     05  PR-FTR1-READ          PIC ZZZ,ZZ9.
+014700
+014800 01  PR-FOOTER-LINE-2.
+014900     05  FILLER                PIC X(01) VALUE SPACE.
+015000     05  FILLER                PIC X(30) VALUE
+015100         "TOTAL CUSTOMERS ARCHIVED . . .".
+015200     05  PR-FTR2-ARCHIVED      PIC ZZZ,ZZ9.
+015300
+015400 01  PR-FOOTER-LINE-3.
+015500     05  FILLER                PIC X(01) VALUE SPACE.
+015600     05  FILLER                PIC X(30) VALUE
+015700         "TOTAL ARCHIVED BALANCE . . . .".
+015800     05  PR-FTR3-BALANCE       PIC ZZZ,ZZZ,ZZ9.99.
+015900
+016000 PROCEDURE DIVISION.
+016100******************************************************************
+016200*    0000-MAINLINE                                               *
+016300******************************************************************
+016400 0000-MAINLINE.
+016500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+016600     PERFORM 2100-READ-NEXT-CUSTOMER THRU 2100-EXIT
+016700     PERFORM 2200-PROCESS-ONE-CUSTOMER THRU 2200-EXIT
+016800         UNTIL CUSTOMER-FILE-AT-END
+016900     PERFORM 9000-TERMINATE THRU 9000-EXIT
+017000     STOP RUN.
+017100
+017200******************************************************************
+017300*    1000-INITIALIZE                                             *
+017400*    ESTABLISHES THE RETENTION CUTOFF DATE AND OPENS ALL THREE   *
+017500*    FILES.  THE CUTOFF IS AN OPTIONAL JCL PARM (YYMMDD) - LEFT  *
+017600*    AT ZERO, ONLY CLOSED ACCOUNTS ARE ARCHIVED.  CUSTOMER-FILE  *
+017700*    IS OPENED I-O SINCE MATCHED RECORDS ARE DELETED IN PLACE.   *
+017800******************************************************************
+017900 1000-INITIALIZE.
+018000     ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+018100     IF WS-PARM-DATA NOT = SPACES AND WS-PARM-DATA IS NUMERIC
+018200         MOVE WS-PARM-DATA TO WS-CUTOFF-DATE
+018300     END-IF
+018400     ACCEPT WS-RUN-DATE FROM DATE
+018500     OPEN I-O CUSTOMER-FILE
+018600     IF NOT CUST-FILE-OK
+018700         PERFORM 1100-CUSTOMER-FILE-OPEN-ERROR THRU 1100-EXIT
+018800     END-IF
+018900     OPEN OUTPUT ARCHIVE-FILE
+019000     IF NOT ARCHIVE-FILE-OK
+019100         PERFORM 1200-ARCHIVE-FILE-OPEN-ERROR THRU 1200-EXIT
+019200     END-IF
+019300     OPEN OUTPUT PURGE-REPORT
+019400     IF NOT PURGE-REPORT-OK
+019500         PERFORM 1300-PURGE-REPORT-OPEN-ERROR THRU 1300-EXIT
+019600     END-IF
+019700     MOVE WS-RUN-DATE TO PR-HDG1-RUN-DATE
+019800     MOVE WS-CUTOFF-DATE TO PR-HDG1-CUTOFF-DATE
+019900     WRITE PURGE-REPORT-LINE FROM PR-HEADING-LINE-1
+020000     WRITE PURGE-REPORT-LINE FROM PR-HEADING-LINE-2
+020100     MOVE SPACES TO PURGE-REPORT-LINE
+020200     WRITE PURGE-REPORT-LINE AFTER ADVANCING 1 LINE.
+020300 1000-EXIT.
+020400     EXIT.
+020500
+020600******************************************************************
+020700*    1100-CUSTOMER-FILE-OPEN-ERROR                                *
+020800******************************************************************
+020900 1100-CUSTOMER-FILE-OPEN-ERROR.
+021000     EVALUATE TRUE
+021100         WHEN CUST-FILE-NOT-FOUND
+021200             DISPLAY "ARCHPRGE - CUSTOMER FILE NOT FOUND - "
+021300                 "STATUS " CUSTOMER-FILE-STATUS
+021400             MOVE 8 TO RETURN-CODE
+021500         WHEN CUST-FILE-LOCKED
+021600             DISPLAY "ARCHPRGE - CUSTOMER FILE LOCKED BY "
+021700                 "ANOTHER JOB - STATUS " CUSTOMER-FILE-STATUS
+021800             MOVE 12 TO RETURN-CODE
+021900         WHEN CUST-FILE-BAD-OPEN
+022000             DISPLAY "ARCHPRGE - CUSTOMER FILE OPEN MODE "
+022100                 "CONFLICTS WITH FILE LABEL - STATUS "
+022200                 CUSTOMER-FILE-STATUS
+022300             MOVE 20 TO RETURN-CODE
+022400         WHEN OTHER
+022500             DISPLAY "ARCHPRGE - ERROR OPENING CUSTOMER FILE "
+022600                 "- STATUS " CUSTOMER-FILE-STATUS
+022700             MOVE 24 TO RETURN-CODE
+022800     END-EVALUATE
+022900     STOP RUN.
+023000 1100-EXIT.
+023100     EXIT.
+023200
+023300******************************************************************
+023400*    1200-ARCHIVE-FILE-OPEN-ERROR                                 *
+023500******************************************************************
+023600 1200-ARCHIVE-FILE-OPEN-ERROR.
+023700     DISPLAY "ARCHPRGE - ERROR OPENING ARCHIVE FILE - STATUS "
+023800         ARCHIVE-FILE-STATUS
+023900     CLOSE CUSTOMER-FILE
+024000     MOVE 24 TO RETURN-CODE
+024100     STOP RUN.
+024200 1200-EXIT.
+024300     EXIT.
+024400
+024500******************************************************************
+024600*    1300-PURGE-REPORT-OPEN-ERROR                                 *
+024700******************************************************************
+024800 1300-PURGE-REPORT-OPEN-ERROR.
+024900     DISPLAY "ARCHPRGE - ERROR OPENING PURGE REPORT - STATUS "
+025000         PURGE-REPORT-STATUS
+025100     CLOSE CUSTOMER-FILE
+025200     CLOSE ARCHIVE-FILE
+025300     MOVE 24 TO RETURN-CODE
+025400     STOP RUN.
+025500 1300-EXIT.
+025600     EXIT.
+025700
+025800******************************************************************
+025900*    2100-READ-NEXT-CUSTOMER                                     *
+026000*    ADVANCES THE CUSTOMER-FILE READ POINTER.  DYNAMIC ACCESS,    *
+026100*    SEQUENCED BY CUST-ID, SO A RECORD DELETED ON ONE STEP DOES   *
+026200*    NOT DISTURB THE NEXT READ.                                   *
+026300******************************************************************
+026400 2100-READ-NEXT-CUSTOMER.
+026500     READ CUSTOMER-FILE NEXT RECORD
+026600         AT END
+026700             MOVE "Y" TO WS-CUSTOMER-AT-END
+026800     END-READ.
+026900 2100-EXIT.
+027000     EXIT.
+027100
+027200******************************************************************
+027300*    2200-PROCESS-ONE-CUSTOMER                                   *
+027400*    DECIDES WHETHER THE CURRENT RECORD MEETS THE ARCHIVAL        *
+027500*    CRITERIA (CLOSED STATUS, OR OLDER THAN THE RETENTION         *
+027600*    CUTOFF WHEN ONE WAS SUPPLIED) AND ARCHIVES IT IF SO, THEN    *
+027700*    ADVANCES TO THE NEXT RECORD.                                 *
+027800******************************************************************
+027900 2200-PROCESS-ONE-CUSTOMER.
+028000     ADD 1 TO WS-RECORDS-READ
+028100     MOVE "N" TO WS-ARCHIVE-THIS-RECORD
+028200     IF CUST-STATUS-CLOSED
+028300         MOVE "Y" TO WS-ARCHIVE-THIS-RECORD
+028400     END-IF
+028500     IF WS-CUTOFF-DATE > 0
+028600             AND CUST-LAST-ACTIVITY-DATE < WS-CUTOFF-DATE
+028700         MOVE "Y" TO WS-ARCHIVE-THIS-RECORD
+028800     END-IF
+028900     IF ARCHIVE-THIS-RECORD
+029000         PERFORM 2300-ARCHIVE-CUSTOMER-RECORD THRU 2300-EXIT
+029100     END-IF
+029200     PERFORM 2100-READ-NEXT-CUSTOMER THRU 2100-EXIT.
+029300 2200-EXIT.
+029400     EXIT.
+029500
+029600******************************************************************
+029700*    2300-ARCHIVE-CUSTOMER-RECORD                                *
+029800*    DELETES THE CURRENT RECORD FROM CUSTOMER-FILE FIRST, USING   *
+029900*    THE RECORD KEY STILL SET FROM THE READ ABOVE - NO RE-READ IS *
+030000*    NEEDED SINCE ACCESS IS DYNAMIC.  ONLY WHEN THE DELETE COMES  *
+030100*    BACK "00" IS THE RECORD WRITTEN TO THE ARCHIVE FILE AND      *
+030150*    LOGGED ON THE PURGE REPORT - A RECORD THAT DOES NOT COME OFF *
+030175*    CUSTOMER-FILE CLEANLY IS LEFT LIVE AND UNARCHIVED RATHER     *
+030185*    THAN COUNTED AS REMOVED IN TWO PLACES AT ONCE.               *
+030200******************************************************************
+030300 2300-ARCHIVE-CUSTOMER-RECORD.
+030310     DELETE CUSTOMER-FILE RECORD
+030320     IF NOT CUST-FILE-OK
+030330         ADD 1 TO WS-RECORDS-DELETE-FAILED
+030340         DISPLAY "ARCHPRGE - DELETE FAILED FOR CUST-ID "
+030350             CUST-ID " - STATUS " CUSTOMER-FILE-STATUS
+030360             " - RECORD LEFT ON CUSTOMER FILE, NOT ARCHIVED"
+030370     ELSE
+030400         MOVE WS-RUN-DATE TO ARCH-ARCHIVE-DATE
+030500         MOVE CUST-ID TO ARCH-CUST-ID
+030600         MOVE CUST-NAME TO ARCH-CUST-NAME
+030700         MOVE CUST-BALANCE TO ARCH-CUST-BALANCE
+030800         MOVE CUST-PHONE TO ARCH-CUST-PHONE
+030900         MOVE CUST-ADDRESS TO ARCH-CUST-ADDRESS
+031000         MOVE CUST-STATUS TO ARCH-CUST-STATUS
+031100         MOVE CUST-LAST-ACTIVITY-DATE TO
+031200             ARCH-CUST-LAST-ACTIVITY-DATE
+031300         MOVE CUST-CURRENCY-CODE TO ARCH-CUST-CURRENCY-CODE
+031400         WRITE ARCHIVE-RECORD
+031500         ADD 1 TO WS-RECORDS-ARCHIVED
+031600         ADD CUST-BALANCE TO WS-ARCHIVED-BALANCE
+031700         PERFORM 2400-WRITE-PURGE-DETAIL-LINE THRU 2400-EXIT
+031750     END-IF.
+031900 2300-EXIT.
+032000     EXIT.
+032100
+032200******************************************************************
+032300*    2400-WRITE-PURGE-DETAIL-LINE                                *
+032400******************************************************************
+032500 2400-WRITE-PURGE-DETAIL-LINE.
+032600     MOVE SPACES TO PURGE-REPORT-LINE
+032700     MOVE CUST-ID TO PR-DTL-CUST-ID
+032800     MOVE CUST-NAME TO PR-DTL-CUST-NAME
+032900     MOVE CUST-BALANCE TO PR-DTL-BALANCE
+033000     MOVE CUST-LAST-ACTIVITY-DATE TO PR-DTL-LAST-ACTIVITY
+033100     EVALUATE TRUE
+033200         WHEN CUST-STATUS-ACTIVE
+033300             MOVE "ACTIVE" TO PR-DTL-STATUS
+033400         WHEN CUST-STATUS-CLOSED
+033500             MOVE "CLOSED" TO PR-DTL-STATUS
+033600         WHEN CUST-STATUS-FROZEN
+033700             MOVE "FROZEN" TO PR-DTL-STATUS
+033800         WHEN OTHER
+033900             MOVE "UNKNOWN" TO PR-DTL-STATUS
+034000     END-EVALUATE
+034100     IF CUST-STATUS-CLOSED
+034200         MOVE "CLOSED" TO PR-DTL-REASON
+034300     ELSE
+034400         MOVE "AGED OUT" TO PR-DTL-REASON
+034500     END-IF
+034600     WRITE PURGE-REPORT-LINE FROM PR-DETAIL-LINE.
+034700 2400-EXIT.
+034800     EXIT.
+034900
+035000******************************************************************
+035100*    9000-TERMINATE                                              *
+035200*    WRITES THE PURGE REPORT FOOTER TOTALS AND CLOSES ALL FILES. *
+035300******************************************************************
+035400 9000-TERMINATE.
+035500     MOVE WS-RECORDS-READ TO PR-FTR1-READ
+035600     MOVE WS-RECORDS-ARCHIVED TO PR-FTR2-ARCHIVED
+035700     MOVE WS-ARCHIVED-BALANCE TO PR-FTR3-BALANCE
+035800     MOVE SPACES TO PURGE-REPORT-LINE
+035900     WRITE PURGE-REPORT-LINE AFTER ADVANCING 1 LINE
+036000     WRITE PURGE-REPORT-LINE FROM PR-FOOTER-LINE-1
+036100     WRITE PURGE-REPORT-LINE FROM PR-FOOTER-LINE-2
+036200     WRITE PURGE-REPORT-LINE FROM PR-FOOTER-LINE-3
+036300     CLOSE CUSTOMER-FILE
+036400     CLOSE ARCHIVE-FILE
+036500     CLOSE PURGE-REPORT
+036600     DISPLAY "ARCHPRGE - " WS-RECORDS-ARCHIVED
+036700         " CUSTOMER RECORDS ARCHIVED"
+036720     IF WS-RECORDS-DELETE-FAILED > 0
+036740         DISPLAY "ARCHPRGE - " WS-RECORDS-DELETE-FAILED
+036760             " RECORD(S) COULD NOT BE DELETED - LEFT ON "
+036780             "CUSTOMER FILE, NOT ARCHIVED"
+036790         MOVE 4 TO RETURN-CODE
+036795     END-IF.
+036800 9000-EXIT.
+036900     EXIT.
