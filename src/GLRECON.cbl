@@ -0,0 +1,525 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     GLRECON.
+000300 AUTHOR.         R V HALVERSEN.
+000400 INSTALLATION.   FINANCIAL SYSTEMS DIVISION.
+000500 DATE-WRITTEN.   08/25/2026.
+000600 DATE-COMPILED.  08/25/2026.
+000700******************************************************************
+000800*                                                                *
+000900*    GLRECON - CUSTOMER FILE / GENERAL LEDGER TIE-OUT            *
+001000*    WS-SUM-BALANCE IS COMPUTED PURELY FROM CUSTOMER-FILE, WITH  *
+001100*    NOTHING TO CONFIRM IT AGREES WITH WHAT FINANCE'S GENERAL    *
+001200*    LEDGER THINKS THE RECEIVABLES TOTAL IS.  THIS PROGRAM READS *
+001300*    A GL EXTRACT FILE (ONE CONTROL TOTAL PER GL ACCOUNT),       *
+001400*    RECOMPUTES THE CUSTOMER FILE TOTAL INDEPENDENTLY, AND       *
+001500*    WRITES A VARIANCE REPORT SHOWING WHETHER THE TWO AGREE      *
+001600*    WITHIN TOLERANCE - AN AUTOMATED TIE-OUT IN PLACE OF A       *
+001700*    MANUAL SPREADSHEET COMPARISON EACH MONTH-END.               *
+001800*                                                                *
+001900*    THIS IS A SEPARATE CHECK FROM SAMPCOBL'S OWN                *
+002000*    4000-RECONCILE-CONTROL-TOTALS, WHICH TIES THE CUSTOMER      *
+002100*    FILE OUT AGAINST THE UPSTREAM EXTRACT JOB'S OWN COUNT AND   *
+002200*    TOTAL (BALFILE) - THAT CHECK CONFIRMS THE DAILY EXTRACT     *
+002300*    WAS APPLIED COMPLETELY.  GLRECON CONFIRMS THE RESULT STILL  *
+002400*    AGREES WITH THE INDEPENDENT SYSTEM OF RECORD, THE GENERAL   *
+002500*    LEDGER, SO THE TWO CHECKS ARE COMPLEMENTARY, NOT DUPLICATES.*
+002600*                                                                *
+002700******************************************************************
+002800* MODIFICATION HISTORY
+002900*   08/25/2026  RVH  ORIGINAL.
+002950*   08/29/2026  RVH  ADDED EXCHANGE-RATE-FILE AND
+002960*                    2150-CONVERT-TO-BASE-CURRENCY (SAME TABLE-
+002970*                    DRIVEN CONVERSION AS SAMPCOBL'S 3060) SO
+002980*                    WS-CUSTOMER-TOTAL IS ACCUMULATED IN THE BASE
+002990*                    CURRENCY BEFORE BEING TIED OUT AGAINST
+002991*                    GL-CONTROL-BALANCE, RATHER THAN SUMMING
+002992*                    NATIVE, UNCONVERTED BALANCES ACROSS
+002993*                    CURRENCIES.
+002994*   08/30/2026  RVH  FIXED TWO REVIEW ISSUES: (1) THE PARM
+002995*                    TOLERANCE OVERRIDE (WS-PARM-TOLERANCE) IS NOW
+002996*                    A PIC 9(06)V99 REDEFINES OF WS-PARM-DATA
+002997*                    INSTEAD OF MOVING THE RAW PIC X(08) PARM
+002998*                    STRAIGHT INTO WS-TOLERANCE, SO A PARM-SUPPLIED
+002999*                    TOLERANCE ALIGNS ON THE DECIMAL POINT INSTEAD
+003000*                    OF ALWAYS COMING OUT AS WHOLE DOLLARS.  (2)
+003001*                    2150-CONVERT-TO-BASE-CURRENCY NOW GUARDS ITS
+003002*                    COMPUTE WITH ON SIZE ERROR, THE SAME FIX AS
+003003*                    SAMPCOBL'S 3060 - AN OVERFLOWING CONVERSION NO
+003004*                    LONGER SILENTLY CORRUPTS WS-CUSTOMER-TOTAL; THE
+003005*                    RECORD IS EXCLUDED FROM THE TOTAL AND
+003006*                    RETURN-CODE IS RAISED TO 16.
+003007******************************************************************
+003100
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT CUSTOMER-FILE ASSIGN TO NEWCUST
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS SEQUENTIAL
+003800         RECORD KEY IS CUST-ID
+003900         FILE STATUS IS CUSTOMER-FILE-STATUS.
+004000     SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTRCT
+004100         ORGANIZATION IS SEQUENTIAL
+004200         ACCESS MODE IS SEQUENTIAL
+004300         FILE STATUS IS GL-EXTRACT-FILE-STATUS.
+004350     SELECT EXCHANGE-RATE-FILE ASSIGN TO EXCHFILE
+004360         ORGANIZATION IS SEQUENTIAL
+004370         ACCESS MODE IS SEQUENTIAL
+004380         FILE STATUS IS EXCH-FILE-STATUS.
+004400     SELECT RECON-REPORT ASSIGN TO GLRPT
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS RECON-REPORT-STATUS.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  CUSTOMER-FILE
+005100     LABEL RECORDS ARE STANDARD
+005200     BLOCK CONTAINS 0 RECORDS
+005300     RECORDING MODE F
+005400     DATA RECORD IS CUSTOMER-RECORD.
+005500     COPY CUSTREC.
+005600
+005700 FD  GL-EXTRACT-FILE
+005800     LABEL RECORDS ARE STANDARD
+005900     BLOCK CONTAINS 0 RECORDS
+006000     RECORDING MODE F
+006100     DATA RECORD IS GL-EXTRACT-RECORD.
+006200     COPY GLEXREC.
+006300
+006310 FD  EXCHANGE-RATE-FILE
+006320     LABEL RECORDS ARE STANDARD
+006330     BLOCK CONTAINS 0 RECORDS
+006340     RECORDING MODE F
+006350     DATA RECORD IS EXCHANGE-RATE-RECORD.
+006360     COPY EXCHREC.
+006370
+006400 FD  RECON-REPORT
+006500     LABEL RECORDS ARE OMITTED
+006600     RECORDING MODE F.
+006700 01  RECON-REPORT-LINE        PIC X(132).
+006800
+006900 WORKING-STORAGE SECTION.
+007000******************************************************************
+007100*    FILE STATUS                                                 *
+007200******************************************************************
+007300 01  CUSTOMER-FILE-STATUS      PIC X(02).
+007400     88  CUST-FILE-OK              VALUE "00".
+007500     88  CUST-FILE-NOT-FOUND       VALUE "05" "23" "35".
+007600     88  CUST-FILE-BAD-RECORD      VALUE "24".
+007700     88  CUST-FILE-PERM-ERROR      VALUE "30".
+007800     88  CUST-FILE-LOCKED          VALUE "37" "91".
+007900     88  CUST-FILE-BAD-OPEN        VALUE "41".
+008000 01  GL-EXTRACT-FILE-STATUS    PIC X(02).
+008100     88  GL-EXTRACT-FILE-OK        VALUE "00".
+008200     88  GL-EXTRACT-FILE-NOT-FOUND VALUE "05" "35".
+008250 01  EXCH-FILE-STATUS          PIC X(02).
+008260     88  EXCH-FILE-OK              VALUE "00".
+008270     88  EXCH-FILE-NOT-FOUND       VALUE "05" "35".
+008300 01  RECON-REPORT-STATUS       PIC X(02).
+008400     88  RECON-REPORT-OK           VALUE "00".
+
+008450******************************************************************
+008460*    CURRENCY CONVERSION - SAME TABLE-DRIVEN APPROACH AS           *
+008470*    SAMPCOBL'S 1200-LOAD-EXCHANGE-RATES/3060-CONVERT-TO-BASE-     *
+008480*    CURRENCY, SO CUSTOMER-FILE BALANCES ARE NORMALIZED TO A       *
+008490*    SINGLE CURRENCY BEFORE BEING TIED OUT AGAINST GL-CONTROL-     *
+008495*    BALANCE, WHICH AS A GENERAL-LEDGER CONTROL FIGURE IS          *
+008496*    NECESSARILY CARRIED IN ONE CURRENCY.                          *
+008497******************************************************************
+008498 01  WS-BASE-CURRENCY          PIC X(03) VALUE "USD".
+008499 01  WS-EXCH-AT-END            PIC X(01) VALUE "N".
+008500     88  EXCH-IS-AT-END            VALUE "Y".
+008501 01  WS-EXCH-TABLE-SIZE        PIC 9(3) BINARY VALUE 20.
+008502 01  WS-EXCH-ENTRY-COUNT       PIC 9(3) BINARY VALUE 0.
+008503 01  WS-EXCH-ENTRIES.
+008504     05  WS-EXCH-ENTRY         OCCURS 20 TIMES.
+008505         10  WS-EXCH-CODE      PIC X(03).
+008506         10  WS-EXCH-RATE      PIC 9(3)V9(6).
+008507 01  WS-EXCH-SEARCH-IDX        PIC 9(3) BINARY VALUE 0.
+008508 01  WS-EXCH-FOUND             PIC X(01) VALUE "N".
+008509     88  EXCH-RATE-FOUND           VALUE "Y".
+008510 01  WS-CUST-BASE-BALANCE      PIC 9(7)V99.
+008511 01  WS-CONVERT-SWITCH         PIC X(01) VALUE "N".
+008512     88  CURRENCY-CONVERT-ERROR    VALUE "Y".
+008513
+008514******************************************************************
+008515*    RUN CONTROL FIELDS                                          *
+008516******************************************************************
+008517 01  WS-PARM-DATA              PIC X(08) VALUE SPACES.
+008518 01  WS-PARM-FIELDS REDEFINES WS-PARM-DATA.
+008519     05  WS-PARM-TOLERANCE     PIC 9(06)V99.
+008520 01  WS-TOLERANCE              PIC 9(7)V99 VALUE 10.00.
+008521 01  WS-RUN-DATE               PIC 9(06) VALUE 0.
+008522 01  WS-CUSTOMER-AT-END        PIC X(01) VALUE "N".
+008523     88  CUSTOMER-FILE-AT-END      VALUE "Y".
+008524 01  WS-GL-AT-END              PIC X(01) VALUE "N".
+008525     88  GL-EXTRACT-AT-END         VALUE "Y".
+008526
+008527******************************************************************
+008528*    RUN TOTALS                                                  *
+008529******************************************************************
+008530 01  WS-RECORD-COUNT           PIC 9(7) BINARY VALUE 0.
+008531 01  WS-CUSTOMER-TOTAL         PIC 9(9)V99 VALUE 0.
+008532 01  WS-GL-TOTAL               PIC 9(9)V99 VALUE 0.
+008533 01  WS-VARIANCE               PIC S9(9)V99 VALUE 0.
+008534 01  WS-OUT-OF-TOLERANCE       PIC X(01) VALUE "N".
+008535     88  RECON-OUT-OF-TOLERANCE    VALUE "Y".
+008536
+008537******************************************************************
+008538*    REPORT LINE LAYOUTS                                         *
+008539******************************************************************
+008540 01  RC-HEADING-LINE-1.
+008541     05  FILLER                PIC X(01) VALUE SPACE.
+008542     05  FILLER                PIC X(40) VALUE
+008543         "GLRECON - CUSTOMER FILE / GL TIE-OUT".
+008544     05  FILLER                PIC X(15) VALUE "RUN DATE ".
+008545     05  RC-HDG1-RUN-DATE      PIC 9(6).
+008546     05  FILLER                PIC X(15) VALUE "TOLERANCE ".
+008547     05  RC-HDG1-TOLERANCE     PIC ZZZ,ZZ9.99.
+008548
+008549 01  RC-HEADING-LINE-2.
+008550     05  FILLER                PIC X(01) VALUE SPACE.
+008551     05  FILLER                PIC X(12) VALUE "GL ACCOUNT".
+008552     05  FILLER                PIC X(10) VALUE SPACES.
+008553     05  FILLER                PIC X(20) VALUE "ACCOUNT NAME".
+008554     05  FILLER                PIC X(10) VALUE SPACES.
+008555     05  FILLER                PIC X(20) VALUE "CONTROL BALANCE".
+008556
+008557 01  RC-DETAIL-LINE.
+008558     05  FILLER                PIC X(01) VALUE SPACE.
+008559     05  RC-DTL-ACCOUNT-CODE   PIC X(10).
+008560     05  FILLER                PIC X(02) VALUE SPACES.
+008561     05  RC-DTL-ACCOUNT-NAME   PIC X(20).
+008562     05  FILLER                PIC X(02) VALUE SPACES.
+008563     05  RC-DTL-BALANCE        PIC ZZZ,ZZZ,ZZ9.99.
+008564
+008565 01  RC-FOOTER-LINE-1.
+008566     05  FILLER                PIC X(01) VALUE SPACE.
+008567     05  FILLER                PIC X(30) VALUE
+008568         "TOTAL GL CONTROL BALANCE . . .".
+008569     05  RC-FTR1-GL-TOTAL      PIC ZZZ,ZZZ,ZZ9.99.
+008570
+008571 01  RC-FOOTER-LINE-2.
+008572     05  FILLER                PIC X(01) VALUE SPACE.
+008573     05  FILLER                PIC X(30) VALUE
+008574         "TOTAL CUSTOMER FILE BALANCE .".
+008575     05  RC-FTR2-CUST-TOTAL    PIC ZZZ,ZZZ,ZZ9.99.
+008576
+008577 01  RC-FOOTER-LINE-3.
+008578     05  FILLER                PIC X(01) VALUE SPACE.
+008579     05  FILLER                PIC X(30) VALUE
+008580         "VARIANCE (GL LESS CUSTOMER) .".
+008581     05  RC-FTR3-VARIANCE      PIC -ZZZ,ZZZ,ZZ9.99.
+008582
+008583 01  RC-FOOTER-LINE-4.
+008584     05  FILLER                PIC X(01) VALUE SPACE.
+008585     05  RC-FTR4-RESULT-TEXT   PIC X(60) VALUE SPACES.
+008586
+008587 PROCEDURE DIVISION.
+008588******************************************************************
+008589*    0000-MAINLINE                                               *
+008590******************************************************************
+008591 0000-MAINLINE.
+008592     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008593     PERFORM 2100-READ-NEXT-CUSTOMER THRU 2100-EXIT
+008594     PERFORM 2200-ACCUMULATE-CUSTOMER-TOTAL THRU 2200-EXIT
+008595         UNTIL CUSTOMER-FILE-AT-END
+008596     PERFORM 3100-READ-NEXT-GL-ACCOUNT THRU 3100-EXIT
+008597     PERFORM 3200-PROCESS-ONE-GL-ACCOUNT THRU 3200-EXIT
+008598         UNTIL GL-EXTRACT-AT-END
+008599     PERFORM 4000-WRITE-VARIANCE-SUMMARY THRU 4000-EXIT
+008600     PERFORM 9000-TERMINATE THRU 9000-EXIT
+008601     STOP RUN.
+008602
+008603******************************************************************
+008604*    1000-INITIALIZE                                             *
+008605*    ESTABLISHES THE VARIANCE TOLERANCE (OPTIONAL JCL PARM,       *
+008606*    DEFAULTING TO 10.00) AND OPENS ALL THREE FILES.              *
+008607******************************************************************
+008608 1000-INITIALIZE.
+008609     ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+008610     IF WS-PARM-TOLERANCE NOT = SPACES AND
+008611             WS-PARM-TOLERANCE IS NUMERIC
+008612         MOVE WS-PARM-TOLERANCE TO WS-TOLERANCE
+008613     END-IF
+008614     ACCEPT WS-RUN-DATE FROM DATE
+008615     OPEN INPUT CUSTOMER-FILE
+008616     IF NOT CUST-FILE-OK
+008617         PERFORM 1100-CUSTOMER-FILE-OPEN-ERROR THRU 1100-EXIT
+008618     END-IF
+008619     OPEN INPUT GL-EXTRACT-FILE
+008620     IF NOT GL-EXTRACT-FILE-OK
+008621         PERFORM 1200-GL-EXTRACT-OPEN-ERROR THRU 1200-EXIT
+008622     END-IF
+008623     OPEN OUTPUT RECON-REPORT
+008624     IF NOT RECON-REPORT-OK
+008625         PERFORM 1300-RECON-REPORT-OPEN-ERROR THRU 1300-EXIT
+008626     END-IF
+008627     PERFORM 1400-LOAD-EXCHANGE-RATES THRU 1400-EXIT
+008628     MOVE WS-RUN-DATE TO RC-HDG1-RUN-DATE
+008629     MOVE WS-TOLERANCE TO RC-HDG1-TOLERANCE
+008630     WRITE RECON-REPORT-LINE FROM RC-HEADING-LINE-1
+008631     WRITE RECON-REPORT-LINE FROM RC-HEADING-LINE-2
+008632     MOVE SPACES TO RECON-REPORT-LINE
+008633     WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINE.
+008634 1000-EXIT.
+008635     EXIT.
+008636
+008637******************************************************************
+008638*    1100-CUSTOMER-FILE-OPEN-ERROR                                *
+008639******************************************************************
+008640 1100-CUSTOMER-FILE-OPEN-ERROR.
+008641     EVALUATE TRUE
+008642         WHEN CUST-FILE-NOT-FOUND
+008643             DISPLAY "GLRECON - CUSTOMER FILE NOT FOUND - "
+008644                 "STATUS " CUSTOMER-FILE-STATUS
+008645             MOVE 8 TO RETURN-CODE
+008646         WHEN CUST-FILE-LOCKED
+008647             DISPLAY "GLRECON - CUSTOMER FILE LOCKED BY "
+008648                 "ANOTHER JOB - STATUS " CUSTOMER-FILE-STATUS
+008649             MOVE 12 TO RETURN-CODE
+008650         WHEN OTHER
+008651             DISPLAY "GLRECON - ERROR OPENING CUSTOMER FILE "
+008652                 "- STATUS " CUSTOMER-FILE-STATUS
+008653             MOVE 24 TO RETURN-CODE
+008654     END-EVALUATE
+008655     STOP RUN.
+008656 1100-EXIT.
+008657     EXIT.
+008658
+008659******************************************************************
+008660*    1200-GL-EXTRACT-OPEN-ERROR                                   *
+008661******************************************************************
+008662 1200-GL-EXTRACT-OPEN-ERROR.
+008663     EVALUATE TRUE
+008664         WHEN GL-EXTRACT-FILE-NOT-FOUND
+008665             DISPLAY "GLRECON - GL EXTRACT FILE NOT FOUND - "
+008666                 "TIE-OUT CANNOT RUN - STATUS "
+008667                 GL-EXTRACT-FILE-STATUS
+008668         WHEN OTHER
+008669             DISPLAY "GLRECON - ERROR OPENING GL EXTRACT FILE "
+008670                 "- STATUS " GL-EXTRACT-FILE-STATUS
+008671     END-EVALUATE
+008672     CLOSE CUSTOMER-FILE
+008673     MOVE 24 TO RETURN-CODE
+008674     STOP RUN.
+008675 1200-EXIT.
+008676     EXIT.
+008677
+008678******************************************************************
+008679*    1300-RECON-REPORT-OPEN-ERROR                                 *
+008680******************************************************************
+008681 1300-RECON-REPORT-OPEN-ERROR.
+008682     DISPLAY "GLRECON - ERROR OPENING RECON REPORT - STATUS "
+008683         RECON-REPORT-STATUS
+008684     CLOSE CUSTOMER-FILE
+008685     CLOSE GL-EXTRACT-FILE
+008686     MOVE 24 TO RETURN-CODE
+008687     STOP RUN.
+008688 1300-EXIT.
+008689     EXIT.
+008690
+008691******************************************************************
+008692*    1400-LOAD-EXCHANGE-RATES                                     *
+008693*    LOADS THE EXCHANGE RATE REFERENCE FILE INTO A WORKING-        *
+008694*    STORAGE TABLE, SAME AS SAMPCOBL'S 1200-LOAD-EXCHANGE-RATES,   *
+008695*    SO 2150-CONVERT-TO-BASE-CURRENCY CAN NORMALIZE EACH CUSTOMER  *
+008696*    RECORD BEFORE IT IS ADDED TO WS-CUSTOMER-TOTAL.  THE FILE IS  *
+008697*    OPTIONAL - IF IT IS NOT PRESENT EVERY CUSTOMER IS TREATED AS  *
+008698*    ALREADY BEING IN THE BASE CURRENCY.                           *
+008699******************************************************************
+008700 1400-LOAD-EXCHANGE-RATES.
+008701     OPEN INPUT EXCHANGE-RATE-FILE
+008702     IF EXCH-FILE-OK
+008703         PERFORM 1410-READ-NEXT-EXCH-RATE THRU 1410-EXIT
+008704         PERFORM 1420-STORE-EXCH-RATE THRU 1420-EXIT
+008705             UNTIL EXCH-IS-AT-END
+008706         CLOSE EXCHANGE-RATE-FILE
+008707     ELSE
+008708         DISPLAY "GLRECON - NO EXCHANGE RATE FILE - ALL "
+008709             "CUSTOMERS TREATED AS BASE CURRENCY "
+008710             WS-BASE-CURRENCY
+008711     END-IF.
+008712 1400-EXIT.
+008713     EXIT.
+008714
+008715 1410-READ-NEXT-EXCH-RATE.
+008716     READ EXCHANGE-RATE-FILE INTO EXCHANGE-RATE-RECORD
+008717         AT END
+008718             MOVE "Y" TO WS-EXCH-AT-END
+008719     END-READ.
+008720 1410-EXIT.
+008721     EXIT.
+008722
+008723 1420-STORE-EXCH-RATE.
+008724     IF WS-EXCH-ENTRY-COUNT < WS-EXCH-TABLE-SIZE
+008725         ADD 1 TO WS-EXCH-ENTRY-COUNT
+008726         MOVE EXCH-CURRENCY-CODE TO
+008727             WS-EXCH-CODE(WS-EXCH-ENTRY-COUNT)
+008728         MOVE EXCH-RATE-TO-BASE TO
+008729             WS-EXCH-RATE(WS-EXCH-ENTRY-COUNT)
+008730     ELSE
+008731         DISPLAY "GLRECON - EXCHANGE RATE TABLE FULL - "
+008732             EXCH-CURRENCY-CODE " NOT LOADED"
+008733     END-IF
+008734     PERFORM 1410-READ-NEXT-EXCH-RATE THRU 1410-EXIT.
+008735 1420-EXIT.
+008736     EXIT.
+008737
+008738******************************************************************
+008739*    2100-READ-NEXT-CUSTOMER                                     *
+008740******************************************************************
+008741 2100-READ-NEXT-CUSTOMER.
+008742     READ CUSTOMER-FILE NEXT RECORD
+008743         AT END
+008744             MOVE "Y" TO WS-CUSTOMER-AT-END
+008745     END-READ.
+008746 2100-EXIT.
+008747     EXIT.
+008748
+008749******************************************************************
+008750*    2200-ACCUMULATE-CUSTOMER-TOTAL                               *
+008751*    RECOMPUTES THE CUSTOMER FILE TOTAL INDEPENDENTLY OF ANY      *
+008752*    FIGURE CARRIED FORWARD FROM SAMPCOBL, SO THE TIE-OUT NEVER   *
+008753*    JUST COMPARES A NUMBER AGAINST ITSELF.  EACH RECORD'S        *
+008754*    NATIVE CUST-BALANCE IS CONVERTED TO THE BASE CURRENCY BY     *
+008755*    2150-CONVERT-TO-BASE-CURRENCY BEFORE IT IS ADDED IN, SO      *
+008756*    NON-BASE-CURRENCY CUSTOMERS DO NOT PRODUCE A MEANINGLESS     *
+008757*    VARIANCE AGAINST GL-CONTROL-BALANCE'S SINGLE-CURRENCY TOTAL. *
+008758******************************************************************
+008759 2200-ACCUMULATE-CUSTOMER-TOTAL.
+008760     ADD 1 TO WS-RECORD-COUNT
+008761     PERFORM 2150-CONVERT-TO-BASE-CURRENCY THRU 2150-EXIT
+008762     IF CURRENCY-CONVERT-ERROR
+008763         SUBTRACT 1 FROM WS-RECORD-COUNT
+008764         MOVE 16 TO RETURN-CODE
+008765     ELSE
+008766         ADD WS-CUST-BASE-BALANCE TO WS-CUSTOMER-TOTAL
+008767     END-IF
+008768     PERFORM 2100-READ-NEXT-CUSTOMER THRU 2100-EXIT.
+008769 2200-EXIT.
+008770     EXIT.
+008771
+008772******************************************************************
+008773*    2150-CONVERT-TO-BASE-CURRENCY                                *
+008774*    SAME CONVERSION LOGIC AS SAMPCOBL'S 3060-CONVERT-TO-BASE-     *
+008775*    CURRENCY - A BLANK OR ALREADY-BASE CUST-CURRENCY-CODE IS      *
+008776*    TAKEN AS-IS; ANY OTHER CODE IS LOOKED UP IN THE EXCHANGE      *
+008777*    RATE TABLE, AND A MISSING RATE FALLS BACK TO TREATING THE     *
+008778*    BALANCE AS ALREADY BEING IN THE BASE CURRENCY.  A CONVERTED   *
+008779*    AMOUNT THAT WOULD NOT FIT IN WS-CUST-BASE-BALANCE SETS        *
+008780*    CURRENCY-CONVERT-ERROR SO THE CALLER EXCLUDES THE RECORD      *
+008781*    FROM WS-CUSTOMER-TOTAL INSTEAD OF TYING OUT AGAINST A         *
+008782*    SILENTLY TRUNCATED FIGURE.                                    *
+008783******************************************************************
+008784 2150-CONVERT-TO-BASE-CURRENCY.
+008785     MOVE 0 TO WS-EXCH-SEARCH-IDX
+008786     MOVE "N" TO WS-CONVERT-SWITCH
+008787     IF CUST-CURRENCY-CODE = SPACES OR
+008788        CUST-CURRENCY-CODE = WS-BASE-CURRENCY
+008789         MOVE CUST-BALANCE TO WS-CUST-BASE-BALANCE
+008790     ELSE
+008791         MOVE "N" TO WS-EXCH-FOUND
+008792         PERFORM 2160-FIND-EXCH-RATE THRU 2160-EXIT
+008793             UNTIL EXCH-RATE-FOUND OR
+008794                 WS-EXCH-SEARCH-IDX = WS-EXCH-ENTRY-COUNT
+008795         IF EXCH-RATE-FOUND
+008796             COMPUTE WS-CUST-BASE-BALANCE ROUNDED =
+008797                 CUST-BALANCE * WS-EXCH-RATE(WS-EXCH-SEARCH-IDX)
+008798                 ON SIZE ERROR
+008799                     MOVE "Y" TO WS-CONVERT-SWITCH
+008800                     DISPLAY "GLRECON - CURRENCY CONVERSION "
+008801                         "OVERFLOW ON CUST-ID " CUST-ID
+008802                         " - EXCLUDED FROM CUSTOMER TOTAL"
+008803             END-COMPUTE
+008804         ELSE
+008805             DISPLAY "GLRECON - NO EXCHANGE RATE FOR CURRENCY "
+008806                 CUST-CURRENCY-CODE " ON CUST-ID " CUST-ID
+008807                 " - TREATED AS BASE CURRENCY"
+008808             MOVE CUST-BALANCE TO WS-CUST-BASE-BALANCE
+008809         END-IF
+008810     END-IF.
+008811 2150-EXIT.
+008812     EXIT.
+008813
+008814 2160-FIND-EXCH-RATE.
+008815     ADD 1 TO WS-EXCH-SEARCH-IDX
+008816     IF WS-EXCH-CODE(WS-EXCH-SEARCH-IDX) = CUST-CURRENCY-CODE
+008817         MOVE "Y" TO WS-EXCH-FOUND
+008818     END-IF.
+008819 2160-EXIT.
+008820     EXIT.
+008821
+008822******************************************************************
+008823*    3100-READ-NEXT-GL-ACCOUNT                                   *
+008824******************************************************************
+008825 3100-READ-NEXT-GL-ACCOUNT.
+008826     READ GL-EXTRACT-FILE
+008827         AT END
+008828             MOVE "Y" TO WS-GL-AT-END
+008829     END-READ.
+008830 3100-EXIT.
+008831     EXIT.
+008832
+008833******************************************************************
+008834*    3200-PROCESS-ONE-GL-ACCOUNT                                 *
+008835*    PRINTS ONE GL ACCOUNT DETAIL LINE AND ADDS ITS CONTROL       *
+008836*    BALANCE INTO THE RUN'S GL GRAND TOTAL.                       *
+008837******************************************************************
+008838 3200-PROCESS-ONE-GL-ACCOUNT.
+008839     MOVE SPACES TO RECON-REPORT-LINE
+008840     MOVE GL-ACCOUNT-CODE TO RC-DTL-ACCOUNT-CODE
+008841     MOVE GL-ACCOUNT-NAME TO RC-DTL-ACCOUNT-NAME
+008842     MOVE GL-CONTROL-BALANCE TO RC-DTL-BALANCE
+008843     WRITE RECON-REPORT-LINE FROM RC-DETAIL-LINE
+008844     ADD GL-CONTROL-BALANCE TO WS-GL-TOTAL
+008845     PERFORM 3100-READ-NEXT-GL-ACCOUNT THRU 3100-EXIT.
+008846 3200-EXIT.
+008847     EXIT.
+008848
+008849******************************************************************
+008850*    4000-WRITE-VARIANCE-SUMMARY                                 *
+008851*    COMPARES THE GL GRAND TOTAL TO THE INDEPENDENTLY COMPUTED    *
+008852*    CUSTOMER FILE TOTAL.  A VARIANCE WHOSE MAGNITUDE EXCEEDS     *
+008853*    WS-TOLERANCE FAILS THE TIE-OUT AND RAISES THE RETURN CODE -  *
+008854*    OTHERWISE THE RUN IS CONSIDERED IN BALANCE.                  *
+008855******************************************************************
+008856 4000-WRITE-VARIANCE-SUMMARY.
+008857     COMPUTE WS-VARIANCE = WS-GL-TOTAL - WS-CUSTOMER-TOTAL
+008858     IF (WS-VARIANCE > 0 AND WS-VARIANCE > WS-TOLERANCE) OR
+008859        (WS-VARIANCE < 0 AND WS-VARIANCE < (0 - WS-TOLERANCE))
+008860         MOVE "Y" TO WS-OUT-OF-TOLERANCE
+008861     END-IF
+008862     MOVE WS-GL-TOTAL TO RC-FTR1-GL-TOTAL
+008863     MOVE WS-CUSTOMER-TOTAL TO RC-FTR2-CUST-TOTAL
+008864     MOVE WS-VARIANCE TO RC-FTR3-VARIANCE
+008865     IF RECON-OUT-OF-TOLERANCE
+008866         MOVE "*** OUT OF TOLERANCE - GL/CUSTOMER MISMATCH ***"
+008867             TO RC-FTR4-RESULT-TEXT
+008868         DISPLAY "GLRECON - OUT OF TOLERANCE - VARIANCE "
+008869             WS-VARIANCE
+008870         MOVE 16 TO RETURN-CODE
+008871     ELSE
+008872         MOVE "TIE-OUT WITHIN TOLERANCE" TO RC-FTR4-RESULT-TEXT
+008873         DISPLAY "GLRECON - TIE-OUT WITHIN TOLERANCE"
+008874     END-IF
+008875     MOVE SPACES TO RECON-REPORT-LINE
+008876     WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINE
+008877     WRITE RECON-REPORT-LINE FROM RC-FOOTER-LINE-1
+008878     WRITE RECON-REPORT-LINE FROM RC-FOOTER-LINE-2
+008879     WRITE RECON-REPORT-LINE FROM RC-FOOTER-LINE-3
+008880     MOVE SPACES TO RECON-REPORT-LINE
+008881     WRITE RECON-REPORT-LINE AFTER ADVANCING 1 LINE
+008882     WRITE RECON-REPORT-LINE FROM RC-FOOTER-LINE-4.
+008883 4000-EXIT.
+008884     EXIT.
+008885
+008886******************************************************************
+008887*    9000-TERMINATE                                              *
+008888******************************************************************
+008889 9000-TERMINATE.
+008890     CLOSE CUSTOMER-FILE
+008891     CLOSE GL-EXTRACT-FILE
+008892     CLOSE RECON-REPORT.
+008893 9000-EXIT.
+008894     EXIT.
