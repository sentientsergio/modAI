@@ -0,0 +1,2588 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     SampleCOBOL.
+000300 AUTHOR.         R V HALVERSEN.
+000400 INSTALLATION.   FINANCIAL SYSTEMS DIVISION.
+000500 DATE-WRITTEN.   03/12/1994.
+000600 DATE-COMPILED.  08/08/2026.
+000700******************************************************************
+000800*                                                                *
+000900*    SAMPCOBL - CUSTOMER BALANCE SUMMARY AND EXCEPTION REPORTING *
+001000*    READS THE DAILY CUSTOMER MASTER EXTRACT, ACCUMULATES A RUN  *
+001100*    TOTAL AND COUNT, AND FLAGS CUSTOMERS OVER A REPORTING       *
+001200*    THRESHOLD.  ALSO DRIVES THE NETWORK AND DATABASE SERVICE    *
+001300*    CALL-OUTS USED BY THE NIGHTLY RECONCILIATION CYCLE.         *
+001400*                                                                *
+001500******************************************************************
+001600* MODIFICATION HISTORY
+001700*   08/08/2026  RVH  ADDED CUSTOMER-FILE-STATUS AND A REAL FILE
+001800*                    STATUS TABLE TO OPEN-FILES.  DISTINCT ABEND
+001900*                    MESSAGES AND RETURN CODES PER STATUS SO
+002000*                    OPERATIONS CAN TELL A MISSING FILE FROM A
+002100*                    RECORD-LOCKED OR BAD-RECORD CONDITION.
+002200*                    PARAGRAPHS RENUMBERED INTO STANDARD SHOP
+002300*                    STYLE AS PART OF THIS CHANGE.
+002310*   08/11/2026  RVH  ADDED 1000-INITIALIZE TO READ WS-THRESHOLD
+002320*                    AND THE CUSTOMER FILE ID FROM A CONTROL FILE
+002330*                    (CTLFILE) OR FROM THE JCL PARM, DEFAULTING TO
+002340*                    100.00 WHEN NO CONTROL RECORD IS PRESENT.
+002350*   08/13/2026  RVH  ADDED THE HIGH-BALANCE-REPORT PRINT FILE.
+002360*                    OVER-THRESHOLD CUSTOMERS ARE NOW WRITTEN TO
+002370*                    A HEADED, PAGINATED REPORT WITH A RUN-TOTAL
+002380*                    FOOTER FOR CREDIT REVIEW, IN ADDITION TO THE
+002390*                    EXISTING DISPLAY LINE.
+002391*   08/14/2026  RVH  ADDED 4000-RECONCILE-CONTROL-TOTALS TO CHECK
+002392*                    WS-COUNTER/WS-SUM-BALANCE AGAINST THE
+002393*                    UPSTREAM EXTRACT'S BALANCING RECORD SO A
+002394*                    TRUNCATED OR DUPLICATED CUSTOMER-FILE IS
+002395*                    CAUGHT BEFORE IT REACHES DOWNSTREAM REPORTS.
+002396*   08/15/2026  RVH  ADDED CHECKPOINT/RESTART.  A CHECKPOINT
+002397*                    RECORD IS WRITTEN EVERY WS-CKPT-INTERVAL
+002398*                    RECORDS; WHEN CTL-RESTART-FLAG IS "Y" THE RUN
+002399*                    REPOSITIONS PAST THE LAST CHECKPOINTED CUST-ID
+002399*                    AND RELOADS THE ACCUMULATORS INSTEAD OF
+002399*                    STARTING THE FILE OVER.
+002401*   08/16/2026  RVH  6000-PERFORM-NETWORK-OPERATION NOW RETRIES
+002402*                    THE NETWORK-SERVICE CALL WITH A GROWING
+002403*                    DELAY BETWEEN ATTEMPTS BEFORE GIVING UP, SO
+002404*                    A ONE-SHOT TRANSIENT FAILURE NO LONGER
+002405*                    FAILS THE WHOLE RUN.
+002406*   08/17/2026  RVH  ADDED A CUSTOMER BALANCE AUDIT TRAIL.  EACH
+002407*                    RUN COMPARES CUST-BALANCE TO THE PRIOR RUN'S
+002408*                    SNAPSHOT (SNAPFILE) AND WRITES AN AUDIT
+002409*                    RECORD (AUDFILE) FOR EVERY BALANCE CHANGE,
+002410*                    THEN WRITES A NEW SNAPSHOT (SNAPOUT) FOR
+002411*                    TOMORROW'S COMPARISON.
+002412*   08/18/2026  RVH  ADDED 2500-APPLY-MAINTENANCE.  THE DAILY
+002413*                    EXTRACT (NOW OLD-CUSTOMER-FILE, CUSTFILE) IS
+002414*                    UPDATED WITH ADD/CHANGE/DELETE TRANSACTIONS
+002415*                    FROM MAINTFILE BEFORE THE SUMMARY PASS RUNS,
+002416*                    PRODUCING THE MAINTAINED MASTER (CUSTOMER-
+002417*                    FILE, NEWCUST) AND A TRANSACTION LOG
+002418*                    (MAINTLOG) OF WHAT WAS APPLIED OR REJECTED.
+002419*   08/19/2026  RVH  CONVERTED CUSTOMER-FILE (NEWCUST) TO INDEXED
+002420*                    ORGANIZATION, KEYED ON CUST-ID, ACCESS MODE
+002421*                    DYNAMIC, SO A SINGLE CUSTOMER CAN BE READ AT
+002422*                    RANDOM WITHOUT A FULL-FILE SCAN.  THE MAIN
+002423*                    READ LOOP NOW USES READ NEXT RECORD.  RESTART
+002424*                    REPOSITIONING NO LONGER SCANS PAST ALREADY-
+002425*                    PROCESSED RECORDS ONE AT A TIME - 2000-OPEN-
+002426*                    FILES NOW ISSUES A START KEY GREATER THAN THE
+002427*                    CHECKPOINTED CUST-ID, SO 3050 NO LONGER NEEDS
+002428*                    THE OLD SKIPPING-TO-RESTART LOGIC.
+002429*   08/20/2026  RVH  ADDED AN ALTERNATE RECORD KEY ON CUST-NAME
+002430*                    (DUPLICATES ALLOWED) TO CUSTOMER-FILE SO A
+002431*                    NAME-BASED LOOKUP PROGRAM CAN START ON
+002432*                    CUST-NAME AND GET BACK THE MATCHING
+002433*                    CUST-ID(S) WITHOUT SCANNING THE WHOLE FILE.
+002434*   08/21/2026  RVH  EXPANDED CUSTOMER-RECORD (CUSTREC) WITH
+002435*                    CUST-PHONE, CUST-ADDRESS, CUST-STATUS AND
+002436*                    CUST-LAST-ACTIVITY-DATE.  ADDED 3020-VALIDATE-
+002437*                    CUSTOMER-RECORD, PERFORMED FOR EVERY RECORD
+002438*                    BEFORE IT IS SUMMARIZED, WHICH TURNS AWAY
+002439*                    RECORDS WITH A BLANK CUST-ID, A NON-NUMERIC
+002440*                    BALANCE OR LAST-ACTIVITY DATE, OR AN UNKNOWN
+002441*                    STATUS CODE TO A NEW EXCEPTION FILE
+002442*                    (CUSTEXCP) INSTEAD OF LETTING THEM INTO
+002443*                    WS-SUM-BALANCE.  MAINTTXN WAS EXPANDED TO
+002444*                    CARRY THE NEW FIELDS THROUGH ADD/CHANGE
+002445*                    MAINTENANCE TRANSACTIONS.
+002446*   08/22/2026  RVH  ADDED CUST-CURRENCY-CODE TO CUSTOMER-RECORD.
+002447*                    A NEW EXCHANGE-RATE-FILE (EXCHFILE) IS LOADED
+002448*                    INTO A WORKING-STORAGE TABLE AT STARTUP AND
+002449*                    USED TO CONVERT EACH CUSTOMER'S NATIVE BALANCE
+002450*                    TO THE RUN'S BASE CURRENCY (WS-BASE-CURRENCY)
+002451*                    BEFORE IT IS ADDED TO WS-SUM-BALANCE OR TESTED
+002452*                    AGAINST WS-THRESHOLD, SO CROSS-CURRENCY TOTALS
+002453*                    AND COMPARISONS ARE MEANINGFUL.  THE HIGH-
+002454*                    BALANCE REPORT NOW SHOWS THE NATIVE CURRENCY
+002455*                    AND BALANCE, PLUS A NEW PER-CURRENCY SUBTOTAL
+002456*                    SECTION IN ITS FOOTER.  MAINTTXN WAS EXPANDED
+002457*                    TO CARRY CUST-CURRENCY-CODE THROUGH ADD/CHANGE
+002458*                    MAINTENANCE TRANSACTIONS.
+002459*   08/23/2026  RVH  ADDED A BALANCE RANGE DISTRIBUTION SECTION TO
+002460*                    THE HIGH-BALANCE REPORT FOOTER.  EVERY RECORD
+002461*                    NOW GOES THROUGH 3400-ACCUMULATE-BALANCE-
+002462*                    BUCKET, WHICH TALLIES A COUNT AND SUBTOTAL FOR
+002463*                    EACH OF FOUR FIXED BASE-CURRENCY RANGES ($0-99,
+002464*                    $100-499, $500-999, $1000 AND UP), GIVING
+002465*                    COLLECTIONS AND FINANCE THE SHAPE OF THE WHOLE
+002466*                    PORTFOLIO INSTEAD OF JUST WHO CROSSED
+002467*                    WS-THRESHOLD.
+002468*   08/24/2026  RVH  ADDED 3025-CHECK-DUPLICATE-CUST-ID.
+002469*                    CUSTOMER-FILE ARRIVES IN ASCENDING CUST-ID
+002470*                    SEQUENCE, SO A CUST-ID MATCHING THE PREVIOUS
+002471*                    RECORD READ IS A DUPLICATE FROM THE UPSTREAM
+002472*                    EXTRACT.  DUPLICATES ARE LOGGED TO THE
+002473*                    EXCEPTION FILE WITH BOTH OCCURRENCES'
+002474*                    BALANCES AND KEPT OUT OF WS-SUM-BALANCE AND
+002475*                    WS-COUNTER.
+002476*   08/25/2026  RVH  ADDED WS-BUSINESS-DATE SO A RERUN CAN
+002477*                    PROCESS AS OF A PRIOR BUSINESS DATE INSTEAD
+002478*                    OF ALWAYS STAMPING TODAY'S SYSTEM DATE ONTO
+002479*                    THE HIGH-BALANCE REPORT AND AUDIT TRAIL.
+002480*                    SETTABLE FROM CTL-BUSINESS-DATE IN THE
+002481*                    CONTROL FILE OR FROM THE SECOND POSITIONAL
+002482*                    FIELD OF THE JCL PARM, SAME OVERRIDE ORDER
+002483*                    AS WS-THRESHOLD.
+002484*   08/25/2026  RVH  ADDED A ONE-RECORD RUN MANIFEST (MANIFEST-
+002485*                    FILE/RUNMANF) WRITTEN AT END OF RUN WITH THE
+002486*                    RUN DATE, RECORD COUNT, TOTAL BALANCE, AND
+002487*                    HIGH-BALANCE COUNT SO THE NEXT JOB IN THE
+002488*                    CYCLE CAN PICK THOSE UP WITHOUT RE-READING
+002489*                    CUSTOMER-FILE OR THE PRINTED REPORT.
+002490*   08/25/2026  RVH  REPLACED THE HARDCODED LITERAL IN 7000-
+002491*                    PERFORM-DB-OPERATION WITH A QUERY-ID/QUERY-
+002492*                    TEXT TABLE LOADED BY 1260-INIT-DB-QUERY-
+002493*                    TABLE, LOOKED UP BY 7010-FIND-DB-QUERY, SO
+002494*                    NEW QUERIES CAN BE ADDED WITHOUT CHANGING
+002495*                    PROCEDURE DIVISION LOGIC.
+002496*   08/25/2026  RVH  ADDED ALERT-FILE (OPALERT) AND 8000-WRITE-
+002497*                    OPERATOR-ALERT.  A DATABASE-SERVICE OR
+002498*                    NETWORK-SERVICE FAILURE THAT SURVIVES RETRY
+002499*                    NOW WRITES A STRUCTURED ALERT RECORD (DATE,
+002500*                    TIME, PROGRAM, OPERATION, STATUS) IN ADDITION
+002501*                    TO THE EXISTING DISPLAY, SO OPERATIONS HAS
+002502*                    SOMETHING TO MONITOR BESIDES THE JOB LOG.
+002503*   08/25/2026  RVH  ADDED WS-RETURN-CODE AND 9100-SET-RETURN-
+002504*                    CODE.  DATA EXCEPTIONS, DUPLICATE CUST-IDS,
+002505*                    OPERATOR ALERTS AND OUT-OF-BALANCE CONTROL
+002506*                    TOTALS NOW ESCALATE A SEVERITY THAT IS MOVED
+002507*                    TO RETURN-CODE ONCE, IN 9999-STOP-RUN, SO THE
+002508*                    JOB'S RETURN CODE REFLECTS THE WORST CONDITION
+002509*                    SEEN ALL RUN INSTEAD OF ONLY WHETHER A FILE
+002510*                    OPEN ABENDED.
+002511*   08/25/2026  RVH  SPLIT THE INCOMING DAILY EXTRACT INTO RAW-
+002512*                    CUSTOMER-FILE (CUSTFILE) AND ADDED A SORT
+002513*                    STEP INTO OLD-CUSTOMER-FILE (SRTCUST) SO
+002514*                    2500-APPLY-MAINTENANCE NO LONGER JUST ASSUMES
+002515*                    CUST-ID SEQUENCE - IT IS GUARANTEED BY THE
+002516*                    SORT.  EXTENDED 3300-AUDIT-CHECK-BALANCE'S
+002517*                    MATCH AGAINST THE PRIOR SNAPSHOT INTO A FULL
+002518*                    CHANGED/NEW/DROPPED CLASSIFICATION (SEE
+002519*                    AUD-CHANGE-TYPE IN AUDREC.CPY) INSTEAD OF
+002520*                    ONLY DETECTING BALANCE CHANGES.
+002521*   08/25/2026  RVH  ADDED A PERSISTENT BATCH-WINDOW TREND LOG
+002522*                    (TREND-LOG-FILE, TRENDLOG) - ONE RUN-STATS
+002523*                    RECORD (RUN DATE, ELAPSED SECONDS, WS-COUNTER,
+002524*                    WS-SUM-BALANCE) IS APPENDED EACH RUN SO BATCH-
+002525*                    WINDOW CREEP CAN BE CHARTED OVER TIME INSTEAD
+002526*                    OF ONLY EVER SEEING THE CURRENT RUN'S NUMBERS.
+002527*   08/25/2026  RVH  ADDED A STATEMENT-EXTRACT-FILE (STMTFILE) AND
+002528*                    3450-WRITE-STATEMENT-EXTRACT, CALLED FROM
+002529*                    3050-PROCESS-CUSTOMER-RECORD, SO EVERY CYCLE
+002530*                    PRODUCES A READY-TO-PRINT CUSTOMER STATEMENT
+002531*                    FILE (CUST-ID, CUST-NAME, BALANCE, RUN DATE)
+002532*                    INSTEAD OF NOTHING CUSTOMER-FACING AT ALL.
+002533*   08/29/2026  RVH  FIXED THREE ISSUES RAISED IN REVIEW:
+002534*                    (1) 4000-RECONCILE-CONTROL-TOTALS NOW TIES
+002535*                    OUT AGAINST A NEW WS-NATIVE-SUM-BALANCE
+002536*                    (UNCONVERTED CUST-BALANCE) INSTEAD OF THE
+002537*                    BASE-CURRENCY WS-SUM-BALANCE, SINCE BALREC.CPY
+002538*                    PREDATES MULTI-CURRENCY SUPPORT AND CARRIES A
+002539*                    SINGLE-CURRENCY TOTAL.  (2) ON RESTART,
+002540*                    2000-OPEN-FILES NOW FAST-FORWARDS THE
+002541*                    SNAPSHOT-FILE LOOKAHEAD PAST WS-RESTART-KEY
+002542*                    AND OPENS SNAPSHOT-OUT EXTEND RATHER THAN
+002543*                    OUTPUT, SO A RESTARTED RUN NO LONGER LOGS
+002544*                    ALREADY-PROCESSED CUSTOMERS AS FALSE "DROPPED"
+002545*                    AUDIT ENTRIES OR TRUNCATES TOMORROW'S
+002546*                    SNAPSHOT BASELINE.  (3) CHKPREC.CPY AND
+002547*                    3200-WRITE-CHECKPOINT/1100-LOAD-CHECKPOINT
+002548*                    NOW CARRY AND RESTORE WS-NATIVE-SUM-BALANCE,
+002549*                    WS-HB-COUNT, WS-DUP-COUNT, AND THE PER-
+002550*                    CURRENCY AND AGING-BUCKET TABLES, SO A
+002551*                    RESTARTED RUN'S REPORT FOOTERS AND MANIFEST
+002552*                    REFLECT THE WHOLE FILE INSTEAD OF ONLY THE
+002553*                    RECORDS READ AFTER THE RESTART POINT.
+002554*   08/30/2026  RVH  FIXED THREE MORE REVIEW ISSUES: (1) THE PARM
+002555*                    THRESHOLD OVERRIDE (WS-PARM-THRESHOLD) IS NOW
+002556*                    DECLARED PIC 9(06)V99 INSTEAD OF PIC X(08), SO
+002557*                    THE MOVE TO WS-THRESHOLD ALIGNS ON THE DECIMAL
+002558*                    POINT LIKE THE CONTROL-FILE PATH ALREADY DOES,
+002559*                    RATHER THAN ZERO-FILLING THE CENTS.  (2)
+002560*                    3060-CONVERT-TO-BASE-CURRENCY NOW GUARDS ITS
+002561*                    COMPUTE WITH ON SIZE ERROR - AN EXCHANGE RATE
+002562*                    HIGH ENOUGH TO OVERFLOW WS-CUST-BASE-BALANCE NO
+002563*                    LONGER SILENTLY TRUNCATES INTO WS-SUM-BALANCE;
+002564*                    THE RECORD IS ROUTED TO THE EXCEPTION FILE
+002565*                    INSTEAD.  (3) 2500-APPLY-MAINTENANCE'S OPEN
+002566*                    OUTPUT OF CUSTOMER-FILE NOW CHECKS CUST-FILE-OK
+002567*                    AND GOES TO A NEW 2560-CUSTOMER-FILE-OPEN-ERROR
+002568*                    ON FAILURE, THE SAME AS EVERY OTHER OPEN OF
+002569*                    THIS FILE IN THE PROGRAM.
+002570*   08/31/2026  RVH  NARROWED WS-PARM-THRESHOLD FROM PIC 9(06)V99
+002571*                    TO PIC 9(05)V99 SO IT MATCHES THE WIDTH OF
+002572*                    WS-THRESHOLD/CTL-THRESHOLD - A PARM VALUE OF
+002573*                    100000.00 OR HIGHER WAS SILENTLY DROPPING ITS
+002574*                    LEADING DIGIT ON THE MOVE TO WS-THRESHOLD.
+002575*                    ALSO FIXED FOUR MORE REVIEW ISSUES: (1)
+002576*                    2000-OPEN-FILES NOW GIVES HIGH-BALANCE-REPORT,
+002577*                    AUDIT-FILE, CUSTOMER-EXCEPTION-FILE, ALERT-
+002578*                    FILE AND STATEMENT-EXTRACT-FILE THE SAME
+002579*                    RESTART OPEN EXTEND/OPEN OUTPUT GUARD AS
+002580*                    RESTART-FILE AND SNAPSHOT-OUT, SO A RESTARTED
+002581*                    RUN'S REPORTS KEEP THEIR PRE-RESTART DETAIL
+002582*                    LINES INSTEAD OF BEING TRUNCATED OUT FROM
+002583*                    UNDER A FULL-FILE FOOTER.  (2) 4000-RECONCILE-
+002584*                    CONTROL-TOTALS NOW TIES OUT AGAINST NEW
+002585*                    WS-OLD-MASTER-COUNT/WS-OLD-MASTER-BALANCE
+002586*                    ACCUMULATORS, POPULATED WHILE READING THE PRE-
+002587*                    MAINTENANCE OLD MASTER IN 2600-READ-NEXT-OLD-
+002588*                    MASTER, INSTEAD OF THE POST-MAINTENANCE WS-
+002589*                    COUNTER/WS-NATIVE-SUM-BALANCE - A ROUTINE NET
+002590*                    ADD OR DELETE FOR THE DAY NO LONGER FALSELY
+002591*                    TRIPS THE OUT-OF-BALANCE CHECK.  (3) EVERY
+002592*                    WRITE CUSTOMER-RECORD IN 2700-MERGE-ONE-STEP,
+002593*                    2720-APPLY-UNMATCHED-TXN AND 2740-APPLY-
+002594*                    MATCHED-TXN NOW CARRIES AN INVALID KEY CLAUSE
+002595*                    THAT LOGS THE REJECTED RECORD TO MAINT-LOG-
+002596*                    FILE - A DUPLICATE CUST-ID ON THE RAW EXTRACT
+002597*                    USED TO DROP ONE COPY SILENTLY INSTEAD OF
+002598*                    SURFACING ON THE MAINTENANCE LOG.  (4) CKPT-
+002599*                    EXCP-COUNT WAS ADDED TO CHKPREC.CPY AND IS NOW
+002601*                    SAVED/RESTORED ALONGSIDE CKPT-DUP-COUNT, SO A
+002602*                    RESTARTED RUN'S EXCEPTION-FILE FOOTER NO
+002603*                    LONGER MIXES A WHOLE-FILE DUPF-COUNT WITH A
+002604*                    POST-RESTART-ONLY EXCPF-COUNT.  WIDENED WS-
+002605*                    COUNTER/CKPT-COUNTER TO PIC 9(7) SO A CUSTOMER
+002606*                    FILE OF 1000 OR MORE RECORDS NO LONGER WRAPS
+002607*                    THE CHECKPOINT INTERVAL, MANIFEST COUNT,
+002608*                    TREND-LOG COUNT AND CONTROL-TOTAL RECONCILI-
+002609*                    ATION.  3100-WRITE-HB-DETAIL-LINE NOW PRINTS
+002610*                    THE RUN'S BASE CURRENCY CODE NEXT TO THE OVER-
+002611*                    THRESHOLD AMOUNT SINCE THAT AMOUNT IS ALWAYS
+002612*                    BASE-CURRENCY EVEN WHEN THE BALANCE COLUMN ON
+002613*                    THE SAME LINE IS NATIVE.  DROPPED THE UNUSED
+002614*                    CUSTSUM AND HIGHBAL ENTRIES FROM 1260-INIT-DB-
+002615*                    QUERY-TABLE - NEITHER WAS EVER ISSUED BY ANY
+002616*                    CALLER, AND HIGHBAL'S TEMPLATE HAD NO WAY TO
+002617*                    RECEIVE THE THRESHOLD IT NEEDED.
+002400******************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.    IBM-370.
+002900 OBJECT-COMPUTER.    IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003410*    NEWCUST/CUSTFILE ARE SYMBOLIC DD NAMES - WHICH DATED
+003411*    GENERATION OF THE CUSTOMER MASTER THEY RESOLVE TO (TODAY'S
+003412*    CYCLE, OR A PRIOR CYCLE BEING RERUN) IS A JCL DD-STATEMENT
+003413*    CONCERN (E.G. A GDG RELATIVE GENERATION NUMBER), NOT
+003414*    SOMETHING THIS PROGRAM SELECTS.  WS-BUSINESS-DATE (SET IN
+003415*    1000-INITIALIZE) IS WHAT TELLS OPERATIONS AND THE REPORT/
+003416*    AUDIT TRAIL OUTPUT WHICH CYCLE THIS RUN ACTUALLY OWNS, SO
+003417*    THE JCL AND THE OUTPUT NEVER DISAGREE ABOUT WHAT DATE WAS
+003418*    PROCESSED.
+003500     SELECT CUSTOMER-FILE ASSIGN TO NEWCUST
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS DYNAMIC
+003701         RECORD KEY IS CUST-ID
+003702         ALTERNATE RECORD KEY IS CUST-NAME WITH DUPLICATES
+003800         FILE STATUS IS CUSTOMER-FILE-STATUS.
+003795*    CUSTFILE ARRIVES FROM THE UPSTREAM EXTRACT IN WHATEVER ORDER
+003796*    THAT JOB HANDED IT TO US, WITH NO GUARANTEE OF CUST-ID
+003797*    SEQUENCE - RAW-CUSTOMER-FILE IS THAT UNSORTED EXTRACT.
+003798*    2500-APPLY-MAINTENANCE SORTS IT INTO OLD-CUSTOMER-FILE
+003798*    (SRTCUST) BEFORE APPLYING MAINTENANCE, SINCE THE AUDIT TRAIL
+003798*    MATCH/MERGE (3300-AUDIT-CHECK-BALANCE), THE DUPLICATE-CUST-ID
+003798*    CHECK (3025-CHECK-DUPLICATE-CUST-ID) AND THE MAINTENANCE
+003798*    TRANSACTION APPLY BELOW ALL DEPEND ON ASCENDING CUST-ID
+003798*    SEQUENCE TO WORK CORRECTLY.
+003798     SELECT RAW-CUSTOMER-FILE ASSIGN TO CUSTFILE
+003799         ORGANIZATION IS SEQUENTIAL
+003799         ACCESS MODE IS SEQUENTIAL
+003799         FILE STATUS IS RAW-CUSTOMER-FILE-STATUS.
+003801     SELECT SORT-WORK-FILE ASSIGN TO SRTWK01.
+003801     SELECT OLD-CUSTOMER-FILE ASSIGN TO SRTCUST
+003802         ORGANIZATION IS SEQUENTIAL
+003803         ACCESS MODE IS SEQUENTIAL
+003804         FILE STATUS IS OLD-CUSTOMER-FILE-STATUS.
+003805     SELECT MAINTENANCE-FILE ASSIGN TO MAINTFILE
+003806         ORGANIZATION IS SEQUENTIAL
+003807         ACCESS MODE IS SEQUENTIAL
+003808         FILE STATUS IS MAINT-FILE-STATUS.
+003809     SELECT MAINT-LOG-FILE ASSIGN TO MAINTLOG
+003809         ORGANIZATION IS LINE SEQUENTIAL
+003809         FILE STATUS IS MAINT-LOG-STATUS.
+003810     SELECT CONTROL-FILE ASSIGN TO CTLFILE
+003820         ORGANIZATION IS SEQUENTIAL
+003830         ACCESS MODE IS SEQUENTIAL
+003840         FILE STATUS IS CONTROL-FILE-STATUS.
+003850     SELECT HIGH-BALANCE-REPORT ASSIGN TO HBRPT
+003860         ORGANIZATION IS LINE SEQUENTIAL
+003870         FILE STATUS IS HB-REPORT-STATUS.
+003880     SELECT BALANCE-FILE ASSIGN TO BALFILE
+003890         ORGANIZATION IS SEQUENTIAL
+003895         ACCESS MODE IS SEQUENTIAL
+003897         FILE STATUS IS BAL-FILE-STATUS.
+003898     SELECT RESTART-FILE ASSIGN TO RESTFILE
+003899         ORGANIZATION IS SEQUENTIAL
+003899         ACCESS MODE IS SEQUENTIAL
+003899         FILE STATUS IS RESTART-FILE-STATUS.
+003901     SELECT SNAPSHOT-FILE ASSIGN TO SNAPFILE
+003902         ORGANIZATION IS SEQUENTIAL
+003903         ACCESS MODE IS SEQUENTIAL
+003904         FILE STATUS IS SNAPSHOT-FILE-STATUS.
+003905     SELECT SNAPSHOT-OUT ASSIGN TO SNAPOUT
+003906         ORGANIZATION IS SEQUENTIAL
+003907         ACCESS MODE IS SEQUENTIAL
+003908         FILE STATUS IS SNAPSHOT-OUT-STATUS.
+003909     SELECT AUDIT-FILE ASSIGN TO AUDFILE
+003910         ORGANIZATION IS SEQUENTIAL
+003911         ACCESS MODE IS SEQUENTIAL
+003912         FILE STATUS IS AUDIT-FILE-STATUS.
+003913     SELECT CUSTOMER-EXCEPTION-FILE ASSIGN TO CUSTEXCP
+003914         ORGANIZATION IS LINE SEQUENTIAL
+003915         FILE STATUS IS CUST-EXCP-STATUS.
+003916     SELECT EXCHANGE-RATE-FILE ASSIGN TO EXCHFILE
+003917         ORGANIZATION IS SEQUENTIAL
+003918         ACCESS MODE IS SEQUENTIAL
+003919         FILE STATUS IS EXCH-FILE-STATUS.
+003920     SELECT MANIFEST-FILE ASSIGN TO RUNMANF
+003921         ORGANIZATION IS SEQUENTIAL
+003922         ACCESS MODE IS SEQUENTIAL
+003923         FILE STATUS IS MANIFEST-FILE-STATUS.
+003924     SELECT ALERT-FILE ASSIGN TO OPALERT
+003925         ORGANIZATION IS SEQUENTIAL
+003926         ACCESS MODE IS SEQUENTIAL
+003927         FILE STATUS IS ALERT-FILE-STATUS.
+003928     SELECT TREND-LOG-FILE ASSIGN TO TRENDLOG
+003929         ORGANIZATION IS SEQUENTIAL
+003930         ACCESS MODE IS SEQUENTIAL
+003931         FILE STATUS IS TREND-LOG-FILE-STATUS.
+003932     SELECT STATEMENT-EXTRACT-FILE ASSIGN TO STMTFILE
+003933         ORGANIZATION IS SEQUENTIAL
+003934         ACCESS MODE IS SEQUENTIAL
+003935         FILE STATUS IS STMT-EXTRACT-FILE-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  CUSTOMER-FILE
+004300     LABEL RECORDS ARE STANDARD
+004400     BLOCK CONTAINS 0 RECORDS
+004500     RECORDING MODE F
+004600     DATA RECORD IS CUSTOMER-RECORD.
+004700     COPY CUSTREC.
+004750
+004760 FD  CONTROL-FILE
+004770     LABEL RECORDS ARE STANDARD
+004780     BLOCK CONTAINS 0 RECORDS
+004790     RECORDING MODE F
+004795     DATA RECORD IS CONTROL-RECORD.
+004796     COPY CTLPARM.
+004797
+004798 FD  HIGH-BALANCE-REPORT
+004799     LABEL RECORDS ARE OMITTED
+004800     RECORDING MODE F.
+004801 01  HB-REPORT-LINE           PIC X(132).
+004802
+004803 FD  BALANCE-FILE
+004804     LABEL RECORDS ARE STANDARD
+004805     BLOCK CONTAINS 0 RECORDS
+004806     RECORDING MODE F
+004807     DATA RECORD IS BALANCE-RECORD.
+004808     COPY BALREC.
+004809
+004810 FD  RESTART-FILE
+004811     LABEL RECORDS ARE STANDARD
+004812     BLOCK CONTAINS 0 RECORDS
+004813     RECORDING MODE F
+004814     DATA RECORD IS CHECKPOINT-RECORD.
+004815     COPY CHKPREC.
+004816
+004817 FD  SNAPSHOT-FILE
+004818     LABEL RECORDS ARE STANDARD
+004819     BLOCK CONTAINS 0 RECORDS
+004820     RECORDING MODE F
+004821     DATA RECORD IS SNAPSHOT-IN-RECORD.
+004822     COPY SNAPREC
+004822         REPLACING SNAPSHOT-RECORD BY SNAPSHOT-IN-RECORD
+004822         SNAP-CUST-ID BY SNAP-IN-CUST-ID
+004822         SNAP-BALANCE BY SNAP-IN-BALANCE.
+004824
+004825 FD  SNAPSHOT-OUT
+004826     LABEL RECORDS ARE STANDARD
+004827     BLOCK CONTAINS 0 RECORDS
+004828     RECORDING MODE F
+004829     DATA RECORD IS SNAPSHOT-OUT-RECORD.
+004830     COPY SNAPREC
+004830         REPLACING SNAPSHOT-RECORD BY SNAPSHOT-OUT-RECORD
+004830         SNAP-CUST-ID BY SNAP-OUT-CUST-ID
+004830         SNAP-BALANCE BY SNAP-OUT-BALANCE.
+004832
+004833 FD  AUDIT-FILE
+004834     LABEL RECORDS ARE STANDARD
+004835     BLOCK CONTAINS 0 RECORDS
+004836     RECORDING MODE F
+004837     DATA RECORD IS AUDIT-RECORD.
+004838     COPY AUDREC.
+004839
+004839 FD  RAW-CUSTOMER-FILE
+004839     LABEL RECORDS ARE STANDARD
+004839     BLOCK CONTAINS 0 RECORDS
+004839     RECORDING MODE F
+004839     DATA RECORD IS RAW-CUSTOMER-RECORD.
+004839     COPY CUSTREC
+004839         REPLACING CUSTOMER-RECORD BY RAW-CUSTOMER-RECORD
+004839         CUST-ID BY RAW-CUST-ID
+004839         CUST-NAME BY RAW-CUST-NAME
+004839         CUST-BALANCE BY RAW-CUST-BALANCE
+004839         CUST-PHONE BY RAW-CUST-PHONE
+004839         CUST-ADDRESS BY RAW-CUST-ADDRESS
+004839         CUST-STATUS-ACTIVE BY RAW-CUST-STATUS-ACTIVE
+004839         CUST-STATUS-CLOSED BY RAW-CUST-STATUS-CLOSED
+004839         CUST-STATUS-FROZEN BY RAW-CUST-STATUS-FROZEN
+004839         CUST-STATUS-VALID BY RAW-CUST-STATUS-VALID
+004839         CUST-STATUS BY RAW-CUST-STATUS
+004839         CUST-LAST-ACTIVITY-DATE BY RAW-CUST-LAST-ACTIVITY-DATE
+004839         CUST-CURRENCY-CODE BY RAW-CUST-CURRENCY-CODE.
+004839
+004839 SD  SORT-WORK-FILE
+004839     DATA RECORD IS SORT-WORK-RECORD.
+004839     COPY CUSTREC
+004839         REPLACING CUSTOMER-RECORD BY SORT-WORK-RECORD
+004839         CUST-ID BY SRTWK-CUST-ID
+004839         CUST-NAME BY SRTWK-CUST-NAME
+004839         CUST-BALANCE BY SRTWK-CUST-BALANCE
+004839         CUST-PHONE BY SRTWK-CUST-PHONE
+004839         CUST-ADDRESS BY SRTWK-CUST-ADDRESS
+004839         CUST-STATUS-ACTIVE BY SRTWK-CUST-STATUS-ACTIVE
+004839         CUST-STATUS-CLOSED BY SRTWK-CUST-STATUS-CLOSED
+004839         CUST-STATUS-FROZEN BY SRTWK-CUST-STATUS-FROZEN
+004839         CUST-STATUS-VALID BY SRTWK-CUST-STATUS-VALID
+004839         CUST-STATUS BY SRTWK-CUST-STATUS
+004839         CUST-LAST-ACTIVITY-DATE BY SRTWK-CUST-LAST-ACTIVITY-DATE
+004839         CUST-CURRENCY-CODE BY SRTWK-CUST-CURRENCY-CODE.
+004839
+004840 FD  OLD-CUSTOMER-FILE
+004841     LABEL RECORDS ARE STANDARD
+004842     BLOCK CONTAINS 0 RECORDS
+004843     RECORDING MODE F
+004844     DATA RECORD IS OLD-CUSTOMER-RECORD.
+004845     COPY CUSTREC
+004845         REPLACING CUSTOMER-RECORD BY OLD-CUSTOMER-RECORD
+004845         CUST-ID BY OLD-CUST-ID
+004845         CUST-NAME BY OLD-CUST-NAME
+004845         CUST-BALANCE BY OLD-CUST-BALANCE
+004845         CUST-PHONE BY OLD-CUST-PHONE
+004845         CUST-ADDRESS BY OLD-CUST-ADDRESS
+004845         CUST-STATUS-ACTIVE BY OLD-CUST-STATUS-ACTIVE
+004845         CUST-STATUS-CLOSED BY OLD-CUST-STATUS-CLOSED
+004845         CUST-STATUS-FROZEN BY OLD-CUST-STATUS-FROZEN
+004845         CUST-STATUS-VALID BY OLD-CUST-STATUS-VALID
+004845         CUST-STATUS BY OLD-CUST-STATUS
+004845         CUST-LAST-ACTIVITY-DATE BY OLD-CUST-LAST-ACTIVITY-DATE
+004845         CUST-CURRENCY-CODE BY OLD-CUST-CURRENCY-CODE.
+004846
+004847 FD  MAINTENANCE-FILE
+004848     LABEL RECORDS ARE STANDARD
+004849     BLOCK CONTAINS 0 RECORDS
+004850     RECORDING MODE F
+004851     DATA RECORD IS MAINT-TRANSACTION-RECORD.
+004852     COPY MAINTTXN.
+004853
+004854 FD  MAINT-LOG-FILE
+004855     LABEL RECORDS ARE OMITTED
+004856     RECORDING MODE F.
+004857 01  MAINT-LOG-LINE            PIC X(80).
+004858
+004859 FD  CUSTOMER-EXCEPTION-FILE
+004860     LABEL RECORDS ARE OMITTED
+004861     RECORDING MODE F.
+004862 01  CUST-EXCP-LINE            PIC X(80).
+004863
+004864 FD  EXCHANGE-RATE-FILE
+004865     LABEL RECORDS ARE STANDARD
+004866     BLOCK CONTAINS 0 RECORDS
+004867     RECORDING MODE F
+004868     DATA RECORD IS EXCHANGE-RATE-RECORD.
+004869     COPY EXCHREC.
+004870
+004871 FD  MANIFEST-FILE
+004872     LABEL RECORDS ARE STANDARD
+004873     BLOCK CONTAINS 0 RECORDS
+004874     RECORDING MODE F
+004875     DATA RECORD IS MANIFEST-RECORD.
+004876     COPY MANIFREC.
+004877
+004878 FD  ALERT-FILE
+004879     LABEL RECORDS ARE STANDARD
+004880     BLOCK CONTAINS 0 RECORDS
+004881     RECORDING MODE F
+004882     DATA RECORD IS ALERT-RECORD.
+004883     COPY ALERTREC.
+
+004884 FD  TREND-LOG-FILE
+004885     LABEL RECORDS ARE STANDARD
+004886     BLOCK CONTAINS 0 RECORDS
+004887     RECORDING MODE F
+004888     DATA RECORD IS TREND-RECORD.
+004889     COPY TRNDREC.
+004884
+004890 FD  STATEMENT-EXTRACT-FILE
+004891     LABEL RECORDS ARE STANDARD
+004892     BLOCK CONTAINS 0 RECORDS
+004893     RECORDING MODE F
+004894     DATA RECORD IS STATEMENT-EXTRACT-RECORD.
+004895     COPY STMTREC.
+
+004900 WORKING-STORAGE SECTION.
+005000******************************************************************
+005100*    FILE STATUS AND ABEND CONTROL                               *
+005200******************************************************************
+005300 01  CUSTOMER-FILE-STATUS     PIC X(02).
+005400     88  CUST-FILE-OK             VALUE "00".
+005500     88  CUST-FILE-DUPLICATE      VALUE "02" "22".
+005600     88  CUST-FILE-NOT-FOUND      VALUE "05" "23" "35".
+005700     88  CUST-FILE-END             VALUE "10".
+005800     88  CUST-FILE-BAD-RECORD      VALUE "24".
+005900     88  CUST-FILE-PERM-ERROR      VALUE "30".
+006000     88  CUST-FILE-LOCKED          VALUE "37" "91".
+006100     88  CUST-FILE-BAD-OPEN        VALUE "41".
+006200     88  CUST-FILE-LOGIC-ERROR     VALUE "42" "43" "44" "46" "47".
+006300
+006400 01  WS-COUNTER               PIC 9(7) VALUE 0.
+006500 01  WS-SUM-BALANCE           PIC 9(7)V99 VALUE 0.
+006550 01  WS-NATIVE-SUM-BALANCE    PIC 9(7)V99 VALUE 0.
+006600 01  WS-THRESHOLD             PIC 9(5)V99 VALUE 100.00.
+006700 01  WS-NETWORK-STATUS        PIC X VALUE 'N'.
+006800 01  WS-DB-STATUS             PIC X VALUE 'N'.
+006900 01  WS-END-OF-FILE           PIC X VALUE 'N'.
+007000 01  WS-DB-QUERY.
+007100     05 WS-QUERY-TEXT         PIC X(100).
+007150
+007151******************************************************************
+007152*    DATA-DRIVEN DATABASE QUERY TEMPLATES                        *
+007153*    QUERY TEXT USED TO LIVE AS A LITERAL INSIDE 7000-PERFORM-DB- *
+007154*    OPERATION.  IT NOW LIVES IN THIS TABLE, KEYED BY A SHORT     *
+007155*    QUERY-ID, SO A NEW QUERY CAN BE ADDED (OR AN EXISTING ONE'S  *
+007156*    TEXT CHANGED) WITHOUT TOUCHING THE PROCEDURE DIVISION LOGIC  *
+007157*    THAT ISSUES IT.                                              *
+007158******************************************************************
+007159 01  WS-DB-QUERY-TABLE-SIZE    PIC 9(3) BINARY VALUE 5.
+007160 01  WS-DB-QUERY-ENTRY-COUNT   PIC 9(3) BINARY VALUE 0.
+007161 01  WS-DB-QUERY-ENTRIES.
+007162     05  WS-DB-QUERY-ENTRY    OCCURS 5 TIMES.
+007163         10  WS-DB-QUERY-ID       PIC X(08).
+007164         10  WS-DB-QUERY-TEMPLATE PIC X(100).
+007165 01  WS-DB-QUERY-INIT-IDX      PIC 9(3) BINARY VALUE 0.
+007166 01  WS-DB-QUERY-SEARCH-IDX    PIC 9(3) BINARY VALUE 0.
+007167 01  WS-DB-QUERY-FOUND         PIC X(01) VALUE "N".
+007168     88  DB-QUERY-FOUND            VALUE "Y".
+007169 01  WS-DB-REQUEST-ID          PIC X(08) VALUE SPACES.
+007170
+007171******************************************************************
+007170*    RUN CONTROL / PARAMETER FIELDS                              *
+007180******************************************************************
+007190 01  CONTROL-FILE-STATUS      PIC X(02).
+007200     88  CTL-FILE-OK              VALUE "00".
+007210     88  CTL-FILE-NOT-FOUND       VALUE "05" "35".
+007220     88  CTL-FILE-AT-END          VALUE "10".
+007230 01  WS-PARM-DATA              PIC X(20) VALUE SPACES.
+007231 01  WS-PARM-FIELDS REDEFINES WS-PARM-DATA.
+007232     05  WS-PARM-THRESHOLD     PIC 9(05)V99.
+007233     05  WS-PARM-BUS-DATE      PIC X(06).
+007234     05  FILLER                PIC X(07).
+007235 01  WS-BUSINESS-DATE          PIC 9(6) VALUE 0.
+007240
+007250******************************************************************
+007260*    HIGH BALANCE EXCEPTION REPORT FIELDS                        *
+007270******************************************************************
+007280 01  HB-REPORT-STATUS         PIC X(02).
+007290     88  HB-REPORT-OK             VALUE "00".
+007300 01  WS-RUN-DATE               PIC 9(6) VALUE 0.
+007301 01  WS-SYSTEM-DATE            PIC 9(6) VALUE 0.
+007310 01  WS-HB-PAGE-CTR            PIC 9(3) BINARY VALUE 0.
+007320 01  WS-HB-LINE-CTR            PIC 9(3) BINARY VALUE 0.
+007330 01  WS-HB-LINES-PER-PAGE      PIC 9(3) BINARY VALUE 55.
+007340 01  WS-HB-OVER-AMOUNT         PIC 9(5)V99 VALUE 0.
+007350
+007360 01  HB-HEADING-LINE-1.
+007370     05  FILLER                PIC X(01) VALUE SPACE.
+007380     05  FILLER                PIC X(40) VALUE
+007390         "SAMPCOBL - HIGH BALANCE EXCEPTION REPORT".
+007400     05  FILLER                PIC X(20) VALUE "RUN DATE ".
+007410     05  HB-HDG1-RUN-DATE      PIC 9(6).
+007420     05  FILLER                PIC X(10) VALUE "PAGE ".
+007430     05  HB-HDG1-PAGE-NO       PIC ZZ9.
+007440
+007450 01  HB-HEADING-LINE-2.
+007460     05  FILLER                PIC X(01) VALUE SPACE.
+007470     05  FILLER                PIC X(12) VALUE "CUSTOMER ID".
+007480     05  FILLER                PIC X(19) VALUE SPACES.
+007490     05  FILLER                PIC X(30) VALUE "CUSTOMER NAME".
+007500     05  FILLER                PIC X(05) VALUE SPACES.
+007505     05  FILLER                PIC X(04) VALUE "CUR".
+007506     05  FILLER                PIC X(03) VALUE SPACES.
+007510     05  FILLER                PIC X(14) VALUE "BALANCE".
+007520     05  FILLER           PIC X(20) VALUE "OVER THRESH (BASE)".
+007522     05  FILLER                PIC X(05) VALUE "BASE".
+007530
+007540 01  HB-DETAIL-LINE.
+007550     05  FILLER                PIC X(01) VALUE SPACE.
+007560     05  HB-DTL-CUST-ID        PIC X(10).
+007570     05  FILLER                PIC X(02) VALUE SPACES.
+007580     05  HB-DTL-CUST-NAME      PIC X(30).
+007590     05  FILLER                PIC X(02) VALUE SPACES.
+007595     05  HB-DTL-CURRENCY       PIC X(03).
+007596     05  FILLER                PIC X(04) VALUE SPACES.
+007600     05  HB-DTL-BALANCE        PIC ZZZ,ZZ9.99.
+007610     05  FILLER                PIC X(05) VALUE SPACES.
+007620     05  HB-DTL-OVER-AMOUNT    PIC ZZZ,ZZ9.99.
+007622     05  FILLER                PIC X(02) VALUE SPACES.
+007624     05  HB-DTL-BASE-CURRENCY  PIC X(03).
+007630
+007640 01  HB-FOOTER-LINE-1.
+007650     05  FILLER                PIC X(01) VALUE SPACE.
+007660     05  FILLER                PIC X(30) VALUE
+007670         "TOTAL CUSTOMERS PROCESSED . .".
+007680     05  HB-FTR1-COUNT         PIC ZZ9.
+007690
+007700 01  HB-FOOTER-LINE-2.
+007710     05  FILLER                PIC X(01) VALUE SPACE.
+007720     05  FILLER                PIC X(30) VALUE
+007730         "TOTAL CUSTOMER BALANCE . . . .".
+007740     05  HB-FTR2-TOTAL         PIC ZZZ,ZZZ,ZZ9.99.
+007750
+007760******************************************************************
+007770*    CONTROL TOTAL RECONCILIATION FIELDS                         *
+007780******************************************************************
+007790 01  BAL-FILE-STATUS           PIC X(02).
+007800     88  BAL-FILE-OK               VALUE "00".
+007810     88  BAL-FILE-NOT-FOUND        VALUE "05" "35".
+007820     88  BAL-FILE-AT-END           VALUE "10".
+007830
+007840******************************************************************
+007850*    CHECKPOINT/RESTART FIELDS                                   *
+007860******************************************************************
+007870 01  RESTART-FILE-STATUS       PIC X(02).
+007880     88  RESTART-FILE-OK           VALUE "00".
+007890     88  RESTART-FILE-NOT-FOUND    VALUE "05" "35".
+007900     88  RESTART-FILE-AT-END       VALUE "10".
+007910 01  WS-RESTART-REQUESTED      PIC X(01) VALUE "N".
+007920     88  RESTART-WAS-REQUESTED     VALUE "Y".
+007950 01  WS-RESTART-KEY            PIC X(10) VALUE SPACES.
+007960 01  WS-CKPT-INTERVAL          PIC 9(3) BINARY VALUE 50.
+007970 01  WS-CKPT-REMAINDER         PIC 9(3) BINARY VALUE 0.
+007980 01  WS-CKPT-QUOTIENT          PIC 9(5) BINARY VALUE 0.
+007990 01  WS-CHECKPOINT-FOUND       PIC X(01) VALUE "N".
+007995     88  CHECKPOINT-WAS-FOUND      VALUE "Y".
+007996
+007997******************************************************************
+007998*    NETWORK RETRY/BACKOFF FIELDS                                 *
+007999******************************************************************
+007999 01  WS-NETWORK-MAX-RETRIES    PIC 9(2) BINARY VALUE 3.
+007999 01  WS-NETWORK-RETRY-COUNT    PIC 9(2) BINARY VALUE 0.
+007999 01  WS-NETWORK-DELAY-TICKS    PIC 9(5) BINARY VALUE 2000.
+007999 01  WS-NETWORK-DELAY-COUNT    PIC 9(7) BINARY VALUE 0.
+008001
+008002******************************************************************
+008003*    CUSTOMER BALANCE AUDIT TRAIL FIELDS                         *
+008004******************************************************************
+008005 01  SNAPSHOT-FILE-STATUS      PIC X(02).
+008006     88  SNAPSHOT-FILE-OK          VALUE "00".
+008007     88  SNAPSHOT-FILE-NOT-FOUND   VALUE "05" "35".
+008008     88  SNAPSHOT-FILE-AT-END      VALUE "10".
+008009 01  SNAPSHOT-OUT-STATUS       PIC X(02).
+008010     88  SNAPSHOT-OUT-OK           VALUE "00".
+008011 01  AUDIT-FILE-STATUS         PIC X(02).
+008012     88  AUDIT-FILE-OK             VALUE "00".
+008013 01  WS-SNAPSHOT-PRESENT       PIC X(01) VALUE "N".
+008014     88  SNAPSHOT-FILE-PRESENT     VALUE "Y".
+008015 01  WS-SNAP-AT-END            PIC X(01) VALUE "N".
+008016     88  SNAP-IS-AT-END            VALUE "Y".
+008017 01  WS-AUD-DELTA              PIC S9(5)V99.
+008018 01  WS-AUD-OLD-BALANCE        PIC 9(5)V99.
+008019
+008020******************************************************************
+008021*    MAINTENANCE TRANSACTION FIELDS                                *
+008022******************************************************************
+008022 01  RAW-CUSTOMER-FILE-STATUS  PIC X(02).
+008022     88  RAW-FILE-OK               VALUE "00".
+008022     88  RAW-FILE-NOT-FOUND        VALUE "05" "35".
+008022     88  RAW-FILE-BAD-RECORD       VALUE "23" "24".
+008022     88  RAW-FILE-PERM-ERROR       VALUE "30".
+008022     88  RAW-FILE-LOCKED           VALUE "37" "91".
+008022     88  RAW-FILE-BAD-OPEN         VALUE "41".
+008023 01  OLD-CUSTOMER-FILE-STATUS  PIC X(02).
+008024     88  OLD-FILE-OK               VALUE "00".
+008025     88  OLD-FILE-NOT-FOUND        VALUE "05" "35".
+008026     88  OLD-FILE-BAD-RECORD       VALUE "23" "24".
+008027     88  OLD-FILE-PERM-ERROR       VALUE "30".
+008028     88  OLD-FILE-LOCKED           VALUE "37" "91".
+008029     88  OLD-FILE-BAD-OPEN         VALUE "41".
+008030 01  MAINT-FILE-STATUS         PIC X(02).
+008031     88  MAINT-FILE-OK             VALUE "00".
+008032     88  MAINT-FILE-NOT-FOUND      VALUE "05" "35".
+008033 01  MAINT-LOG-STATUS          PIC X(02).
+008034     88  MAINT-LOG-OK              VALUE "00".
+008035 01  WS-OLD-AT-END             PIC X(01) VALUE "N".
+008036     88  OLD-IS-AT-END             VALUE "Y".
+008037 01  WS-MAINT-AT-END           PIC X(01) VALUE "N".
+008038     88  MAINT-IS-AT-END           VALUE "Y".
+008039 01  WS-MAINT-APPLIED          PIC 9(5) BINARY VALUE 0.
+008040 01  WS-MAINT-REJECTED         PIC 9(5) BINARY VALUE 0.
+008041 01  WS-OLD-MASTER-COUNT       PIC 9(7) VALUE 0.
+008042 01  WS-OLD-MASTER-BALANCE     PIC 9(7)V99 VALUE 0.
+008043 01  WS-MLOG-RESULT            PIC X(08).
+008044 01  WS-MLOG-REASON            PIC X(40).
+008045 01  WS-MLOG-CUST-ID           PIC X(10).
+008046 01  WS-MLOG-TXN-TYPE          PIC X(01).
+008047
+008048 01  MAINT-LOG-HEADING         PIC X(80) VALUE
+008049     "SAMPCOBL - CUSTOMER MAINTENANCE TRANSACTION LOG".
+008050
+008051 01  MAINT-LOG-DETAIL.
+008052     05  FILLER                PIC X(01) VALUE SPACE.
+008053     05  MLOG-RESULT           PIC X(08).
+008054     05  FILLER                PIC X(02) VALUE SPACES.
+008055     05  MLOG-TXN-TYPE         PIC X(01).
+008056     05  FILLER                PIC X(02) VALUE SPACES.
+008057     05  MLOG-CUST-ID          PIC X(10).
+008058     05  FILLER                PIC X(02) VALUE SPACES.
+008059     05  MLOG-REASON           PIC X(40).
+008060
+008061 01  MAINT-LOG-FOOTER-1.
+008062     05  FILLER                PIC X(30) VALUE
+008063         "TOTAL TRANSACTIONS APPLIED. .".
+008064     05  MLOGF-APPLIED         PIC ZZ9.
+008065
+008066 01  MAINT-LOG-FOOTER-2.
+008067     05  FILLER                PIC X(30) VALUE
+008068         "TOTAL TRANSACTIONS REJECTED .".
+008069     05  MLOGF-REJECTED        PIC ZZ9.
+008070
+008071******************************************************************
+008072*    CUSTOMER RECORD VALIDATION / EXCEPTION FIELDS               *
+008073******************************************************************
+008074 01  CUST-EXCP-STATUS          PIC X(02).
+008075     88  CUST-EXCP-OK              VALUE "00".
+008076 01  WS-CUST-VALID             PIC X(01) VALUE "Y".
+008077     88  CUSTOMER-RECORD-VALID     VALUE "Y".
+008078 01  WS-EXCP-REASON            PIC X(40).
+008079 01  WS-EXCP-COUNT             PIC 9(5) BINARY VALUE 0.
+008080 01  WS-CONVERT-SWITCH         PIC X(01) VALUE "N".
+008081     88  CURRENCY-CONVERT-ERROR    VALUE "Y".
+008082
+008083 01  CUST-EXCP-HEADING         PIC X(80) VALUE
+008084     "SAMPCOBL - CUSTOMER RECORD VALIDATION EXCEPTION REPORT".
+008085
+008086 01  CUST-EXCP-DETAIL.
+008087     05  FILLER                PIC X(01) VALUE SPACE.
+008088     05  EXCP-CUST-ID          PIC X(10).
+008089     05  FILLER                PIC X(02) VALUE SPACES.
+008090     05  EXCP-REASON           PIC X(40).
+008091
+008092 01  CUST-EXCP-FOOTER.
+008093     05  FILLER                PIC X(30) VALUE
+008094         "TOTAL RECORDS REJECTED . . . .".
+008095     05  EXCPF-COUNT           PIC ZZ9.
+008096
+008097*    ***************************************************************
+008098*    DUPLICATE CUST-ID DETECTION FIELDS                          *
+008099*    CUSTOMER-FILE IS READ IN ASCENDING CUST-ID SEQUENCE (IT IS  *
+008100*    ORGANIZATION INDEXED, ACCESS DYNAMIC), SO AN UPSTREAM       *
+008101*    EXTRACT THAT DOUBLE-WROTE A CUSTOMER SHOWS UP AS TWO        *
+008102*    CONSECUTIVE RECORDS WITH THE SAME CUST-ID - A SIMPLE        *
+008103*    COMPARE-TO-PREVIOUS CATCHES IT WITHOUT A SEPARATE SORT OR   *
+008104*    LOOKUP TABLE.                                               *
+008105*    ***************************************************************
+008106 01  WS-PREV-CUST-ID           PIC X(10) VALUE SPACES.
+008107 01  WS-PREV-CUST-BALANCE      PIC 9(5)V99 VALUE 0.
+008108 01  WS-DUP-FOUND              PIC X(01) VALUE "N".
+008109     88  DUPLICATE-CUST-ID-FOUND   VALUE "Y".
+008110 01  WS-DUP-COUNT              PIC 9(5) BINARY VALUE 0.
+008111
+008112 01  CUST-DUP-DETAIL.
+008113     05  FILLER                PIC X(01) VALUE SPACE.
+008114     05  FILLER                PIC X(19) VALUE
+008115         "DUPLICATE CUST-ID ".
+008116     05  DUP-CUST-ID           PIC X(10).
+008117     05  FILLER                PIC X(14) VALUE
+008118         " 1ST BALANCE ".
+008119     05  DUP-FIRST-BALANCE     PIC ZZ,ZZ9.99.
+008120     05  FILLER                PIC X(14) VALUE
+008121         " 2ND BALANCE ".
+008122     05  DUP-SECOND-BALANCE    PIC ZZ,ZZ9.99.
+008123
+008124 01  CUST-DUP-FOOTER.
+008125     05  FILLER                PIC X(30) VALUE
+008126         "TOTAL DUPLICATE CUST-IDS . . .".
+008127     05  DUPF-COUNT            PIC ZZ9.
+008128
+008129******************************************************************
+008130*    MULTI-CURRENCY FIELDS                                       *
+008131******************************************************************
+008132 01  EXCH-FILE-STATUS          PIC X(02).
+008133     88  EXCH-FILE-OK              VALUE "00".
+008134     88  EXCH-FILE-NOT-FOUND       VALUE "05" "35".
+008135 01  WS-EXCH-AT-END            PIC X(01) VALUE "N".
+008136     88  EXCH-IS-AT-END            VALUE "Y".
+008137 01  WS-BASE-CURRENCY          PIC X(03) VALUE "USD".
+008138 01  WS-EXCH-TABLE-SIZE        PIC 9(3) BINARY VALUE 20.
+008139 01  WS-EXCH-ENTRY-COUNT       PIC 9(3) BINARY VALUE 0.
+008140 01  WS-EXCH-ENTRIES.
+008141     05  WS-EXCH-ENTRY         OCCURS 20 TIMES.
+008142         10  WS-EXCH-CODE      PIC X(03).
+008143         10  WS-EXCH-RATE      PIC 9(3)V9(6).
+008144 01  WS-EXCH-SEARCH-IDX        PIC 9(3) BINARY VALUE 0.
+008145 01  WS-EXCH-FOUND             PIC X(01) VALUE "N".
+008146     88  EXCH-RATE-FOUND           VALUE "Y".
+008147 01  WS-CUST-RATE              PIC 9(3)V9(6).
+008148 01  WS-CUST-BASE-BALANCE      PIC 9(7)V99.
+008149
+008150 01  WS-CURR-TABLE-SIZE        PIC 9(3) BINARY VALUE 20.
+008151 01  WS-CURR-ENTRY-COUNT       PIC 9(3) BINARY VALUE 0.
+008152 01  WS-CURR-ENTRIES.
+008153     05  WS-CURR-ENTRY         OCCURS 20 TIMES.
+008154         10  WS-CURR-CODE          PIC X(03).
+008155         10  WS-CURR-COUNT         PIC 9(5) BINARY VALUE 0.
+008156         10  WS-CURR-NATIVE-TOTAL  PIC 9(7)V99 VALUE 0.
+008157 01  WS-CURR-SEARCH-IDX        PIC 9(3) BINARY VALUE 0.
+008158 01  WS-CURR-FOUND             PIC X(01) VALUE "N".
+008159     88  CURR-ENTRY-FOUND          VALUE "Y".
+008160 01  WS-CURR-PRINT-IDX         PIC 9(3) BINARY VALUE 0.
+008161 01  WS-CKPT-TBL-IDX       PIC 9(3) BINARY VALUE 0.
+008162
+008163 01  CURR-SUBTOTAL-HEADING-LINE.
+008164     05  FILLER                PIC X(01) VALUE SPACE.
+008165     05  FILLER                PIC X(40) VALUE
+008166         "PER-CURRENCY SUBTOTAL BREAKDOWN".
+008167
+008168 01  CURR-SUBTOTAL-COL-HEADING.
+008169     05  FILLER                PIC X(01) VALUE SPACE.
+008170     05  FILLER                PIC X(10) VALUE "CURRENCY".
+008171     05  FILLER                PIC X(07) VALUE SPACES.
+008172     05  FILLER                PIC X(10) VALUE "COUNT".
+008173     05  FILLER                PIC X(10) VALUE SPACES.
+008174     05  FILLER                PIC X(20) VALUE "NATIVE TOTAL".
+008175
+008176 01  CURR-SUBTOTAL-DETAIL-LINE.
+008177     05  FILLER                PIC X(01) VALUE SPACE.
+008178     05  CURR-DTL-CODE         PIC X(03).
+008179     05  FILLER                PIC X(12) VALUE SPACES.
+008180     05  CURR-DTL-COUNT        PIC ZZ9.
+008181     05  FILLER                PIC X(11) VALUE SPACES.
+008182     05  CURR-DTL-TOTAL        PIC ZZZ,ZZZ,ZZ9.99.
+008183
+008184******************************************************************
+008185*    BALANCE AGING/BUCKET BREAKDOWN FIELDS                       *
+008186*    WS-BKT-ENTRY IS LOADED WITH ITS FOUR FIXED RANGE BOUNDARIES *
+008187*    BY 1250-INIT-AGING-BUCKETS AND ACCUMULATED AS EACH CUSTOMER *
+008188*    RECORD'S BASE-CURRENCY BALANCE IS PROCESSED.                *
+008189******************************************************************
+008190 01  WS-BKT-TABLE-SIZE         PIC 9(3) BINARY VALUE 4.
+008191 01  WS-BKT-ENTRIES.
+008192     05  WS-BKT-ENTRY          OCCURS 4 TIMES.
+008193         10  WS-BKT-LOW        PIC 9(7)V99.
+008194         10  WS-BKT-HIGH       PIC 9(7)V99.
+008195         10  WS-BKT-LABEL      PIC X(12).
+008196         10  WS-BKT-COUNT      PIC 9(5) BINARY VALUE 0.
+008197         10  WS-BKT-TOTAL      PIC 9(9)V99 VALUE 0.
+008198 01  WS-BKT-INIT-IDX           PIC 9(3) BINARY VALUE 0.
+008199 01  WS-BKT-SEARCH-IDX         PIC 9(3) BINARY VALUE 0.
+008200 01  WS-BKT-FOUND              PIC X(01) VALUE "N".
+008201     88  BKT-ENTRY-FOUND           VALUE "Y".
+008202 01  WS-BKT-PRINT-IDX          PIC 9(3) BINARY VALUE 0.
+008203
+008204 01  AGING-HEADING-LINE.
+008205     05  FILLER                PIC X(01) VALUE SPACE.
+008206     05  FILLER                PIC X(40) VALUE
+008207         "BALANCE RANGE DISTRIBUTION".
+008208
+008209 01  AGING-COL-HEADING.
+008210     05  FILLER                PIC X(01) VALUE SPACE.
+008211     05  FILLER                PIC X(15) VALUE "BALANCE RANGE".
+008212     05  FILLER                PIC X(05) VALUE SPACES.
+008213     05  FILLER                PIC X(10) VALUE "COUNT".
+008214     05  FILLER                PIC X(10) VALUE SPACES.
+008215     05  FILLER                PIC X(20) VALUE "SUBTOTAL".
+008216
+008217 01  AGING-DETAIL-LINE.
+008218     05  FILLER                PIC X(01) VALUE SPACE.
+008219     05  AGING-DTL-LABEL       PIC X(15).
+008220     05  FILLER                PIC X(05) VALUE SPACES.
+008221     05  AGING-DTL-COUNT       PIC ZZ,ZZ9.
+008222     05  FILLER                PIC X(07) VALUE SPACES.
+008223     05  AGING-DTL-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+008224
+008225******************************************************************
+008226*    RUN MANIFEST/TRAILER FIELDS                                  *
+008227******************************************************************
+008228 01  MANIFEST-FILE-STATUS      PIC X(02).
+008229     88  MANIFEST-FILE-OK          VALUE "00".
+008230 01  WS-HB-COUNT               PIC 9(5) BINARY VALUE 0.
+008231
+008232******************************************************************
+008233*    OPERATOR ALERT FIELDS                                       *
+008234******************************************************************
+008235 01  ALERT-FILE-STATUS         PIC X(02).
+008236     88  ALERT-FILE-OK             VALUE "00".
+008237 01  WS-ALERT-PROGRAM          PIC X(08) VALUE "SAMPCOBL".
+008238 01  WS-ALERT-OPERATION        PIC X(20) VALUE SPACES.
+008239 01  WS-ALERT-STATUS-TEXT      PIC X(10) VALUE SPACES.
+008240
+008241******************************************************************
+008242*    BATCH-WINDOW TREND LOG FIELDS                                *
+008243*    WS-JOB-START-TIME/WS-JOB-END-TIME ARE CAPTURED AROUND        *
+008244*    2000-OPEN-FILES AND 5000-CLOSE-FILES.  THE REDEFINES BREAK   *
+008245*    EACH HHMMSSCC VALUE OUT SO 5095-WRITE-TREND-LOG CAN COMPUTE  *
+008246*    ELAPSED SECONDS BY ARITHMETIC RATHER THAN STRING HANDLING.   *
+008247******************************************************************
+008248 01  TREND-LOG-FILE-STATUS     PIC X(02).
+008249     88  TREND-LOG-FILE-OK        VALUE "00".
+008250 01  STMT-EXTRACT-FILE-STATUS  PIC X(02).
+008251     88  STMT-EXTRACT-FILE-OK      VALUE "00".
+008252 01  WS-JOB-START-TIME         PIC 9(08) VALUE 0.
+008253 01  WS-START-TIME-FIELDS REDEFINES WS-JOB-START-TIME.
+008254     05  WS-START-HH           PIC 9(02).
+008255     05  WS-START-MM           PIC 9(02).
+008256     05  WS-START-SS           PIC 9(02).
+008257     05  WS-START-CC           PIC 9(02).
+008258 01  WS-JOB-END-TIME           PIC 9(08) VALUE 0.
+008259 01  WS-END-TIME-FIELDS REDEFINES WS-JOB-END-TIME.
+008260     05  WS-END-HH             PIC 9(02).
+008261     05  WS-END-MM             PIC 9(02).
+008262     05  WS-END-SS             PIC 9(02).
+008263     05  WS-END-CC             PIC 9(02).
+008264 01  WS-ELAPSED-SECONDS        PIC S9(07) VALUE 0.
+008265******************************************************************
+008266*    END-OF-JOB RETURN CODE SEVERITY                              *
+008267*    WS-RETURN-CODE ACCUMULATES THE HIGHEST SEVERITY SEEN ACROSS   *
+008268*    THE RUN AND IS MOVED TO RETURN-CODE ONCE, BY 9999-STOP-RUN,   *
+008269*    SO A RUN THAT COMPLETES BUT LOGGED EXCEPTIONS OR ALERTS NO    *
+008270*    LONGER REPORTS BACK AS RETURN CODE 0.  THE LEVELS BELOW ARE   *
+008271*    THE ONLY PLACE THE SEVERITY SCHEME IS DEFINED - CHANGE THEM   *
+008272*    HERE TO RETUNE WHAT THE JOB SCHEDULER TREATS AS A WARNING     *
+008273*    VERSUS A FAILURE.                                             *
+008274******************************************************************
+008275 01  WS-RETURN-CODE            PIC 9(03) VALUE 0.
+008276 01  WS-SEVERITY-CANDIDATE     PIC 9(03) VALUE 0.
+008277     88  SEVERITY-DATA-EXCEPTION   VALUE 4.
+008278     88  SEVERITY-OPERATOR-ALERT   VALUE 8.
+008279     88  SEVERITY-OUT-OF-BALANCE  VALUE 16.
+008280
+008281 PROCEDURE DIVISION.
+008282******************************************************************
+008283*    0000-MAINLINE                                               *
+008284******************************************************************
+008285 0000-MAINLINE.
+008286     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008287     PERFORM 2500-APPLY-MAINTENANCE THRU 2500-EXIT
+008288     PERFORM 2000-OPEN-FILES THRU 2000-EXIT
+008289     PERFORM 3000-READ-CUSTOMER-RECORDS THRU 3000-EXIT
+008290     PERFORM 5000-CLOSE-FILES THRU 5000-EXIT
+008291     PERFORM 4000-RECONCILE-CONTROL-TOTALS THRU 4000-EXIT
+008292     PERFORM 6000-PERFORM-NETWORK-OPERATION THRU 6000-EXIT
+008293     PERFORM 7000-PERFORM-DB-OPERATION THRU 7000-EXIT
+008294     PERFORM 9999-STOP-RUN THRU 9999-EXIT.
+008295
+008296******************************************************************
+008297*    1000-INITIALIZE                                             *
+008298*    ESTABLISHES THE RUN-TIME THRESHOLD AND BUSINESS DATE.  THE   *
+008299*    CONTROL FILE IS OPTIONAL - IF IT IS MISSING OR EMPTY,       *
+008300*    WS-THRESHOLD IS LEFT AT ITS COMPILED-IN DEFAULT OF 100.00   *
+008301*    AND WS-BUSINESS-DATE IS LEFT AT ZERO (MEANING "USE TODAY'S  *
+008302*    SYSTEM DATE").  THE JCL PARM IS POSITIONAL - THE FIRST 8    *
+008303*    CHARACTERS ARE A THRESHOLD OVERRIDE AND THE NEXT 6 ARE A    *
+008304*    BUSINESS DATE (YYMMDD) OVERRIDE - AND EITHER FIELD LEFT     *
+008305*    BLANK LEAVES THE CONTROL FILE'S (OR THE COMPILED-IN)        *
+008306*    VALUE IN EFFECT, SO A ONE-DAY OVERRIDE OF EITHER VALUE      *
+008307*    DOES NOT REQUIRE TOUCHING THE CONTROL FILE ITSELF.          *
+008308******************************************************************
+008309 1000-INITIALIZE.
+008310     OPEN INPUT CONTROL-FILE
+008311     IF CTL-FILE-OK
+008312         READ CONTROL-FILE INTO CONTROL-RECORD
+008313         IF CTL-FILE-OK AND CTL-THRESHOLD NUMERIC
+008314             IF CTL-THRESHOLD > 0
+008315                 MOVE CTL-THRESHOLD TO WS-THRESHOLD
+008316             END-IF
+008317         END-IF
+008318         IF CTL-FILE-OK AND CTL-RESTART-FLAG = "Y"
+008319             MOVE "Y" TO WS-RESTART-REQUESTED
+008320         END-IF
+008321         IF CTL-FILE-OK AND CTL-BUSINESS-DATE NUMERIC
+008322             IF CTL-BUSINESS-DATE > 0
+008323                 MOVE CTL-BUSINESS-DATE TO WS-BUSINESS-DATE
+008324             END-IF
+008325         END-IF
+008326     CLOSE CONTROL-FILE
+008327     END-IF
+008328     ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+008329     IF WS-PARM-THRESHOLD NOT = SPACES AND
+008330             WS-PARM-THRESHOLD IS NUMERIC
+008331         MOVE WS-PARM-THRESHOLD TO WS-THRESHOLD
+008332     END-IF
+008333     IF WS-PARM-BUS-DATE NOT = SPACES AND
+008334             WS-PARM-BUS-DATE IS NUMERIC
+008335         MOVE WS-PARM-BUS-DATE TO WS-BUSINESS-DATE
+008336     END-IF
+008337     IF RESTART-WAS-REQUESTED
+008338         PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+008339     END-IF
+008340     PERFORM 1200-LOAD-EXCHANGE-RATES THRU 1200-EXIT
+008341     PERFORM 1250-INIT-AGING-BUCKETS THRU 1250-EXIT
+008342     PERFORM 1260-INIT-DB-QUERY-TABLE THRU 1260-EXIT.
+008343 1000-EXIT.
+008344     EXIT.
+008345
+008346******************************************************************
+008347*    1100-LOAD-CHECKPOINT                                        *
+008348*    READS THE RESTART FILE TO FIND THE MOST RECENT CHECKPOINT   *
+008349*    (THE LAST RECORD ON THE FILE), RELOADS WS-COUNTER,          *
+008350*    WS-SUM-BALANCE AND EVERY OTHER RUNNING ACCUMULATOR FROM IT, *
+008351*    AND REMEMBERS THE LAST CUST-ID PROCESSED SO THE CUSTOMER    *
+008352*    FILE PASS CAN SKIP PAST IT.                                 *
+008353******************************************************************
+008354 1100-LOAD-CHECKPOINT.
+008355     OPEN INPUT RESTART-FILE
+008356     IF RESTART-FILE-OK
+008357         PERFORM UNTIL RESTART-FILE-AT-END
+008358             READ RESTART-FILE INTO CHECKPOINT-RECORD
+008359             AT END
+008360                 CONTINUE
+008361             NOT AT END
+008362                 MOVE "Y" TO WS-CHECKPOINT-FOUND
+008363                 MOVE CKPT-LAST-CUST-ID TO WS-RESTART-KEY
+008364                 MOVE CKPT-COUNTER TO WS-COUNTER
+008365                 MOVE CKPT-SUM-BALANCE TO WS-SUM-BALANCE
+008366                 MOVE CKPT-NATIVE-SUM-BALANCE TO
+008367                     WS-NATIVE-SUM-BALANCE
+008368                 MOVE CKPT-HB-COUNT TO WS-HB-COUNT
+008369                 MOVE CKPT-DUP-COUNT TO WS-DUP-COUNT
+008370                 MOVE CKPT-EXCP-COUNT TO WS-EXCP-COUNT
+008371                 MOVE CKPT-CURR-ENTRY-COUNT TO WS-CURR-ENTRY-COUNT
+008372                 MOVE 0 TO WS-CKPT-TBL-IDX
+008373                 PERFORM 1150-RESTORE-CURR-ENTRY THRU 1150-EXIT
+008374                     UNTIL WS-CKPT-TBL-IDX = WS-CURR-ENTRY-COUNT
+008375                 PERFORM 1160-RESTORE-BKT-ENTRIES THRU 1160-EXIT
+008376         END-READ
+008377         END-PERFORM
+008378         CLOSE RESTART-FILE
+008379     END-IF
+008380     IF CHECKPOINT-WAS-FOUND
+008381         DISPLAY "SAMPCOBL - RESTARTING AFTER CUST-ID "
+008382             WS-RESTART-KEY " COUNT " WS-COUNTER
+008383     ELSE
+008384         DISPLAY "SAMPCOBL - RESTART REQUESTED BUT NO "
+008385             "CHECKPOINT FOUND - STARTING FROM THE TOP"
+008386     END-IF.
+008387 1100-EXIT.
+008388     EXIT.
+008389
+008390******************************************************************
+008391*    1150-RESTORE-CURR-ENTRY                                     *
+008392*    RELOADS ONE PER-CURRENCY SUBTOTAL TABLE ENTRY FROM THE       *
+008393*    CHECKPOINT RECORD SO THE POST-RESTART REPORT FOOTER'S        *
+008394*    CURRENCY BREAKDOWN REFLECTS THE WHOLE FILE, NOT JUST THE     *
+008395*    RECORDS READ AFTER THE RESTART POINT.                       *
+008396******************************************************************
+008397 1150-RESTORE-CURR-ENTRY.
+008398     ADD 1 TO WS-CKPT-TBL-IDX
+008399     MOVE CKPT-CURR-CODE(WS-CKPT-TBL-IDX) TO
+008400         WS-CURR-CODE(WS-CKPT-TBL-IDX)
+008401     MOVE CKPT-CURR-COUNT(WS-CKPT-TBL-IDX) TO
+008402         WS-CURR-COUNT(WS-CKPT-TBL-IDX)
+008403     MOVE CKPT-CURR-NATIVE-TOTAL(WS-CKPT-TBL-IDX) TO
+008404         WS-CURR-NATIVE-TOTAL(WS-CKPT-TBL-IDX).
+008405 1150-EXIT.
+008406     EXIT.
+008407
+008408******************************************************************
+008409*    1160-RESTORE-BKT-ENTRIES                                    *
+008410*    RELOADS THE FOUR AGING-BUCKET COUNTS/TOTALS FROM THE         *
+008411*    CHECKPOINT RECORD.  THE BUCKET BOUNDARIES/LABELS ARE NOT     *
+008412*    CARRIED IN THE CHECKPOINT - THEY ARE FIXED AND ALREADY       *
+008413*    RELOADED BY 1250-INIT-AGING-BUCKETS REGARDLESS OF RESTART.   *
+008414******************************************************************
+008415 1160-RESTORE-BKT-ENTRIES.
+008416     MOVE CKPT-BKT-COUNT(1) TO WS-BKT-COUNT(1)
+008417     MOVE CKPT-BKT-TOTAL(1) TO WS-BKT-TOTAL(1)
+008418     MOVE CKPT-BKT-COUNT(2) TO WS-BKT-COUNT(2)
+008419     MOVE CKPT-BKT-TOTAL(2) TO WS-BKT-TOTAL(2)
+008420     MOVE CKPT-BKT-COUNT(3) TO WS-BKT-COUNT(3)
+008421     MOVE CKPT-BKT-TOTAL(3) TO WS-BKT-TOTAL(3)
+008422     MOVE CKPT-BKT-COUNT(4) TO WS-BKT-COUNT(4)
+008423     MOVE CKPT-BKT-TOTAL(4) TO WS-BKT-TOTAL(4).
+008424 1160-EXIT.
+008425     EXIT.
+008426
+008427******************************************************************
+008428*    1200-LOAD-EXCHANGE-RATES                                    *
+008429*    LOADS THE ENTIRE EXCHANGE RATE REFERENCE FILE INTO A         *
+008430*    WORKING-STORAGE TABLE SO EVERY CUSTOMER RECORD'S CURRENCY    *
+008431*    CAN BE CONVERTED TO THE BASE CURRENCY WITHOUT RE-READING     *
+008432*    THE FILE.  THE FILE IS OPTIONAL - IF IT IS NOT PRESENT       *
+008433*    EVERY CUSTOMER IS TREATED AS ALREADY BEING IN THE BASE       *
+008434*    CURRENCY.                                                   *
+008435******************************************************************
+008436 1200-LOAD-EXCHANGE-RATES.
+008437     OPEN INPUT EXCHANGE-RATE-FILE
+008438     IF EXCH-FILE-OK
+008439         PERFORM 1210-READ-NEXT-EXCH-RATE THRU 1210-EXIT
+008440         PERFORM 1220-STORE-EXCH-RATE THRU 1220-EXIT
+008441             UNTIL EXCH-IS-AT-END
+008442         CLOSE EXCHANGE-RATE-FILE
+008443     ELSE
+008444         DISPLAY "SAMPCOBL - NO EXCHANGE RATE FILE - ALL "
+008445             "CUSTOMERS TREATED AS BASE CURRENCY "
+008446             WS-BASE-CURRENCY
+008447     END-IF.
+008448 1200-EXIT.
+008449     EXIT.
+008450
+008451 1210-READ-NEXT-EXCH-RATE.
+008452     READ EXCHANGE-RATE-FILE INTO EXCHANGE-RATE-RECORD
+008453         AT END
+008454             MOVE "Y" TO WS-EXCH-AT-END
+008455     END-READ.
+008456 1210-EXIT.
+008457     EXIT.
+008458
+008459 1220-STORE-EXCH-RATE.
+008460     IF WS-EXCH-ENTRY-COUNT < WS-EXCH-TABLE-SIZE
+008461         ADD 1 TO WS-EXCH-ENTRY-COUNT
+008462         MOVE EXCH-CURRENCY-CODE TO
+008463             WS-EXCH-CODE(WS-EXCH-ENTRY-COUNT)
+008464         MOVE EXCH-RATE-TO-BASE TO
+008465             WS-EXCH-RATE(WS-EXCH-ENTRY-COUNT)
+008466     ELSE
+008467         DISPLAY "SAMPCOBL - EXCHANGE RATE TABLE FULL - "
+008468             EXCH-CURRENCY-CODE " NOT LOADED"
+008469     END-IF
+008470     PERFORM 1210-READ-NEXT-EXCH-RATE THRU 1210-EXIT.
+008471 1220-EXIT.
+008472     EXIT.
+008473
+008474******************************************************************
+008475*    1250-INIT-AGING-BUCKETS                                     *
+008476*    LOADS THE FOUR FIXED BALANCE-RANGE BOUNDARIES AND LABELS    *
+008477*    USED BY 3400-ACCUMULATE-BALANCE-BUCKET AND PRINTED BY       *
+008478*    5070-WRITE-AGING-REPORT.                                   *
+008479******************************************************************
+008480 1250-INIT-AGING-BUCKETS.
+008481     MOVE 1 TO WS-BKT-INIT-IDX
+008482     MOVE 0 TO WS-BKT-LOW(WS-BKT-INIT-IDX)
+008483     MOVE 99.99 TO WS-BKT-HIGH(WS-BKT-INIT-IDX)
+008484     MOVE "$0 - $99" TO WS-BKT-LABEL(WS-BKT-INIT-IDX)
+008485     MOVE 2 TO WS-BKT-INIT-IDX
+008486     MOVE 100.00 TO WS-BKT-LOW(WS-BKT-INIT-IDX)
+008487     MOVE 499.99 TO WS-BKT-HIGH(WS-BKT-INIT-IDX)
+008488     MOVE "$100 - $499" TO WS-BKT-LABEL(WS-BKT-INIT-IDX)
+008489     MOVE 3 TO WS-BKT-INIT-IDX
+008490     MOVE 500.00 TO WS-BKT-LOW(WS-BKT-INIT-IDX)
+008491     MOVE 999.99 TO WS-BKT-HIGH(WS-BKT-INIT-IDX)
+008492     MOVE "$500 - $999" TO WS-BKT-LABEL(WS-BKT-INIT-IDX)
+008493     MOVE 4 TO WS-BKT-INIT-IDX
+008494     MOVE 1000.00 TO WS-BKT-LOW(WS-BKT-INIT-IDX)
+008495     MOVE 9999999.99 TO WS-BKT-HIGH(WS-BKT-INIT-IDX)
+008496     MOVE "$1000 AND UP" TO WS-BKT-LABEL(WS-BKT-INIT-IDX).
+008497 1250-EXIT.
+008498     EXIT.
+008499
+008500******************************************************************
+008501*    1260-INIT-DB-QUERY-TABLE                                    *
+008502*    LOADS THE QUERY-ID/QUERY-TEXT PAIRS 7000-PERFORM-DB-         *
+008503*    OPERATION LOOKS UP BY ID.  NEW QUERIES ARE ADDED HERE        *
+008504*    RATHER THAN AS LITERALS WHEREVER DATABASE-SERVICE IS CALLED  *
+008505*    ONLY CUSTCNT IS ISSUED TODAY (BY THE END-OF-RUN CHECK).      *
+008506******************************************************************
+008507 1260-INIT-DB-QUERY-TABLE.
+008508     MOVE 1 TO WS-DB-QUERY-INIT-IDX
+008509     MOVE "CUSTCNT" TO WS-DB-QUERY-ID(WS-DB-QUERY-INIT-IDX)
+008510     MOVE "SELECT COUNT(*) FROM CUSTOMERS" TO
+008511         WS-DB-QUERY-TEMPLATE(WS-DB-QUERY-INIT-IDX)
+008512     MOVE WS-DB-QUERY-INIT-IDX TO WS-DB-QUERY-ENTRY-COUNT.
+008513 1260-EXIT.
+008514     EXIT.
+008515
+008516******************************************************************
+008517*    2000-OPEN-FILES                                             *
+008518*    OPENS THE CUSTOMER MASTER AND CHECKS THE FILE STATUS        *
+008519*    RETURNED BY THE OPEN.  EACH ABEND CONDITION GETS ITS OWN    *
+008520*    MESSAGE AND RETURN CODE SO OPERATIONS CAN PAGE THE RIGHT    *
+008521*    SUPPORT GROUP WITHOUT READING A DUMP.                       *
+008522******************************************************************
+008523 2000-OPEN-FILES.
+008524     ACCEPT WS-JOB-START-TIME FROM TIME
+008525     OPEN INPUT CUSTOMER-FILE
+008526     IF CUST-FILE-OK
+008527         CONTINUE
+008528     ELSE
+008529         PERFORM 2100-OPEN-FILE-ERROR THRU 2100-EXIT
+008530     END-IF
+008531     IF RESTART-WAS-REQUESTED AND CHECKPOINT-WAS-FOUND
+008532         MOVE WS-RESTART-KEY TO CUST-ID
+008533         START CUSTOMER-FILE KEY IS GREATER THAN CUST-ID
+008534             INVALID KEY
+008535                 MOVE "Y" TO WS-END-OF-FILE
+008536                 DISPLAY "SAMPCOBL - RESTART KEY " WS-RESTART-KEY
+008537                     " IS THE LAST RECORD ON FILE - NOTHING "
+008538                     "LEFT TO PROCESS"
+008539         END-START
+008540     END-IF
+008541     ACCEPT WS-RUN-DATE FROM DATE
+008542     IF WS-BUSINESS-DATE > 0
+008543         MOVE WS-RUN-DATE TO WS-SYSTEM-DATE
+008544         MOVE WS-BUSINESS-DATE TO WS-RUN-DATE
+008545         DISPLAY "SAMPCOBL - PROCESSING AS OF BUSINESS DATE "
+008546             WS-RUN-DATE " (SYSTEM DATE " WS-SYSTEM-DATE ") - "
+008547             "THIS IS NOT NECESSARILY TODAY'S RUN"
+008548     END-IF
+008549     IF RESTART-WAS-REQUESTED AND CHECKPOINT-WAS-FOUND
+008550         OPEN EXTEND HIGH-BALANCE-REPORT
+008551     ELSE
+008552         OPEN OUTPUT HIGH-BALANCE-REPORT
+008553     END-IF
+008554     IF RESTART-WAS-REQUESTED AND CHECKPOINT-WAS-FOUND
+008555         OPEN EXTEND RESTART-FILE
+008556     ELSE
+008557         OPEN OUTPUT RESTART-FILE
+008558     END-IF
+008559     IF RESTART-WAS-REQUESTED AND CHECKPOINT-WAS-FOUND
+008560         OPEN EXTEND SNAPSHOT-OUT
+008561     ELSE
+008562         OPEN OUTPUT SNAPSHOT-OUT
+008563     END-IF
+008564     IF RESTART-WAS-REQUESTED AND CHECKPOINT-WAS-FOUND
+008565         OPEN EXTEND AUDIT-FILE
+008566     ELSE
+008567         OPEN OUTPUT AUDIT-FILE
+008568     END-IF
+008569     IF RESTART-WAS-REQUESTED AND CHECKPOINT-WAS-FOUND
+008570         OPEN EXTEND CUSTOMER-EXCEPTION-FILE
+008571     ELSE
+008572         OPEN OUTPUT CUSTOMER-EXCEPTION-FILE
+008573         WRITE CUST-EXCP-LINE FROM CUST-EXCP-HEADING
+008574         MOVE SPACES TO CUST-EXCP-LINE
+008575         WRITE CUST-EXCP-LINE AFTER ADVANCING 1 LINE
+008576     END-IF
+008577     OPEN OUTPUT MANIFEST-FILE
+008578     IF RESTART-WAS-REQUESTED AND CHECKPOINT-WAS-FOUND
+008579         OPEN EXTEND ALERT-FILE
+008580     ELSE
+008581         OPEN OUTPUT ALERT-FILE
+008582     END-IF
+008583     OPEN EXTEND TREND-LOG-FILE
+008584     IF RESTART-WAS-REQUESTED AND CHECKPOINT-WAS-FOUND
+008585         OPEN EXTEND STATEMENT-EXTRACT-FILE
+008586     ELSE
+008587         OPEN OUTPUT STATEMENT-EXTRACT-FILE
+008588     END-IF
+008589     OPEN INPUT SNAPSHOT-FILE
+008590     IF SNAPSHOT-FILE-OK
+008591         MOVE "Y" TO WS-SNAPSHOT-PRESENT
+008592         PERFORM 2200-READ-NEXT-SNAPSHOT THRU 2200-EXIT
+008593         IF RESTART-WAS-REQUESTED AND CHECKPOINT-WAS-FOUND
+008594             PERFORM 2200-READ-NEXT-SNAPSHOT THRU 2200-EXIT
+008595                 UNTIL SNAP-IS-AT-END OR
+008596                     SNAP-IN-CUST-ID > WS-RESTART-KEY
+008597         END-IF
+008598     ELSE
+008599         DISPLAY "SAMPCOBL - NO PRIOR BALANCE SNAPSHOT - "
+008600             "AUDIT TRAIL STARTS FRESH THIS RUN"
+008601         MOVE "Y" TO WS-SNAP-AT-END
+008602     END-IF.
+008603 2000-EXIT.
+008604     EXIT.
+008605
+008606******************************************************************
+008607*    2200-READ-NEXT-SNAPSHOT                                     *
+008608*    ADVANCES THE PRIOR-SNAPSHOT LOOKAHEAD BUFFER.  SNAPSHOT-FILE *
+008609*    IS ASSUMED TO BE IN THE SAME CUST-ID SEQUENCE AS CUSTOMER-  *
+008610*    FILE.  ON A RESTART, 2000-OPEN-FILES FAST-FORWARDS THIS      *
+008611*    LOOKAHEAD PAST EVERY SNAPSHOT RECORD AT OR BELOW THE         *
+008612*    RESTART KEY BEFORE THE MAIN READ LOOP BEGINS, SO             *
+008613*    3300-AUDIT-CHECK-BALANCE DOES NOT MISTAKE ALREADY-PROCESSED  *
+008614*    CUSTOMERS FOR ONES DROPPED FROM THE FILE.                    *
+008615******************************************************************
+008616 2200-READ-NEXT-SNAPSHOT.
+008617     READ SNAPSHOT-FILE INTO SNAPSHOT-IN-RECORD
+008618         AT END
+008619             MOVE "Y" TO WS-SNAP-AT-END
+008620     END-READ.
+008621 2200-EXIT.
+008622     EXIT.
+008623
+008624******************************************************************
+008625*    2100-OPEN-FILE-ERROR                                        *
+008626*    CUSTOMER-FILE COULD NOT BE OPENED, SO NOTHING DOWNSTREAM CAN *
+008627*    RUN.  RETURN-CODE IS SET AND THE JOB STOPPED HERE DIRECTLY   *
+008628*    RATHER THAN THROUGH WS-RETURN-CODE/9999-STOP-RUN - THERE IS  *
+008629*    NO WORSE OUTCOME TO ACCUMULATE AGAINST AND NO POINT OPENING  *
+008630*    ALERT-FILE JUST TO CLOSE IT AGAIN UNUSED.                    *
+008631******************************************************************
+008632 2100-OPEN-FILE-ERROR.
+008633     EVALUATE TRUE
+008634         WHEN CUST-FILE-NOT-FOUND
+008635             DISPLAY "SAMPCOBL - CUSTOMER FILE NOT FOUND - "
+008636                 "STATUS " CUSTOMER-FILE-STATUS
+008637             MOVE 8 TO RETURN-CODE
+008638         WHEN CUST-FILE-LOCKED
+008639             DISPLAY "SAMPCOBL - CUSTOMER FILE LOCKED BY "
+008640                 "ANOTHER JOB - STATUS " CUSTOMER-FILE-STATUS
+008641             MOVE 12 TO RETURN-CODE
+008642         WHEN CUST-FILE-BAD-RECORD
+008643             DISPLAY "SAMPCOBL - CUSTOMER FILE BOUNDARY "
+008644                 "VIOLATION - STATUS " CUSTOMER-FILE-STATUS
+008645             MOVE 16 TO RETURN-CODE
+008646         WHEN CUST-FILE-PERM-ERROR
+008647             DISPLAY "SAMPCOBL - PERMANENT I/O ERROR ON "
+008648                 "CUSTOMER FILE - STATUS " CUSTOMER-FILE-STATUS
+008649             MOVE 20 TO RETURN-CODE
+008650         WHEN CUST-FILE-BAD-OPEN
+008651             DISPLAY "SAMPCOBL - CUSTOMER FILE OPEN MODE "
+008652                 "CONFLICTS WITH FILE LABEL - STATUS "
+008653                 CUSTOMER-FILE-STATUS
+008654             MOVE 20 TO RETURN-CODE
+008655         WHEN OTHER
+008656             DISPLAY "SAMPCOBL - ERROR OPENING CUSTOMER FILE "
+008657                 "- STATUS " CUSTOMER-FILE-STATUS
+008658             MOVE 24 TO RETURN-CODE
+008659     END-EVALUATE
+008660     STOP RUN.
+008661 2100-EXIT.
+008662     EXIT.
+008663
+008664******************************************************************
+008665*    2500-APPLY-MAINTENANCE                                      *
+008666*    THE INCOMING DAILY EXTRACT (RAW-CUSTOMER-FILE, CUSTFILE)     *
+008667*    ARRIVES IN WHATEVER ORDER THE UPSTREAM JOB PRODUCED IT, SO   *
+008668*    IT IS SORTED BY CUST-ID INTO OLD-CUSTOMER-FILE (SRTCUST)     *
+008669*    BEFORE ANYTHING ELSE HAPPENS.  THE ADD/CHANGE/DELETE         *
+008670*    TRANSACTIONS ON MAINTFILE ARE THEN APPLIED AGAINST THAT      *
+008671*    SORTED EXTRACT, PRODUCING THE MAINTAINED MASTER THAT THE     *
+008672*    REST OF THE RUN READS AS CUSTOMER-FILE (NEWCUST).  MAINTFILE *
+008673*    IS OPTIONAL - IF IT IS NOT PRESENT THE OLD MASTER IS CARRIED *
+008674*    FORWARD UNCHANGED.  MAINTFILE IS ITSELF ALREADY SORTED BY    *
+008675*    MAINT-CUST-ID (SEE MAINTTXN.CPY), SO ONCE THE EXTRACT IS     *
+008676*    SORTED TOO, 2700-MERGE-ONE-STEP CAN WALK BOTH IN LOCKSTEP.   *
+008677*    EVERY TRANSACTION APPLIED OR REJECTED IS WRITTEN TO THE      *
+008678*    TRANSACTION LOG (MAINTLOG).                                 *
+008679******************************************************************
+008680 2500-APPLY-MAINTENANCE.
+008681     SORT SORT-WORK-FILE ON ASCENDING KEY SRTWK-CUST-ID
+008682         USING RAW-CUSTOMER-FILE
+008683         GIVING OLD-CUSTOMER-FILE
+008684     IF NOT RAW-FILE-OK
+008685         PERFORM 2540-RAW-FILE-OPEN-ERROR THRU 2540-EXIT
+008686     END-IF
+008687     OPEN INPUT OLD-CUSTOMER-FILE
+008688     IF OLD-FILE-OK
+008689         CONTINUE
+008690     ELSE
+008691         PERFORM 2550-OLD-FILE-OPEN-ERROR THRU 2550-EXIT
+008692     END-IF
+008693     OPEN OUTPUT CUSTOMER-FILE
+008694     IF NOT CUST-FILE-OK
+008695         PERFORM 2560-CUSTOMER-FILE-OPEN-ERROR THRU 2560-EXIT
+008696     END-IF
+008697     OPEN OUTPUT MAINT-LOG-FILE
+008698     WRITE MAINT-LOG-LINE FROM MAINT-LOG-HEADING
+008699     MOVE SPACES TO MAINT-LOG-LINE
+008700     WRITE MAINT-LOG-LINE AFTER ADVANCING 1 LINE
+008701     OPEN INPUT MAINTENANCE-FILE
+008702     IF MAINT-FILE-OK
+008703         PERFORM 2650-READ-NEXT-MAINT-TXN THRU 2650-EXIT
+008704     ELSE
+008705         DISPLAY "SAMPCOBL - NO MAINTENANCE TRANSACTIONS "
+008706             "PRESENT - CUSTOMER MASTER CARRIED FORWARD"
+008707         MOVE "Y" TO WS-MAINT-AT-END
+008708     END-IF
+008709     PERFORM 2600-READ-NEXT-OLD-MASTER THRU 2600-EXIT
+008710     PERFORM 2700-MERGE-ONE-STEP THRU 2700-EXIT
+008711         UNTIL OLD-IS-AT-END AND MAINT-IS-AT-END
+008712     PERFORM 2780-WRITE-MAINT-LOG-FOOTER THRU 2780-EXIT
+008713     CLOSE OLD-CUSTOMER-FILE
+008714     CLOSE CUSTOMER-FILE
+008715     CLOSE MAINT-LOG-FILE
+008716     IF MAINT-FILE-OK
+008717         CLOSE MAINTENANCE-FILE
+008718     END-IF.
+008719 2500-EXIT.
+008720     EXIT.
+008721
+008722*****************************************************************
+008723*    2540-RAW-FILE-OPEN-ERROR                                    *
+008724*    THE SORT'S USING CLAUSE OPENS RAW-CUSTOMER-FILE (CUSTFILE)   *
+008725*    IMPLICITLY - IF THAT OPEN FAILS (THE UPSTREAM EXTRACT IS     *
+008726*    MISSING OR UNREADABLE) THERE IS NOTHING FOR THE SORT TO      *
+008727*    PRODUCE AND NOTHING FOR THE REST OF THE RUN TO WORK FROM, SO  *
+008728*    THIS RUNS BEFORE 2000-OPEN-FILES OPENS ALERT-FILE, THE SAME   *
+008729*    AS 2100-OPEN-FILE-ERROR AND 2550-OLD-FILE-OPEN-ERROR.         *
+008730*****************************************************************
+008731 2540-RAW-FILE-OPEN-ERROR.
+008732     EVALUATE TRUE
+008733         WHEN RAW-FILE-NOT-FOUND
+008734             DISPLAY "SAMPCOBL - RAW CUSTOMER FILE NOT FOUND - "
+008735                 "STATUS " RAW-CUSTOMER-FILE-STATUS
+008736             MOVE 8 TO RETURN-CODE
+008737         WHEN RAW-FILE-LOCKED
+008738             DISPLAY "SAMPCOBL - RAW CUSTOMER FILE LOCKED BY "
+008739                 "ANOTHER JOB - STATUS " RAW-CUSTOMER-FILE-STATUS
+008740             MOVE 12 TO RETURN-CODE
+008741         WHEN RAW-FILE-BAD-RECORD
+008742             DISPLAY "SAMPCOBL - RAW CUSTOMER FILE HAS A BAD "
+008743                 "RECORD FORMAT - STATUS "
+008744                 RAW-CUSTOMER-FILE-STATUS
+008745             MOVE 16 TO RETURN-CODE
+008746         WHEN RAW-FILE-PERM-ERROR
+008747             DISPLAY "SAMPCOBL - PERMANENT I/O ERROR ON RAW "
+008748                 "CUSTOMER FILE - STATUS "
+008749                 RAW-CUSTOMER-FILE-STATUS
+008750             MOVE 20 TO RETURN-CODE
+008751         WHEN RAW-FILE-BAD-OPEN
+008752             DISPLAY "SAMPCOBL - RAW CUSTOMER FILE OPEN MODE "
+008753                 "CONFLICTS WITH FILE LABEL - STATUS "
+008754                 RAW-CUSTOMER-FILE-STATUS
+008755             MOVE 20 TO RETURN-CODE
+008756         WHEN OTHER
+008757             DISPLAY "SAMPCOBL - ERROR OPENING RAW CUSTOMER "
+008758                 "FILE - STATUS " RAW-CUSTOMER-FILE-STATUS
+008759             MOVE 24 TO RETURN-CODE
+008760     END-EVALUATE
+008761     STOP RUN.
+008762 2540-EXIT.
+008763     EXIT.
+008764
+008765******************************************************************
+008766*    2550-OLD-FILE-OPEN-ERROR                                    *
+008767*    SAME REASONING AS 2100-OPEN-FILE-ERROR - THIS RUNS BEFORE     *
+008768*    2000-OPEN-FILES EVEN OPENS ALERT-FILE, SO RETURN-CODE IS SET  *
+008769*    AND THE JOB STOPPED HERE DIRECTLY.                            *
+008770******************************************************************
+008771 2550-OLD-FILE-OPEN-ERROR.
+008772     EVALUATE TRUE
+008773         WHEN OLD-FILE-NOT-FOUND
+008774             DISPLAY "SAMPCOBL - OLD CUSTOMER FILE NOT FOUND - "
+008775                 "STATUS " OLD-CUSTOMER-FILE-STATUS
+008776             MOVE 8 TO RETURN-CODE
+008777         WHEN OLD-FILE-LOCKED
+008778             DISPLAY "SAMPCOBL - OLD CUSTOMER FILE LOCKED BY "
+008779                 "ANOTHER JOB - STATUS " OLD-CUSTOMER-FILE-STATUS
+008780             MOVE 12 TO RETURN-CODE
+008781         WHEN OLD-FILE-BAD-RECORD
+008782             DISPLAY "SAMPCOBL - OLD CUSTOMER FILE HAS A BAD "
+008783                 "RECORD FORMAT - STATUS "
+008784                 OLD-CUSTOMER-FILE-STATUS
+008785             MOVE 16 TO RETURN-CODE
+008786         WHEN OLD-FILE-PERM-ERROR
+008787             DISPLAY "SAMPCOBL - PERMANENT I/O ERROR ON OLD "
+008788                 "CUSTOMER FILE - STATUS "
+008789                 OLD-CUSTOMER-FILE-STATUS
+008790             MOVE 20 TO RETURN-CODE
+008791         WHEN OLD-FILE-BAD-OPEN
+008792             DISPLAY "SAMPCOBL - OLD CUSTOMER FILE OPEN MODE "
+008793                 "CONFLICTS WITH FILE LABEL - STATUS "
+008794                 OLD-CUSTOMER-FILE-STATUS
+008795             MOVE 20 TO RETURN-CODE
+008796         WHEN OTHER
+008797             DISPLAY "SAMPCOBL - ERROR OPENING OLD CUSTOMER "
+008798                 "FILE - STATUS " OLD-CUSTOMER-FILE-STATUS
+008799             MOVE 24 TO RETURN-CODE
+008800     END-EVALUATE
+008801     STOP RUN.
+008802 2550-EXIT.
+008803     EXIT.
+008804
+008805******************************************************************
+008806*    2560-CUSTOMER-FILE-OPEN-ERROR                                *
+008807*    THIS OPEN REBUILDS CUSTOMER-FILE (NEWCUST) FROM SCRATCH - IF  *
+008808*    IT FAILS (DATASET LOCKED BY A CONCURRENT CUSTLKUP OR ARCHPRGE *
+008809*    SESSION, SPACE EXHAUSTION, ETC.) THERE IS NO MAINTAINED       *
+008810*    MASTER FOR THE REST OF THE RUN TO WORK FROM, SO THIS RUNS     *
+008811*    BEFORE MAINT-LOG-FILE IS EVEN OPENED, THE SAME AS             *
+008812*    2100-OPEN-FILE-ERROR, 2540-RAW-FILE-OPEN-ERROR AND            *
+008813*    2550-OLD-FILE-OPEN-ERROR.                                     *
+008814******************************************************************
+008815 2560-CUSTOMER-FILE-OPEN-ERROR.
+008816     EVALUATE TRUE
+008817         WHEN CUST-FILE-NOT-FOUND
+008818             DISPLAY "SAMPCOBL - CUSTOMER FILE NOT FOUND - "
+008819                 "STATUS " CUSTOMER-FILE-STATUS
+008820             MOVE 8 TO RETURN-CODE
+008821         WHEN CUST-FILE-LOCKED
+008822             DISPLAY "SAMPCOBL - CUSTOMER FILE LOCKED BY "
+008823                 "ANOTHER JOB - STATUS " CUSTOMER-FILE-STATUS
+008824             MOVE 12 TO RETURN-CODE
+008825         WHEN CUST-FILE-BAD-RECORD
+008826             DISPLAY "SAMPCOBL - CUSTOMER FILE BOUNDARY "
+008827                 "VIOLATION - STATUS " CUSTOMER-FILE-STATUS
+008828             MOVE 16 TO RETURN-CODE
+008829         WHEN CUST-FILE-PERM-ERROR
+008830             DISPLAY "SAMPCOBL - PERMANENT I/O ERROR ON "
+008831                 "CUSTOMER FILE - STATUS " CUSTOMER-FILE-STATUS
+008832             MOVE 20 TO RETURN-CODE
+008833         WHEN CUST-FILE-BAD-OPEN
+008834             DISPLAY "SAMPCOBL - CUSTOMER FILE OPEN MODE "
+008835                 "CONFLICTS WITH FILE LABEL - STATUS "
+008836                 CUSTOMER-FILE-STATUS
+008837             MOVE 20 TO RETURN-CODE
+008838         WHEN OTHER
+008839             DISPLAY "SAMPCOBL - ERROR OPENING CUSTOMER FILE - "
+008840                 "STATUS " CUSTOMER-FILE-STATUS
+008841             MOVE 24 TO RETURN-CODE
+008842     END-EVALUATE
+008843     STOP RUN.
+008844 2560-EXIT.
+008845     EXIT.
+008846
+008847******************************************************************
+008848*    2600-READ-NEXT-OLD-MASTER                                   *
+008849*    ADVANCES THE OLD-MASTER LOOKAHEAD BUFFER.  WS-OLD-MASTER-    *
+008850*    COUNT/WS-OLD-MASTER-BALANCE ACCUMULATE THE PRE-MAINTENANCE   *
+008851*    COUNT AND TOTAL - THE SAME POPULATION THE UPSTREAM EXTRACT   *
+008852*    JOB BALANCED BALREC.CPY AGAINST - SO 4000-RECONCILE-CONTROL- *
+008853*    TOTALS TIES OUT BEFORE ADD/CHANGE/DELETE MAINTENANCE IS      *
+008854*    APPLIED, NOT AFTER.                                         *
+008855******************************************************************
+008856 2600-READ-NEXT-OLD-MASTER.
+008857     READ OLD-CUSTOMER-FILE INTO OLD-CUSTOMER-RECORD
+008858         AT END
+008859             MOVE "Y" TO WS-OLD-AT-END
+008860         NOT AT END
+008861             ADD 1 TO WS-OLD-MASTER-COUNT
+008862             ADD OLD-CUST-BALANCE TO WS-OLD-MASTER-BALANCE
+008863     END-READ.
+008864 2600-EXIT.
+008865     EXIT.
+008866
+008867******************************************************************
+008868*    2650-READ-NEXT-MAINT-TXN                                    *
+008869*    ADVANCES THE MAINTENANCE TRANSACTION LOOKAHEAD BUFFER.       *
+008870******************************************************************
+008871 2650-READ-NEXT-MAINT-TXN.
+008872     READ MAINTENANCE-FILE INTO MAINT-TRANSACTION-RECORD
+008873         AT END
+008874             MOVE "Y" TO WS-MAINT-AT-END
+008875     END-READ.
+008876 2650-EXIT.
+008877     EXIT.
+008878
+008879******************************************************************
+008880*    2700-MERGE-ONE-STEP                                         *
+008881*    ONE STEP OF THE OLD-MASTER/TRANSACTION MATCH-MERGE.  A       *
+008882*    TRANSACTION WITH NO MATCHING OLD-MASTER RECORD IS APPLIED    *
+008883*    ONLY WHEN IT IS AN ADD; ANY OTHER TYPE IS REJECTED.  AN ADD  *
+008884*    TRANSACTION THAT MATCHES AN EXISTING RECORD IS REJECTED -    *
+008885*    THE OLD RECORD IS CARRIED FORWARD UNCHANGED.                 *
+008886******************************************************************
+008887 2700-MERGE-ONE-STEP.
+008888     EVALUATE TRUE
+008889         WHEN OLD-IS-AT-END
+008890             PERFORM 2720-APPLY-UNMATCHED-TXN THRU 2720-EXIT
+008891             PERFORM 2650-READ-NEXT-MAINT-TXN THRU 2650-EXIT
+008892         WHEN MAINT-IS-AT-END OR MAINT-CUST-ID > OLD-CUST-ID
+008893             MOVE OLD-CUST-ID TO CUST-ID
+008894             MOVE OLD-CUST-NAME TO CUST-NAME
+008895             MOVE OLD-CUST-BALANCE TO CUST-BALANCE
+008896             MOVE OLD-CUST-PHONE TO CUST-PHONE
+008897             MOVE OLD-CUST-ADDRESS TO CUST-ADDRESS
+008898             MOVE OLD-CUST-STATUS TO CUST-STATUS
+008899             MOVE OLD-CUST-LAST-ACTIVITY-DATE TO
+008900                 CUST-LAST-ACTIVITY-DATE
+008901             MOVE OLD-CUST-CURRENCY-CODE TO CUST-CURRENCY-CODE
+008902             WRITE CUSTOMER-RECORD
+008903                 INVALID KEY
+008904                     MOVE "REJECTED" TO WS-MLOG-RESULT
+008905                     MOVE "DUPLICATE CUST-ID ON OLD MASTER" TO
+008906                         WS-MLOG-REASON
+008907                     MOVE "*" TO WS-MLOG-TXN-TYPE
+008908                     MOVE OLD-CUST-ID TO WS-MLOG-CUST-ID
+008909                     PERFORM 2750-WRITE-MAINT-LOG-LINE THRU
+008910                         2750-EXIT
+008911             END-WRITE
+008912             PERFORM 2600-READ-NEXT-OLD-MASTER THRU 2600-EXIT
+008913         WHEN MAINT-CUST-ID < OLD-CUST-ID
+008914             PERFORM 2720-APPLY-UNMATCHED-TXN THRU 2720-EXIT
+008915             PERFORM 2650-READ-NEXT-MAINT-TXN THRU 2650-EXIT
+008916         WHEN OTHER
+008917             PERFORM 2740-APPLY-MATCHED-TXN THRU 2740-EXIT
+008918             PERFORM 2600-READ-NEXT-OLD-MASTER THRU 2600-EXIT
+008919             PERFORM 2650-READ-NEXT-MAINT-TXN THRU 2650-EXIT
+008920     END-EVALUATE.
+008921 2700-EXIT.
+008922     EXIT.
+008923
+008924******************************************************************
+008925*    2720-APPLY-UNMATCHED-TXN                                    *
+008926*    A TRANSACTION WHOSE CUST-ID DOES NOT APPEAR ON THE OLD       *
+008927*    MASTER.  ONLY AN ADD MAY BE APPLIED IN THIS CASE.            *
+008928******************************************************************
+008929 2720-APPLY-UNMATCHED-TXN.
+008930     IF MAINT-TXN-ADD
+008931         MOVE MAINT-CUST-ID TO CUST-ID
+008932         MOVE MAINT-CUST-NAME TO CUST-NAME
+008933         MOVE MAINT-CUST-BALANCE TO CUST-BALANCE
+008934         MOVE MAINT-CUST-PHONE TO CUST-PHONE
+008935         MOVE MAINT-CUST-ADDRESS TO CUST-ADDRESS
+008936         MOVE MAINT-CUST-STATUS TO CUST-STATUS
+008937         MOVE MAINT-CUST-LAST-ACTIVITY-DATE TO
+008938             CUST-LAST-ACTIVITY-DATE
+008939         MOVE MAINT-CUST-CURRENCY-CODE TO CUST-CURRENCY-CODE
+008940         WRITE CUSTOMER-RECORD
+008941             INVALID KEY
+008942                 MOVE "REJECTED" TO WS-MLOG-RESULT
+008943                 MOVE "DUPLICATE CUST-ID - ALREADY ON FILE" TO
+008944                     WS-MLOG-REASON
+008945             NOT INVALID KEY
+008946                 MOVE "APPLIED" TO WS-MLOG-RESULT
+008947                 MOVE "NEW CUSTOMER ADDED" TO WS-MLOG-REASON
+008948         END-WRITE
+008949     ELSE
+008950         MOVE "REJECTED" TO WS-MLOG-RESULT
+008951         MOVE "CUST-ID NOT FOUND ON OLD MASTER" TO
+008952             WS-MLOG-REASON
+008953     END-IF
+008954     MOVE MAINT-TXN-TYPE TO WS-MLOG-TXN-TYPE
+008955     MOVE MAINT-CUST-ID TO WS-MLOG-CUST-ID
+008956     PERFORM 2750-WRITE-MAINT-LOG-LINE THRU 2750-EXIT.
+008957 2720-EXIT.
+008958     EXIT.
+008959
+008960******************************************************************
+008961*    2740-APPLY-MATCHED-TXN                                      *
+008962*    A TRANSACTION WHOSE CUST-ID MATCHES THE CURRENT OLD-MASTER   *
+008963*    RECORD.  A CHANGE REPLACES THE NAME AND BALANCE, A DELETE    *
+008964*    DROPS THE RECORD FROM THE NEW MASTER, AND AN ADD IS          *
+008965*    REJECTED SINCE THE CUSTOMER ALREADY EXISTS.                  *
+008966******************************************************************
+008967 2740-APPLY-MATCHED-TXN.
+008968     EVALUATE TRUE
+008969         WHEN MAINT-TXN-ADD
+008970             MOVE OLD-CUST-ID TO CUST-ID
+008971             MOVE OLD-CUST-NAME TO CUST-NAME
+008972             MOVE OLD-CUST-BALANCE TO CUST-BALANCE
+008973             MOVE OLD-CUST-PHONE TO CUST-PHONE
+008974             MOVE OLD-CUST-ADDRESS TO CUST-ADDRESS
+008975             MOVE OLD-CUST-STATUS TO CUST-STATUS
+008976             MOVE OLD-CUST-LAST-ACTIVITY-DATE TO
+008977                 CUST-LAST-ACTIVITY-DATE
+008978             MOVE OLD-CUST-CURRENCY-CODE TO CUST-CURRENCY-CODE
+008979             WRITE CUSTOMER-RECORD
+008980                 INVALID KEY
+008981                     MOVE "REJECTED" TO WS-MLOG-RESULT
+008982                     MOVE "DUPLICATE CUST-ID ON OLD MASTER" TO
+008983                         WS-MLOG-REASON
+008984             NOT INVALID KEY
+008985                 MOVE "REJECTED" TO WS-MLOG-RESULT
+008986                 MOVE "CUST-ID ALREADY ON OLD MASTER" TO
+008987                     WS-MLOG-REASON
+008988         END-WRITE
+008989         WHEN MAINT-TXN-CHANGE
+008990             MOVE MAINT-CUST-ID TO CUST-ID
+008991             MOVE MAINT-CUST-NAME TO CUST-NAME
+008992             MOVE MAINT-CUST-BALANCE TO CUST-BALANCE
+008993             MOVE MAINT-CUST-PHONE TO CUST-PHONE
+008994             MOVE MAINT-CUST-ADDRESS TO CUST-ADDRESS
+008995             MOVE MAINT-CUST-STATUS TO CUST-STATUS
+008996             MOVE MAINT-CUST-LAST-ACTIVITY-DATE TO
+008997                 CUST-LAST-ACTIVITY-DATE
+008998             MOVE MAINT-CUST-CURRENCY-CODE TO CUST-CURRENCY-CODE
+008999             WRITE CUSTOMER-RECORD
+009000                 INVALID KEY
+009001                     MOVE "REJECTED" TO WS-MLOG-RESULT
+009002                     MOVE "DUPLICATE CUST-ID - UPDATE FAILED" TO
+009003                         WS-MLOG-REASON
+009004             NOT INVALID KEY
+009005                 MOVE "APPLIED" TO WS-MLOG-RESULT
+009006                 MOVE "NAME/BALANCE CHANGED" TO WS-MLOG-REASON
+009007         END-WRITE
+009008         WHEN MAINT-TXN-DELETE
+009009             MOVE "APPLIED" TO WS-MLOG-RESULT
+009010             MOVE "CUSTOMER DELETED" TO WS-MLOG-REASON
+009011         WHEN OTHER
+009012             MOVE OLD-CUST-ID TO CUST-ID
+009013             MOVE OLD-CUST-NAME TO CUST-NAME
+009014             MOVE OLD-CUST-BALANCE TO CUST-BALANCE
+009015             MOVE OLD-CUST-PHONE TO CUST-PHONE
+009016             MOVE OLD-CUST-ADDRESS TO CUST-ADDRESS
+009017             MOVE OLD-CUST-STATUS TO CUST-STATUS
+009018             MOVE OLD-CUST-LAST-ACTIVITY-DATE TO
+009019                 CUST-LAST-ACTIVITY-DATE
+009020             MOVE OLD-CUST-CURRENCY-CODE TO CUST-CURRENCY-CODE
+009021             WRITE CUSTOMER-RECORD
+009022                 INVALID KEY
+009023                     MOVE "REJECTED" TO WS-MLOG-RESULT
+009024                     MOVE "DUPLICATE CUST-ID ON OLD MASTER" TO
+009025                         WS-MLOG-REASON
+009026             NOT INVALID KEY
+009027                 MOVE "REJECTED" TO WS-MLOG-RESULT
+009028                 MOVE "UNKNOWN TRANSACTION TYPE" TO WS-MLOG-REASON
+009029         END-WRITE
+009030     END-EVALUATE
+009031     MOVE MAINT-TXN-TYPE TO WS-MLOG-TXN-TYPE
+009032     MOVE MAINT-CUST-ID TO WS-MLOG-CUST-ID
+009033     PERFORM 2750-WRITE-MAINT-LOG-LINE THRU 2750-EXIT.
+009034 2740-EXIT.
+009035     EXIT.
+009036
+009037******************************************************************
+009038*    2750-WRITE-MAINT-LOG-LINE                                   *
+009039******************************************************************
+009040 2750-WRITE-MAINT-LOG-LINE.
+009041     MOVE SPACES TO MAINT-LOG-DETAIL
+009042     MOVE WS-MLOG-RESULT TO MLOG-RESULT
+009043     MOVE WS-MLOG-TXN-TYPE TO MLOG-TXN-TYPE
+009044     MOVE WS-MLOG-CUST-ID TO MLOG-CUST-ID
+009045     MOVE WS-MLOG-REASON TO MLOG-REASON
+009046     WRITE MAINT-LOG-LINE FROM MAINT-LOG-DETAIL
+009047     IF WS-MLOG-RESULT = "APPLIED"
+009048         ADD 1 TO WS-MAINT-APPLIED
+009049     ELSE
+009050         ADD 1 TO WS-MAINT-REJECTED
+009051     END-IF.
+009052 2750-EXIT.
+009053     EXIT.
+009054
+009055******************************************************************
+009056*    2780-WRITE-MAINT-LOG-FOOTER                                 *
+009057******************************************************************
+009058 2780-WRITE-MAINT-LOG-FOOTER.
+009059     MOVE WS-MAINT-APPLIED TO MLOGF-APPLIED
+009060     MOVE WS-MAINT-REJECTED TO MLOGF-REJECTED
+009061     MOVE SPACES TO MAINT-LOG-LINE
+009062     WRITE MAINT-LOG-LINE AFTER ADVANCING 1 LINE
+009063     WRITE MAINT-LOG-LINE FROM MAINT-LOG-FOOTER-1
+009064     WRITE MAINT-LOG-LINE FROM MAINT-LOG-FOOTER-2.
+009065 2780-EXIT.
+009066     EXIT.
+009067
+009068******************************************************************
+009069*    3000-READ-CUSTOMER-RECORDS                                  *
+009070******************************************************************
+009071 3000-READ-CUSTOMER-RECORDS.
+009072     PERFORM UNTIL WS-END-OF-FILE = "Y"
+009073         READ CUSTOMER-FILE NEXT RECORD INTO CUSTOMER-RECORD
+009074             AT END
+009075                 MOVE "Y" TO WS-END-OF-FILE
+009076             NOT AT END
+009077                 PERFORM 3020-VALIDATE-CUSTOMER-RECORD THRU
+009078                     3020-EXIT
+009079                 IF CUSTOMER-RECORD-VALID
+009080                     PERFORM 3025-CHECK-DUPLICATE-CUST-ID THRU
+009081                         3025-EXIT
+009082                     IF NOT DUPLICATE-CUST-ID-FOUND
+009083                         PERFORM 3050-PROCESS-CUSTOMER-RECORD THRU
+009084                             3050-EXIT
+009085                     END-IF
+009086                 ELSE
+009087                     PERFORM 3030-WRITE-EXCEPTION-RECORD THRU
+009088                         3030-EXIT
+009089                 END-IF
+009090         END-READ
+009091     END-PERFORM.
+009092 3000-EXIT.
+009093     EXIT.
+009094
+009095******************************************************************
+009096*    3020-VALIDATE-CUSTOMER-RECORD                                *
+009097*    CHECKS EACH INCOMING RECORD AGAINST ITS EXPECTED PICTURE     *
+009098*    CLAUSES AND VALUE RANGES BEFORE IT IS ALLOWED INTO THE       *
+009099*    SUMMARY TOTALS.  A RECORD THAT FAILS ANY CHECK IS TURNED     *
+009100*    AWAY TO THE EXCEPTION FILE INSTEAD OF CORRUPTING             *
+009101*    WS-SUM-BALANCE.                                              *
+009102******************************************************************
+009103 3020-VALIDATE-CUSTOMER-RECORD.
+009104     MOVE "Y" TO WS-CUST-VALID
+009105     MOVE SPACES TO WS-EXCP-REASON
+009106     IF CUST-ID = SPACES
+009107         MOVE "N" TO WS-CUST-VALID
+009108         MOVE "CUST-ID IS BLANK" TO WS-EXCP-REASON
+009109     ELSE
+009110         IF CUST-BALANCE NOT NUMERIC
+009111             MOVE "N" TO WS-CUST-VALID
+009112             MOVE "CUST-BALANCE IS NOT NUMERIC" TO WS-EXCP-REASON
+009113         ELSE
+009114             IF NOT CUST-STATUS-VALID
+009115                 MOVE "N" TO WS-CUST-VALID
+009116                 MOVE "CUST-STATUS NOT A OR C OR F" TO
+009117                     WS-EXCP-REASON
+009118             ELSE
+009119                 IF CUST-LAST-ACTIVITY-DATE NOT NUMERIC
+009120                     MOVE "N" TO WS-CUST-VALID
+009121                     MOVE "LAST ACTIVITY DATE IS NOT NUMERIC" TO
+009122                         WS-EXCP-REASON
+009123                 END-IF
+009124             END-IF
+009125         END-IF
+009126     END-IF.
+009127 3020-EXIT.
+009128     EXIT.
+009129
+009130******************************************************************
+009131*    3025-CHECK-DUPLICATE-CUST-ID                                 *
+009132*    CUSTOMER-FILE ARRIVES IN ASCENDING CUST-ID SEQUENCE, SO A     *
+009133*    CUST-ID THAT MATCHES THE PREVIOUS RECORD READ IS A DUPLICATE. *
+009134*    THE DUPLICATE IS LOGGED WITH BOTH OCCURRENCES' BALANCES AND   *
+009135*    KEPT OUT OF WS-SUM-BALANCE/WS-COUNTER RATHER THAN LETTING IT  *
+009136*    OVERSTATE THE RUN'S TOTALS.                                   *
+009137******************************************************************
+009138 3025-CHECK-DUPLICATE-CUST-ID.
+009139     MOVE "N" TO WS-DUP-FOUND
+009140     IF CUST-ID = WS-PREV-CUST-ID
+009141         MOVE "Y" TO WS-DUP-FOUND
+009142         PERFORM 3035-WRITE-DUPLICATE-RECORD THRU 3035-EXIT
+009143     END-IF
+009144     MOVE CUST-ID TO WS-PREV-CUST-ID
+009145     MOVE CUST-BALANCE TO WS-PREV-CUST-BALANCE.
+009146 3025-EXIT.
+009147     EXIT.
+009148
+009149******************************************************************
+009150*    3035-WRITE-DUPLICATE-RECORD                                  *
+009151******************************************************************
+009152 3035-WRITE-DUPLICATE-RECORD.
+009153     ADD 1 TO WS-DUP-COUNT
+009154     MOVE SPACES TO CUST-DUP-DETAIL
+009155     MOVE CUST-ID TO DUP-CUST-ID
+009156     MOVE WS-PREV-CUST-BALANCE TO DUP-FIRST-BALANCE
+009157     MOVE CUST-BALANCE TO DUP-SECOND-BALANCE
+009158     WRITE CUST-EXCP-LINE FROM CUST-DUP-DETAIL
+009159     DISPLAY "SAMPCOBL - DUPLICATE CUST-ID " CUST-ID
+009160         " - SECOND OCCURRENCE SKIPPED"
+009161     MOVE 4 TO WS-SEVERITY-CANDIDATE
+009162     PERFORM 9100-SET-RETURN-CODE THRU 9100-EXIT.
+009163 3035-EXIT.
+009164     EXIT.
+009165
+009166******************************************************************
+009167*    3030-WRITE-EXCEPTION-RECORD                                 *
+009168******************************************************************
+009169 3030-WRITE-EXCEPTION-RECORD.
+009170     ADD 1 TO WS-EXCP-COUNT
+009171     MOVE SPACES TO CUST-EXCP-DETAIL
+009172     MOVE CUST-ID TO EXCP-CUST-ID
+009173     MOVE WS-EXCP-REASON TO EXCP-REASON
+009174     WRITE CUST-EXCP-LINE FROM CUST-EXCP-DETAIL
+009175     DISPLAY "SAMPCOBL - CUSTOMER RECORD REJECTED - CUST-ID "
+009176         CUST-ID " - " WS-EXCP-REASON
+009177     MOVE 4 TO WS-SEVERITY-CANDIDATE
+009178     PERFORM 9100-SET-RETURN-CODE THRU 9100-EXIT.
+009179 3030-EXIT.
+009180     EXIT.
+009181
+009182******************************************************************
+009183*    3050-PROCESS-CUSTOMER-RECORD                                *
+009184******************************************************************
+009185 3050-PROCESS-CUSTOMER-RECORD.
+009186     ADD 1 TO WS-COUNTER
+009187     PERFORM 3060-CONVERT-TO-BASE-CURRENCY THRU 3060-EXIT
+009188     IF CURRENCY-CONVERT-ERROR
+009189         SUBTRACT 1 FROM WS-COUNTER
+009190         MOVE "CURRENCY CONVERSION OVERFLOW" TO WS-EXCP-REASON
+009191         PERFORM 3030-WRITE-EXCEPTION-RECORD THRU 3030-EXIT
+009192     ELSE
+009193         ADD WS-CUST-BASE-BALANCE TO WS-SUM-BALANCE
+009194         ADD CUST-BALANCE TO WS-NATIVE-SUM-BALANCE
+009195         PERFORM 3080-ACCUMULATE-CURRENCY-SUBTOTAL THRU 3080-EXIT
+009196         PERFORM 3400-ACCUMULATE-BALANCE-BUCKET THRU 3400-EXIT
+009197         PERFORM 3450-WRITE-STATEMENT-EXTRACT THRU 3450-EXIT
+009198         IF WS-CUST-BASE-BALANCE > WS-THRESHOLD
+009199             DISPLAY "HIGH BALANCE CUSTOMER: " CUST-NAME
+009200             ADD 1 TO WS-HB-COUNT
+009201             PERFORM 3100-WRITE-HB-DETAIL-LINE THRU 3100-EXIT
+009202         END-IF
+009203         PERFORM 3300-AUDIT-CHECK-BALANCE THRU 3300-EXIT
+009204     END-IF
+009205     DIVIDE WS-COUNTER BY WS-CKPT-INTERVAL GIVING
+009206         WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+009207     IF WS-CKPT-REMAINDER = 0
+009208         PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT
+009209     END-IF.
+009210 3050-EXIT.
+009211     EXIT.
+009212
+009213******************************************************************
+009214*    3060-CONVERT-TO-BASE-CURRENCY                                *
+009215*    CONVERTS THE CURRENT RECORD'S NATIVE CUST-BALANCE TO THE     *
+009216*    RUN'S BASE CURRENCY (WS-BASE-CURRENCY) USING THE EXCHANGE    *
+009217*    RATE TABLE LOADED AT STARTUP, SO WS-SUM-BALANCE AND THE      *
+009218*    HIGH-BALANCE THRESHOLD COMPARISON STAY MEANINGFUL ACROSS     *
+009219*    CURRENCIES.  A BLANK CUST-CURRENCY-CODE IS TREATED AS        *
+009220*    ALREADY BEING IN THE BASE CURRENCY.  A CONVERTED AMOUNT      *
+009221*    THAT WOULD NOT FIT IN WS-CUST-BASE-BALANCE SETS              *
+009222*    CURRENCY-CONVERT-ERROR SO THE CALLER TURNS THE RECORD AWAY   *
+009223*    TO THE EXCEPTION FILE INSTEAD OF SUMMING A TRUNCATED VALUE.  *
+009224******************************************************************
+009225 3060-CONVERT-TO-BASE-CURRENCY.
+009226     MOVE 0 TO WS-EXCH-SEARCH-IDX
+009227     MOVE "N" TO WS-CONVERT-SWITCH
+009228     IF CUST-CURRENCY-CODE = SPACES OR
+009229        CUST-CURRENCY-CODE = WS-BASE-CURRENCY
+009230         MOVE CUST-BALANCE TO WS-CUST-BASE-BALANCE
+009231     ELSE
+009232         MOVE "N" TO WS-EXCH-FOUND
+009233         PERFORM 3070-FIND-EXCH-RATE THRU 3070-EXIT
+009234             UNTIL EXCH-RATE-FOUND OR
+009235                 WS-EXCH-SEARCH-IDX = WS-EXCH-ENTRY-COUNT
+009236         IF EXCH-RATE-FOUND
+009237             COMPUTE WS-CUST-BASE-BALANCE ROUNDED =
+009238                 CUST-BALANCE * WS-EXCH-RATE(WS-EXCH-SEARCH-IDX)
+009239                 ON SIZE ERROR
+009240                     MOVE "Y" TO WS-CONVERT-SWITCH
+009241                     DISPLAY "SAMPCOBL - CURRENCY CONVERSION "
+009242                         "OVERFLOW ON CUST-ID " CUST-ID
+009243                         " - RECORD REJECTED"
+009244             END-COMPUTE
+009245         ELSE
+009246             DISPLAY "SAMPCOBL - NO EXCHANGE RATE FOR CURRENCY "
+009247                 CUST-CURRENCY-CODE " ON CUST-ID " CUST-ID
+009248                 " - TREATED AS BASE CURRENCY"
+009249             MOVE CUST-BALANCE TO WS-CUST-BASE-BALANCE
+009250         END-IF
+009251     END-IF.
+009252 3060-EXIT.
+009253     EXIT.
+009254
+009255******************************************************************
+009256*    3070-FIND-EXCH-RATE                                         *
+009257******************************************************************
+009258 3070-FIND-EXCH-RATE.
+009259     ADD 1 TO WS-EXCH-SEARCH-IDX
+009260     IF WS-EXCH-CODE(WS-EXCH-SEARCH-IDX) = CUST-CURRENCY-CODE
+009261         MOVE "Y" TO WS-EXCH-FOUND
+009262     END-IF.
+009263 3070-EXIT.
+009264     EXIT.
+009265
+009266******************************************************************
+009267*    3080-ACCUMULATE-CURRENCY-SUBTOTAL                            *
+009268*    TRACKS A PER-CURRENCY COUNT AND NATIVE-CURRENCY TOTAL SO     *
+009269*    5050-WRITE-HB-FOOTER CAN PRINT A BREAKDOWN BY CURRENCY.      *
+009270******************************************************************
+009271 3080-ACCUMULATE-CURRENCY-SUBTOTAL.
+009272     MOVE "N" TO WS-CURR-FOUND
+009273     MOVE 0 TO WS-CURR-SEARCH-IDX
+009274     PERFORM 3090-FIND-CURRENCY-ENTRY THRU 3090-EXIT
+009275         UNTIL CURR-ENTRY-FOUND OR
+009276             WS-CURR-SEARCH-IDX = WS-CURR-ENTRY-COUNT
+009277     IF NOT CURR-ENTRY-FOUND
+009278         IF WS-CURR-ENTRY-COUNT < WS-CURR-TABLE-SIZE
+009279             ADD 1 TO WS-CURR-ENTRY-COUNT
+009280             MOVE WS-CURR-ENTRY-COUNT TO WS-CURR-SEARCH-IDX
+009281             MOVE CUST-CURRENCY-CODE TO
+009282                 WS-CURR-CODE(WS-CURR-SEARCH-IDX)
+009283         ELSE
+009284             DISPLAY "SAMPCOBL - CURRENCY SUBTOTAL TABLE FULL - "
+009285                 CUST-CURRENCY-CODE " NOT TRACKED SEPARATELY"
+009286             MOVE 0 TO WS-CURR-SEARCH-IDX
+009287         END-IF
+009288     END-IF
+009289     IF WS-CURR-SEARCH-IDX > 0
+009290         ADD 1 TO WS-CURR-COUNT(WS-CURR-SEARCH-IDX)
+009291         ADD CUST-BALANCE TO
+009292             WS-CURR-NATIVE-TOTAL(WS-CURR-SEARCH-IDX)
+009293     END-IF.
+009294 3080-EXIT.
+009295     EXIT.
+009296
+009297******************************************************************
+009298*    3090-FIND-CURRENCY-ENTRY                                    *
+009299******************************************************************
+009300 3090-FIND-CURRENCY-ENTRY.
+009301     ADD 1 TO WS-CURR-SEARCH-IDX
+009302     IF WS-CURR-CODE(WS-CURR-SEARCH-IDX) = CUST-CURRENCY-CODE
+009303         MOVE "Y" TO WS-CURR-FOUND
+009304     END-IF.
+009305 3090-EXIT.
+009306     EXIT.
+009307
+009308******************************************************************
+009309*    3400-ACCUMULATE-BALANCE-BUCKET                               *
+009310*    FINDS THE BALANCE RANGE WS-CUST-BASE-BALANCE FALLS INTO AND  *
+009311*    ADDS THIS CUSTOMER TO THAT BUCKET'S COUNT AND SUBTOTAL, SO   *
+009312*    5070-WRITE-AGING-REPORT CAN PRINT THE PORTFOLIO'S SHAPE      *
+009313*    ACROSS THE WHOLE RUN, NOT JUST WHO CROSSED WS-THRESHOLD.     *
+009314******************************************************************
+009315 3400-ACCUMULATE-BALANCE-BUCKET.
+009316     MOVE "N" TO WS-BKT-FOUND
+009317     MOVE 0 TO WS-BKT-SEARCH-IDX
+009318     PERFORM 3410-FIND-AGING-BUCKET THRU 3410-EXIT
+009319         UNTIL BKT-ENTRY-FOUND OR
+009320             WS-BKT-SEARCH-IDX = WS-BKT-TABLE-SIZE
+009321     IF BKT-ENTRY-FOUND
+009322         ADD 1 TO WS-BKT-COUNT(WS-BKT-SEARCH-IDX)
+009323         ADD WS-CUST-BASE-BALANCE TO
+009324             WS-BKT-TOTAL(WS-BKT-SEARCH-IDX)
+009325     END-IF.
+009326 3400-EXIT.
+009327     EXIT.
+009328
+009329******************************************************************
+009330*    3410-FIND-AGING-BUCKET                                       *
+009331******************************************************************
+009332 3410-FIND-AGING-BUCKET.
+009333     ADD 1 TO WS-BKT-SEARCH-IDX
+009334     IF WS-CUST-BASE-BALANCE NOT < WS-BKT-LOW(WS-BKT-SEARCH-IDX)
+009335        AND WS-CUST-BASE-BALANCE NOT >
+009336            WS-BKT-HIGH(WS-BKT-SEARCH-IDX)
+009337         MOVE "Y" TO WS-BKT-FOUND
+009338     END-IF.
+009339 3410-EXIT.
+009340     EXIT.
+009341
+009342******************************************************************
+009343*    3450-WRITE-STATEMENT-EXTRACT                                 *
+009344*    WRITES ONE OUTBOUND STATEMENT RECORD FOR THE CURRENT         *
+009345*    CUSTOMER IN THE PRINT/MAIL VENDOR'S INTAKE LAYOUT, SO A      *
+009346*    READY-TO-PRINT STATEMENT FILE IS PRODUCED EVERY CYCLE        *
+009347*    INSTEAD OF BEING ASSEMBLED BY HAND FROM AD HOC QUERIES.      *
+009348******************************************************************
+009349 3450-WRITE-STATEMENT-EXTRACT.
+009350     MOVE CUST-ID TO STMT-CUST-ID
+009351     MOVE CUST-NAME TO STMT-CUST-NAME
+009352     MOVE WS-CUST-BASE-BALANCE TO STMT-CUST-BALANCE
+009353     MOVE WS-RUN-DATE TO STMT-RUN-DATE
+009354     WRITE STATEMENT-EXTRACT-RECORD.
+009355 3450-EXIT.
+009356     EXIT.
+009357
+009358******************************************************************
+009359*    3200-WRITE-CHECKPOINT                                       *
+009360*    SAVES WS-COUNTER, WS-SUM-BALANCE AND EVERY OTHER RUNNING     *
+009361*    ACCUMULATOR (SEE 1100-LOAD-CHECKPOINT) SO A RESTARTED RUN'S  *
+009362*    TOTALS PICK UP WHERE THIS RUN LEFT OFF.                      *
+009363******************************************************************
+009364 3200-WRITE-CHECKPOINT.
+009365     MOVE CUST-ID TO CKPT-LAST-CUST-ID
+009366     MOVE WS-COUNTER TO CKPT-COUNTER
+009367     MOVE WS-SUM-BALANCE TO CKPT-SUM-BALANCE
+009368     MOVE WS-NATIVE-SUM-BALANCE TO CKPT-NATIVE-SUM-BALANCE
+009369     MOVE WS-HB-COUNT TO CKPT-HB-COUNT
+009370     MOVE WS-DUP-COUNT TO CKPT-DUP-COUNT
+009371     MOVE WS-EXCP-COUNT TO CKPT-EXCP-COUNT
+009372     MOVE WS-CURR-ENTRY-COUNT TO CKPT-CURR-ENTRY-COUNT
+009373     MOVE 0 TO WS-CKPT-TBL-IDX
+009374     PERFORM 3210-SAVE-CURR-ENTRY THRU 3210-EXIT
+009375         UNTIL WS-CKPT-TBL-IDX = WS-CURR-ENTRY-COUNT
+009376     MOVE WS-BKT-COUNT(1) TO CKPT-BKT-COUNT(1)
+009377     MOVE WS-BKT-TOTAL(1) TO CKPT-BKT-TOTAL(1)
+009378     MOVE WS-BKT-COUNT(2) TO CKPT-BKT-COUNT(2)
+009379     MOVE WS-BKT-TOTAL(2) TO CKPT-BKT-TOTAL(2)
+009380     MOVE WS-BKT-COUNT(3) TO CKPT-BKT-COUNT(3)
+009381     MOVE WS-BKT-TOTAL(3) TO CKPT-BKT-TOTAL(3)
+009382     MOVE WS-BKT-COUNT(4) TO CKPT-BKT-COUNT(4)
+009383     MOVE WS-BKT-TOTAL(4) TO CKPT-BKT-TOTAL(4)
+009384     WRITE CHECKPOINT-RECORD.
+009385 3200-EXIT.
+009386     EXIT.
+009387
+009388******************************************************************
+009389*    3210-SAVE-CURR-ENTRY                                        *
+009390*    SAVES ONE PER-CURRENCY SUBTOTAL TABLE ENTRY TO THE           *
+009391*    CHECKPOINT RECORD - THE WRITE-SIDE COUNTERPART OF            *
+009392*    1150-RESTORE-CURR-ENTRY.                                     *
+009393******************************************************************
+009394 3210-SAVE-CURR-ENTRY.
+009395     ADD 1 TO WS-CKPT-TBL-IDX
+009396     MOVE WS-CURR-CODE(WS-CKPT-TBL-IDX) TO
+009397         CKPT-CURR-CODE(WS-CKPT-TBL-IDX)
+009398     MOVE WS-CURR-COUNT(WS-CKPT-TBL-IDX) TO
+009399         CKPT-CURR-COUNT(WS-CKPT-TBL-IDX)
+009400     MOVE WS-CURR-NATIVE-TOTAL(WS-CKPT-TBL-IDX) TO
+009401         CKPT-CURR-NATIVE-TOTAL(WS-CKPT-TBL-IDX).
+009402 3210-EXIT.
+009403     EXIT.
+009404
+009405******************************************************************
+009406*    3300-AUDIT-CHECK-BALANCE                                    *
+009407*    WRITES THE CURRENT BALANCE TO THE NEW SNAPSHOT FOR TOMORROW, *
+009408*    THEN MATCH/MERGES CUST-ID AGAINST THE PRIOR SNAPSHOT (IF     *
+009409*    ANY), BOTH IN ASCENDING CUST-ID SEQUENCE, TO CLASSIFY THIS   *
+009410*    CUSTOMER AS CHANGED, NEW, OR TO FLAG ANY PRIOR-SNAPSHOT      *
+009411*    CUST-IDS SKIPPED OVER ALONG THE WAY AS DROPPED.              *
+009412******************************************************************
+009413 3300-AUDIT-CHECK-BALANCE.
+009414     MOVE CUST-ID TO SNAP-OUT-CUST-ID
+009415     MOVE CUST-BALANCE TO SNAP-OUT-BALANCE
+009416     WRITE SNAPSHOT-OUT-RECORD
+009417     IF SNAPSHOT-FILE-PRESENT
+009418         PERFORM 3310-SKIP-DROPPED-SNAPSHOT THRU 3310-EXIT
+009419             UNTIL SNAP-IS-AT-END OR
+009420                   SNAP-IN-CUST-ID NOT < CUST-ID
+009421         IF NOT SNAP-IS-AT-END AND SNAP-IN-CUST-ID = CUST-ID
+009422             IF SNAP-IN-BALANCE NOT = CUST-BALANCE
+009423                 MOVE SNAP-IN-BALANCE TO WS-AUD-OLD-BALANCE
+009424                 SUBTRACT SNAP-IN-BALANCE FROM CUST-BALANCE GIVING
+009425                     WS-AUD-DELTA
+009426                 PERFORM 3350-WRITE-AUDIT-RECORD THRU 3350-EXIT
+009427             END-IF
+009428             PERFORM 2200-READ-NEXT-SNAPSHOT THRU 2200-EXIT
+009429         ELSE
+009430             PERFORM 3360-WRITE-NEW-AUDIT-RECORD THRU 3360-EXIT
+009431         END-IF
+009432     END-IF.
+009433 3300-EXIT.
+009434     EXIT.
+009435
+009436******************************************************************
+009437*    3310-SKIP-DROPPED-SNAPSHOT                                   *
+009438*    THE PRIOR SNAPSHOT'S BUFFERED CUST-ID IS BEHIND THE CURRENT   *
+009439*    CUSTOMER-FILE KEY, WHICH MEANS IT WAS NEVER MATCHED - THAT    *
+009440*    CUSTOMER WAS IN YESTERDAY'S SNAPSHOT BUT IS NOT IN TODAY'S    *
+009441*    FILE.  LOG IT AS DROPPED BEFORE ADVANCING PAST IT.            *
+009442******************************************************************
+009443 3310-SKIP-DROPPED-SNAPSHOT.
+009444     PERFORM 3355-WRITE-DROPPED-AUDIT-RECORD THRU 3355-EXIT
+009445     PERFORM 2200-READ-NEXT-SNAPSHOT THRU 2200-EXIT.
+009446 3310-EXIT.
+009447     EXIT.
+009448
+009449******************************************************************
+009450*    3350-WRITE-AUDIT-RECORD                                     *
+009451******************************************************************
+009452 3350-WRITE-AUDIT-RECORD.
+009453     MOVE "C" TO AUD-CHANGE-TYPE
+009454     MOVE CUST-ID TO AUD-CUST-ID
+009455     MOVE WS-AUD-OLD-BALANCE TO AUD-OLD-BALANCE
+009456     MOVE CUST-BALANCE TO AUD-NEW-BALANCE
+009457     MOVE WS-AUD-DELTA TO AUD-DELTA
+009458     MOVE WS-RUN-DATE TO AUD-RUN-DATE
+009459     WRITE AUDIT-RECORD.
+009460 3350-EXIT.
+009461     EXIT.
+009462
+009463******************************************************************
+009464*    3355-WRITE-DROPPED-AUDIT-RECORD                              *
+009465*    A CUST-ID FROM YESTERDAY'S SNAPSHOT DID NOT APPEAR IN TODAY'S *
+009466*    CUSTOMER-FILE AT ALL.  AUD-NEW-BALANCE IS ZERO SINCE THERE    *
+009467*    IS NO CURRENT BALANCE TO REPORT.                              *
+009468******************************************************************
+009469 3355-WRITE-DROPPED-AUDIT-RECORD.
+009470     MOVE "D" TO AUD-CHANGE-TYPE
+009471     MOVE SNAP-IN-CUST-ID TO AUD-CUST-ID
+009472     MOVE SNAP-IN-BALANCE TO AUD-OLD-BALANCE
+009473     MOVE ZERO TO AUD-NEW-BALANCE
+009474     COMPUTE AUD-DELTA = ZERO - SNAP-IN-BALANCE
+009475     MOVE WS-RUN-DATE TO AUD-RUN-DATE
+009476     WRITE AUDIT-RECORD
+009477     DISPLAY "SAMPCOBL - CUST-ID " SNAP-IN-CUST-ID
+009478         " IN PRIOR SNAPSHOT BUT NOT IN CURRENT FILE - "
+009479         "FLAGGED AS DROPPED".
+009480 3355-EXIT.
+009481     EXIT.
+009482
+009483******************************************************************
+009484*    3360-WRITE-NEW-AUDIT-RECORD                                  *
+009485*    THIS CUST-ID HAS NO MATCH IN YESTERDAY'S SNAPSHOT.            *
+009486*    AUD-OLD-BALANCE IS ZERO SINCE THERE IS NO PRIOR BALANCE TO    *
+009487*    REPORT.                                                       *
+009488******************************************************************
+009489 3360-WRITE-NEW-AUDIT-RECORD.
+009490     MOVE "N" TO AUD-CHANGE-TYPE
+009491     MOVE CUST-ID TO AUD-CUST-ID
+009492     MOVE ZERO TO AUD-OLD-BALANCE
+009493     MOVE CUST-BALANCE TO AUD-NEW-BALANCE
+009494     MOVE CUST-BALANCE TO AUD-DELTA
+009495     MOVE WS-RUN-DATE TO AUD-RUN-DATE
+009496     WRITE AUDIT-RECORD
+009497     DISPLAY "SAMPCOBL - CUST-ID " CUST-ID
+009498         " NOT IN PRIOR SNAPSHOT - FLAGGED AS NEW".
+009499 3360-EXIT.
+009500     EXIT.
+009501
+009502******************************************************************
+009503*    3100-WRITE-HB-DETAIL-LINE                                   *
+009504*    WRITES ONE DETAIL LINE TO THE HIGH BALANCE EXCEPTION        *
+009505*    REPORT, HEADING A NEW PAGE FIRST WHEN THE CURRENT PAGE IS   *
+009506*    FULL OR NO PAGE HAS BEEN STARTED YET.                      *
+009507******************************************************************
+009508 3100-WRITE-HB-DETAIL-LINE.
+009509     IF WS-HB-LINE-CTR = 0 OR
+009510        WS-HB-LINE-CTR >= WS-HB-LINES-PER-PAGE
+009511         PERFORM 3150-WRITE-HB-HEADINGS THRU 3150-EXIT
+009512     END-IF
+009513     SUBTRACT WS-THRESHOLD FROM WS-CUST-BASE-BALANCE GIVING
+009514         WS-HB-OVER-AMOUNT
+009515     MOVE SPACES TO HB-DETAIL-LINE
+009516     MOVE CUST-ID TO HB-DTL-CUST-ID
+009517     MOVE CUST-NAME TO HB-DTL-CUST-NAME
+009518     MOVE CUST-CURRENCY-CODE TO HB-DTL-CURRENCY
+009519     MOVE CUST-BALANCE TO HB-DTL-BALANCE
+009520     MOVE WS-HB-OVER-AMOUNT TO HB-DTL-OVER-AMOUNT
+009521     MOVE WS-BASE-CURRENCY TO HB-DTL-BASE-CURRENCY
+009522     WRITE HB-REPORT-LINE FROM HB-DETAIL-LINE
+009523     ADD 1 TO WS-HB-LINE-CTR.
+009524 3100-EXIT.
+009525     EXIT.
+009526
+009527******************************************************************
+009528*    3150-WRITE-HB-HEADINGS                                     *
+009529******************************************************************
+009530 3150-WRITE-HB-HEADINGS.
+009531     ADD 1 TO WS-HB-PAGE-CTR
+009532     MOVE 0 TO WS-HB-LINE-CTR
+009533     MOVE WS-RUN-DATE TO HB-HDG1-RUN-DATE
+009534     MOVE WS-HB-PAGE-CTR TO HB-HDG1-PAGE-NO
+009535     WRITE HB-REPORT-LINE FROM HB-HEADING-LINE-1
+009536         BEFORE ADVANCING PAGE
+009537     WRITE HB-REPORT-LINE FROM HB-HEADING-LINE-2
+009538         AFTER ADVANCING 2 LINES
+009539     MOVE SPACES TO HB-REPORT-LINE
+009540     WRITE HB-REPORT-LINE AFTER ADVANCING 1 LINE.
+009541 3150-EXIT.
+009542     EXIT.
+009543
+009544******************************************************************
+009545*    4000-RECONCILE-CONTROL-TOTALS                               *
+009546*    COMPARES WS-OLD-MASTER-COUNT AND WS-OLD-MASTER-BALANCE TO   *
+009547*    THE INDEPENDENT RECORD COUNT AND TOTAL PRODUCED BY THE      *
+009548*    UPSTREAM EXTRACT JOB.  BALREC.CPY IS BALANCED AGAINST THE   *
+009549*    RAW DAILY EXTRACT BEFORE 2500-APPLY-MAINTENANCE'S ADD/      *
+009550*    CHANGE/DELETE TRANSACTIONS ARE APPLIED, SO THIS CHECK MUST  *
+009551*    TIE OUT AGAINST THE SAME PRE-MAINTENANCE POPULATION         *
+009552*    (WS-OLD-MASTER-COUNT/WS-OLD-MASTER-BALANCE, ACCUMULATED IN  *
+009553*    2600-READ-NEXT-OLD-MASTER) RATHER THAN WS-COUNTER/          *
+009554*    WS-NATIVE-SUM-BALANCE, WHICH REFLECT THE MAINTAINED MASTER  *
+009555*    AFTER THAT DAY'S ADDS AND DELETES - A ROUTINE NET CHANGE IN *
+009556*    CUSTOMER COUNT WOULD OTHERWISE ALWAYS BE MISREPORTED AS AN  *
+009557*    OUT-OF-BALANCE CONDITION.                                   *
+009558*    THE BALANCING FILE IS OPTIONAL - IF IT IS NOT PRESENT THE   *
+009559*    CONTROL TOTALS SIMPLY ARE NOT VERIFIED FOR THIS RUN.        *
+009560******************************************************************
+009561 4000-RECONCILE-CONTROL-TOTALS.
+009562     OPEN INPUT BALANCE-FILE
+009563     IF BAL-FILE-NOT-FOUND
+009564         DISPLAY "SAMPCOBL - BALANCING FILE NOT FOUND - "
+009565             "CONTROL TOTALS NOT VERIFIED"
+009566     ELSE
+009567         IF NOT BAL-FILE-OK
+009568             DISPLAY "SAMPCOBL - ERROR OPENING BALANCING FILE "
+009569                 "- STATUS " BAL-FILE-STATUS
+009570         ELSE
+009571             READ BALANCE-FILE INTO BALANCE-RECORD
+009572             IF BAL-FILE-OK
+009573                 IF EXT-RECORD-COUNT NOT = WS-OLD-MASTER-COUNT OR
+009574                    EXT-TOTAL-BALANCE NOT = WS-OLD-MASTER-BALANCE
+009575                     DISPLAY "SAMPCOBL - CUSTOMER FILE OUT OF "
+009576                         "BALANCE WITH UPSTREAM EXTRACT"
+009577                     DISPLAY "  EXPECTED COUNT " EXT-RECORD-COUNT
+009578                         " ACTUAL COUNT " WS-OLD-MASTER-COUNT
+009579                     DISPLAY "  EXPECTED TOTAL " EXT-TOTAL-BALANCE
+009580                         " ACTUAL TOTAL " WS-OLD-MASTER-BALANCE
+009581                     MOVE 16 TO WS-SEVERITY-CANDIDATE
+009582                     PERFORM 9100-SET-RETURN-CODE THRU 9100-EXIT
+009583                 ELSE
+009584                     DISPLAY "SAMPCOBL - CONTROL TOTALS BALANCE "
+009585                         "OK"
+009586                 END-IF
+009587             END-IF
+009588             CLOSE BALANCE-FILE
+009589         END-IF
+009590     END-IF.
+009591 4000-EXIT.
+009592     EXIT.
+009593
+009594******************************************************************
+009595*    5000-CLOSE-FILES                                            *
+009596******************************************************************
+009597 5000-CLOSE-FILES.
+009598     ACCEPT WS-JOB-END-TIME FROM TIME
+009599     PERFORM 5050-WRITE-HB-FOOTER THRU 5050-EXIT
+009600     PERFORM 5070-WRITE-AGING-REPORT THRU 5070-EXIT
+009601     CLOSE CUSTOMER-FILE
+009602     CLOSE HIGH-BALANCE-REPORT
+009603     CLOSE RESTART-FILE
+009604     CLOSE SNAPSHOT-OUT
+009605     CLOSE AUDIT-FILE
+009606     MOVE WS-EXCP-COUNT TO EXCPF-COUNT
+009607     MOVE SPACES TO CUST-EXCP-LINE
+009608     WRITE CUST-EXCP-LINE AFTER ADVANCING 1 LINE
+009609     WRITE CUST-EXCP-LINE FROM CUST-EXCP-FOOTER
+009610     MOVE WS-DUP-COUNT TO DUPF-COUNT
+009611     WRITE CUST-EXCP-LINE FROM CUST-DUP-FOOTER
+009612     CLOSE CUSTOMER-EXCEPTION-FILE
+009613     IF SNAPSHOT-FILE-PRESENT
+009614         CLOSE SNAPSHOT-FILE
+009615     END-IF
+009616     PERFORM 5090-WRITE-MANIFEST THRU 5090-EXIT
+009617     CLOSE MANIFEST-FILE
+009618     PERFORM 5095-WRITE-TREND-LOG THRU 5095-EXIT
+009619     CLOSE TREND-LOG-FILE
+009620     CLOSE STATEMENT-EXTRACT-FILE.
+009621 5000-EXIT.
+009622     EXIT.
+009623
+009624******************************************************************
+009625*    5050-WRITE-HB-FOOTER                                        *
+009626******************************************************************
+009627 5050-WRITE-HB-FOOTER.
+009628     MOVE WS-COUNTER TO HB-FTR1-COUNT
+009629     MOVE WS-SUM-BALANCE TO HB-FTR2-TOTAL
+009630     WRITE HB-REPORT-LINE FROM HB-FOOTER-LINE-1
+009631         AFTER ADVANCING 2 LINES
+009632     WRITE HB-REPORT-LINE FROM HB-FOOTER-LINE-2
+009633         AFTER ADVANCING 1 LINE
+009634     IF WS-CURR-ENTRY-COUNT > 0
+009635         WRITE HB-REPORT-LINE FROM CURR-SUBTOTAL-HEADING-LINE
+009636             AFTER ADVANCING 2 LINES
+009637         WRITE HB-REPORT-LINE FROM CURR-SUBTOTAL-COL-HEADING
+009638             AFTER ADVANCING 1 LINE
+009639         PERFORM 5060-WRITE-CURR-SUBTOTAL-LINE THRU 5060-EXIT
+009640             VARYING WS-CURR-PRINT-IDX FROM 1 BY 1
+009641             UNTIL WS-CURR-PRINT-IDX > WS-CURR-ENTRY-COUNT
+009642     END-IF.
+009643 5050-EXIT.
+009644     EXIT.
+009645
+009646******************************************************************
+009647*    5060-WRITE-CURR-SUBTOTAL-LINE                                *
+009648******************************************************************
+009649 5060-WRITE-CURR-SUBTOTAL-LINE.
+009650     MOVE SPACES TO CURR-SUBTOTAL-DETAIL-LINE
+009651     MOVE WS-CURR-CODE(WS-CURR-PRINT-IDX) TO CURR-DTL-CODE
+009652     MOVE WS-CURR-COUNT(WS-CURR-PRINT-IDX) TO CURR-DTL-COUNT
+009653     MOVE WS-CURR-NATIVE-TOTAL(WS-CURR-PRINT-IDX) TO
+009654         CURR-DTL-TOTAL
+009655     WRITE HB-REPORT-LINE FROM CURR-SUBTOTAL-DETAIL-LINE
+009656         AFTER ADVANCING 1 LINE.
+009657 5060-EXIT.
+009658     EXIT.
+009659
+009660******************************************************************
+009661*    5070-WRITE-AGING-REPORT                                     *
+009662*    PRINTS THE PORTFOLIO-WIDE BALANCE RANGE DISTRIBUTION BUILT   *
+009663*    BY 3400-ACCUMULATE-BALANCE-BUCKET AS A NEW SECTION OF THE    *
+009664*    HIGH-BALANCE EXCEPTION REPORT'S FOOTER.                     *
+009665******************************************************************
+009666 5070-WRITE-AGING-REPORT.
+009667     WRITE HB-REPORT-LINE FROM AGING-HEADING-LINE
+009668         AFTER ADVANCING 2 LINES
+009669     WRITE HB-REPORT-LINE FROM AGING-COL-HEADING
+009670         AFTER ADVANCING 1 LINE
+009671     PERFORM 5080-WRITE-AGING-DETAIL-LINE THRU 5080-EXIT
+009672         VARYING WS-BKT-PRINT-IDX FROM 1 BY 1
+009673         UNTIL WS-BKT-PRINT-IDX > WS-BKT-TABLE-SIZE.
+009674 5070-EXIT.
+009675     EXIT.
+009676
+009677******************************************************************
+009678*    5080-WRITE-AGING-DETAIL-LINE                                 *
+009679******************************************************************
+009680 5080-WRITE-AGING-DETAIL-LINE.
+009681     MOVE SPACES TO AGING-DETAIL-LINE
+009682     MOVE WS-BKT-LABEL(WS-BKT-PRINT-IDX) TO AGING-DTL-LABEL
+009683     MOVE WS-BKT-COUNT(WS-BKT-PRINT-IDX) TO AGING-DTL-COUNT
+009684     MOVE WS-BKT-TOTAL(WS-BKT-PRINT-IDX) TO AGING-DTL-TOTAL
+009685     WRITE HB-REPORT-LINE FROM AGING-DETAIL-LINE
+009686         AFTER ADVANCING 1 LINE.
+009687 5080-EXIT.
+009688     EXIT.
+009689
+009690******************************************************************
+009691*    5090-WRITE-MANIFEST                                         *
+009692*    WRITES THE ONE-RECORD RUN MANIFEST DOWNSTREAM JOBS READ TO   *
+009693*    CONFIRM WHAT THIS RUN PROCESSED - THE BUSINESS DATE IT RAN   *
+009694*    AS, HOW MANY CUSTOMERS WERE SUMMARIZED, THEIR TOTAL BASE-    *
+009695*    CURRENCY BALANCE, AND HOW MANY WERE HIGH-BALANCE EXCEPTIONS -*
+009696*    WITHOUT HAVING TO RE-READ CUSTOMER-FILE OR PARSE THE PRINTED *
+009697*    REPORT.                                                      *
+009698******************************************************************
+009699 5090-WRITE-MANIFEST.
+009700     INITIALIZE MANIFEST-RECORD
+009701     MOVE WS-RUN-DATE TO MANI-RUN-DATE
+009702     MOVE WS-COUNTER TO MANI-RECORD-COUNT
+009703     MOVE WS-SUM-BALANCE TO MANI-TOTAL-BALANCE
+009704     MOVE WS-HB-COUNT TO MANI-HIGH-BALANCE-COUNT
+009705     WRITE MANIFEST-RECORD.
+009706 5090-EXIT.
+009707     EXIT.
+009708
+009709******************************************************************
+009710*    5095-WRITE-TREND-LOG                                        *
+009711*    APPENDS ONE RUN-STATS RECORD TO THE BATCH-WINDOW TREND LOG   *
+009712*    SO ELAPSED TIME AND VOLUME CAN BE CHARTED ACROSS RUNS.       *
+009713*    WS-JOB-START-TIME/WS-JOB-END-TIME ARE BOTH HHMMSSCC, SO      *
+009714*    ELAPSED SECONDS IS COMPUTED FROM THE HH/MM/SS PIECES ONLY -  *
+009715*    A RUN THAT CROSSES MIDNIGHT ADDS A DAY'S WORTH OF SECONDS    *
+009716*    BACK IN RATHER THAN REPORTING A NEGATIVE ELAPSED TIME.       *
+009717******************************************************************
+009718 5095-WRITE-TREND-LOG.
+009719     COMPUTE WS-ELAPSED-SECONDS =
+009720         (WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS) -
+009721         (WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+009722     IF WS-ELAPSED-SECONDS < 0
+009723         ADD 86400 TO WS-ELAPSED-SECONDS
+009724     END-IF
+009725     INITIALIZE TREND-RECORD
+009726     MOVE WS-RUN-DATE TO TRND-RUN-DATE
+009727     MOVE WS-ELAPSED-SECONDS TO TRND-ELAPSED-SECONDS
+009728     MOVE WS-COUNTER TO TRND-RECORD-COUNT
+009729     MOVE WS-SUM-BALANCE TO TRND-TOTAL-BALANCE
+009730     WRITE TREND-RECORD.
+009731 5095-EXIT.
+009732     EXIT.
+009733
+009734******************************************************************
+009735*    6000-PERFORM-NETWORK-OPERATION                              *
+009736******************************************************************
+009737 6000-PERFORM-NETWORK-OPERATION.
+009738     IF WS-NETWORK-STATUS = "N"
+009739         MOVE 0 TO WS-NETWORK-RETRY-COUNT
+009740         PERFORM 6010-CALL-NETWORK-SERVICE THRU 6010-EXIT
+009741             UNTIL WS-NETWORK-STATUS = "Y"
+009742             OR WS-NETWORK-RETRY-COUNT >=
+009743                 WS-NETWORK-MAX-RETRIES
+009744         IF WS-NETWORK-STATUS = "Y"
+009745             DISPLAY "NETWORK OPERATION SUCCESSFUL."
+009746         ELSE
+009747             DISPLAY "NETWORK OPERATION FAILED AFTER "
+009748                 WS-NETWORK-RETRY-COUNT " ATTEMPTS."
+009749             MOVE "NETWORK-SERVICE" TO WS-ALERT-OPERATION
+009750             MOVE "FAILED" TO WS-ALERT-STATUS-TEXT
+009751             PERFORM 8000-WRITE-OPERATOR-ALERT THRU 8000-EXIT
+009752         END-IF
+009753     END-IF.
+009754 6000-EXIT.
+009755     EXIT.
+009756
+009757******************************************************************
+009758*    6010-CALL-NETWORK-SERVICE                                   *
+009759*    ISSUES ONE ATTEMPT AT THE NETWORK-SERVICE CALL-OUT.  ON     *
+009760*    FAILURE, WAITS A DELAY THAT GROWS WITH THE ATTEMPT NUMBER   *
+009761*    BEFORE RETURNING CONTROL TO THE RETRY LOOP IN 6000.         *
+009762******************************************************************
+009763 6010-CALL-NETWORK-SERVICE.
+009764     ADD 1 TO WS-NETWORK-RETRY-COUNT
+009765     CALL 'NETWORK-SERVICE' USING WS-NETWORK-STATUS
+009766     IF WS-NETWORK-STATUS = "Y"
+009767         DISPLAY "SAMPCOBL - NETWORK ATTEMPT "
+009768             WS-NETWORK-RETRY-COUNT " SUCCEEDED"
+009769     ELSE
+009770         DISPLAY "SAMPCOBL - NETWORK ATTEMPT "
+009771             WS-NETWORK-RETRY-COUNT " FAILED"
+009772         IF WS-NETWORK-RETRY-COUNT < WS-NETWORK-MAX-RETRIES
+009773             PERFORM 6020-DELAY-BEFORE-RETRY THRU 6020-EXIT
+009774         END-IF
+009775     END-IF.
+009776 6010-EXIT.
+009777     EXIT.
+009778
+009779******************************************************************
+009780*    6020-DELAY-BEFORE-RETRY                                     *
+009781*    SPINS A SHORT, LENGTHENING DELAY BETWEEN RETRY ATTEMPTS.    *
+009782*    NO OS DELAY SERVICE IS ASSUMED TO BE AVAILABLE, SO THE      *
+009783*    DELAY IS A COUNTED PERFORM RATHER THAN A TIMED WAIT.        *
+009784******************************************************************
+009785 6020-DELAY-BEFORE-RETRY.
+009786     COMPUTE WS-NETWORK-DELAY-COUNT =
+009787         WS-NETWORK-DELAY-TICKS * WS-NETWORK-RETRY-COUNT
+009788     PERFORM 6030-DELAY-TICK WS-NETWORK-DELAY-COUNT TIMES.
+009789 6020-EXIT.
+009790     EXIT.
+009791
+009792******************************************************************
+009793*    6030-DELAY-TICK                                             *
+009794******************************************************************
+009795 6030-DELAY-TICK.
+009796     CONTINUE.
+009797 6030-EXIT.
+009798     EXIT.
+009799
+009800******************************************************************
+009801*    7000-PERFORM-DB-OPERATION                                   *
+009802*    LOOKS UP THE QUERY TEXT FOR WS-DB-REQUEST-ID IN THE TABLE    *
+009803*    1260-INIT-DB-QUERY-TABLE LOADED AT STARTUP AND ISSUES IT     *
+009804*    AGAINST DATABASE-SERVICE.  THE END-OF-RUN CUSTOMER COUNT     *
+009805*    CHECK IS THE ONLY CALLER TODAY, BUT ANY PARAGRAPH CAN ISSUE  *
+009806*    ANY TABLE ENTRY BY MOVING ITS QUERY-ID TO WS-DB-REQUEST-ID   *
+009807*    BEFORE PERFORMING THIS PARAGRAPH.                            *
+009808******************************************************************
+009809 7000-PERFORM-DB-OPERATION.
+009810     MOVE "CUSTCNT" TO WS-DB-REQUEST-ID
+009811     PERFORM 7010-FIND-DB-QUERY THRU 7010-EXIT
+009812     IF DB-QUERY-FOUND
+009813         MOVE WS-DB-QUERY-TEMPLATE(WS-DB-QUERY-SEARCH-IDX) TO
+009814             WS-QUERY-TEXT
+009815         CALL 'DATABASE-SERVICE' USING WS-DB-QUERY WS-DB-STATUS
+009816         IF WS-DB-STATUS = "Y"
+009817             DISPLAY "DATABASE QUERY SUCCESSFUL."
+009818         ELSE
+009819             DISPLAY "DATABASE QUERY FAILED."
+009820             MOVE "DATABASE-SERVICE" TO WS-ALERT-OPERATION
+009821             MOVE "FAILED" TO WS-ALERT-STATUS-TEXT
+009822             PERFORM 8000-WRITE-OPERATOR-ALERT THRU 8000-EXIT
+009823         END-IF
+009824     ELSE
+009825         DISPLAY "SAMPCOBL - DB QUERY ID " WS-DB-REQUEST-ID
+009826             " NOT FOUND IN QUERY TABLE"
+009827         MOVE "DATABASE-SERVICE" TO WS-ALERT-OPERATION
+009828         MOVE "BADQUERY" TO WS-ALERT-STATUS-TEXT
+009829         PERFORM 8000-WRITE-OPERATOR-ALERT THRU 8000-EXIT
+009830     END-IF.
+009831 7000-EXIT.
+009832     EXIT.
+009833
+009834******************************************************************
+009835*    7010-FIND-DB-QUERY                                          *
+009836*    LINEAR SEARCH OF WS-DB-QUERY-ENTRIES FOR WS-DB-REQUEST-ID,   *
+009837*    THE SAME "REMEMBER THE INDEX WHERE IT MATCHED" IDIOM USED    *
+009838*    BY 3410-FIND-AGING-BUCKET AND THE EXCHANGE RATE LOOKUP.      *
+009839******************************************************************
+009840 7010-FIND-DB-QUERY.
+009841     MOVE "N" TO WS-DB-QUERY-FOUND
+009842     MOVE 0 TO WS-DB-QUERY-SEARCH-IDX
+009843     PERFORM 7020-CHECK-DB-QUERY-ENTRY THRU 7020-EXIT
+009844         UNTIL DB-QUERY-FOUND OR
+009845             WS-DB-QUERY-SEARCH-IDX = WS-DB-QUERY-ENTRY-COUNT.
+009846 7010-EXIT.
+009847     EXIT.
+009848
+009849 7020-CHECK-DB-QUERY-ENTRY.
+009850     ADD 1 TO WS-DB-QUERY-SEARCH-IDX
+009851     IF WS-DB-REQUEST-ID = WS-DB-QUERY-ID(WS-DB-QUERY-SEARCH-IDX)
+009852         MOVE "Y" TO WS-DB-QUERY-FOUND
+009853     END-IF.
+009854 7020-EXIT.
+009855     EXIT.
+009856
+009857******************************************************************
+009858*    8000-WRITE-OPERATOR-ALERT                                   *
+009859*    APPENDS ONE RECORD TO THE OPERATOR ALERT FILE FOR A          *
+009860*    DATABASE-SERVICE OR NETWORK-SERVICE FAILURE THAT COULD NOT   *
+009861*    BE RESOLVED BY RETRYING.  CALLERS MOVE THE OPERATION NAME    *
+009862*    AND STATUS TEXT INTO WS-ALERT-OPERATION/WS-ALERT-STATUS-TEXT *
+009863*    BEFORE PERFORMING THIS PARAGRAPH.  EVERY OPERATOR ALERT      *
+009864*    RAISES THE JOB'S END-OF-RUN SEVERITY, SINCE AN UNRESOLVED    *
+009865*    DATABASE OR NETWORK FAILURE IS ALWAYS WORTH THE SCHEDULER    *
+009866*    KNOWING ABOUT EVEN WHEN THE REST OF THE RUN COMPLETED.       *
+009867******************************************************************
+009868 8000-WRITE-OPERATOR-ALERT.
+009869     INITIALIZE ALERT-RECORD
+009870     ACCEPT ALRT-DATE FROM DATE
+009871     ACCEPT ALRT-TIME FROM TIME
+009872     MOVE WS-ALERT-PROGRAM TO ALRT-PROGRAM
+009873     MOVE WS-ALERT-OPERATION TO ALRT-OPERATION
+009874     MOVE WS-ALERT-STATUS-TEXT TO ALRT-STATUS
+009875     WRITE ALERT-RECORD
+009876     MOVE 8 TO WS-SEVERITY-CANDIDATE
+009877     PERFORM 9100-SET-RETURN-CODE THRU 9100-EXIT.
+009878 8000-EXIT.
+009879     EXIT.
+009880
+009881******************************************************************
+009882*    9100-SET-RETURN-CODE                                        *
+009883*    RAISES WS-RETURN-CODE TO WS-SEVERITY-CANDIDATE UNLESS THE     *
+009884*    JOB HAS ALREADY ACCUMULATED A HIGHER SEVERITY - THE FINAL      *
+009885*    RETURN CODE REFLECTS THE WORST CONDITION SEEN, NOT JUST THE    *
+009886*    LAST ONE.                                                      *
+009887******************************************************************
+009888 9100-SET-RETURN-CODE.
+009889     IF WS-SEVERITY-CANDIDATE > WS-RETURN-CODE
+009890         MOVE WS-SEVERITY-CANDIDATE TO WS-RETURN-CODE
+009891     END-IF.
+009892 9100-EXIT.
+009893     EXIT.
+009894
+009895******************************************************************
+009896*    9999-STOP-RUN                                               *
+009897******************************************************************
+009898 9999-STOP-RUN.
+009899     MOVE WS-RETURN-CODE TO RETURN-CODE
+009900     CLOSE ALERT-FILE
+009901     STOP RUN.
+009902 9999-EXIT.
+009903     EXIT.
