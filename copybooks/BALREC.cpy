@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      *    BALREC.CPY                                                  *
+      *    EXTERNAL BALANCING RECORD PRODUCED BY THE UPSTREAM EXTRACT  *
+      *    JOB.  ONE RECORD PER RUN, USED BY SAMPCOBL TO CROSS-CHECK   *
+      *    WS-COUNTER AND WS-SUM-BALANCE AFTER THE CUSTOMER FILE PASS. *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/14/2026  RVH  ORIGINAL.
+      ******************************************************************
+       01  BALANCE-RECORD.
+           05  EXT-RECORD-COUNT     PIC 9(7).
+           05  EXT-TOTAL-BALANCE    PIC 9(7)V99.
+           05  FILLER               PIC X(20).
