@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                                                                *
+      *    ARCHREC.CPY                                                 *
+      *    CUSTOMER ARCHIVE RECORD.  ONE RECORD IS WRITTEN BY ARCHPRGE *
+      *    FOR EVERY CUSTOMER-FILE RECORD IT REMOVES FROM THE LIVE     *
+      *    MASTER, SO PERIOD-END ARCHIVAL NEVER JUST DISCARDS DATA -   *
+      *    IT MOVES IT SOMEWHERE ELSE.  ARCH-ARCHIVE-DATE IS THE RUN   *
+      *    DATE ARCHPRGE ACTUALLY REMOVED THE RECORD, NOT THE          *
+      *    CUSTOMER'S OWN LAST-ACTIVITY DATE.                          *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/25/2026  RVH  ORIGINAL.
+      ******************************************************************
+       01  ARCHIVE-RECORD.
+           05  ARCH-ARCHIVE-DATE         PIC 9(06).
+           05  ARCH-CUST-ID              PIC X(10).
+           05  ARCH-CUST-NAME            PIC X(30).
+           05  ARCH-CUST-BALANCE         PIC 9(5)V99.
+           05  ARCH-CUST-PHONE           PIC X(10).
+           05  ARCH-CUST-ADDRESS         PIC X(30).
+           05  ARCH-CUST-STATUS          PIC X(01).
+           05  ARCH-CUST-LAST-ACTIVITY-DATE  PIC 9(06).
+           05  ARCH-CUST-CURRENCY-CODE   PIC X(03).
