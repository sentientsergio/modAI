@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *    STMTREC.CPY                                                 *
+      *    OUTBOUND CUSTOMER STATEMENT EXTRACT RECORD.  ONE RECORD IS  *
+      *    WRITTEN PER CUSTOMER DURING 3000-READ-CUSTOMER-RECORDS, IN  *
+      *    THE FIXED-WIDTH LAYOUT THE PRINT/MAIL VENDOR'S INTAKE JOB   *
+      *    EXPECTS, SO THE FILE CAN BE HANDED OFF AS-IS EACH CYCLE.    *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/25/2026  RVH  ORIGINAL.
+      ******************************************************************
+       01  STATEMENT-EXTRACT-RECORD.
+           05  STMT-CUST-ID              PIC X(10).
+           05  STMT-CUST-NAME            PIC X(30).
+           05  STMT-CUST-BALANCE         PIC 9(7)V99.
+           05  STMT-RUN-DATE             PIC 9(06).
+           05  FILLER                    PIC X(20).
