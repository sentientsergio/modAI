@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *    GLEXREC.CPY                                                 *
+      *    GENERAL LEDGER EXTRACT RECORD.  ONE RECORD PER GL ACCOUNT,  *
+      *    CARRYING THAT ACCOUNT'S RECEIVABLES CONTROL BALANCE AS OF   *
+      *    THE CLOSE OF THE LEDGER'S OWN CYCLE.  GLRECON SUMS THESE    *
+      *    ACROSS ALL ACCOUNTS AND TIES THE RESULT OUT AGAINST         *
+      *    CUSTOMER-FILE'S COMPUTED TOTAL.                             *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/25/2026  RVH  ORIGINAL.
+      ******************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-CODE           PIC X(10).
+           05  GL-ACCOUNT-NAME           PIC X(20).
+           05  GL-CONTROL-BALANCE        PIC 9(9)V99.
+           05  FILLER                    PIC X(10).
