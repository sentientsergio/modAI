@@ -0,0 +1,35 @@
+      ******************************************************************
+      *                                                                *
+      *    CUSTREC.CPY                                                 *
+      *    CUSTOMER MASTER RECORD LAYOUT                                *
+      *    SHARED BY SAMPCOBL, CUSTLKUP AND ARCHPRGE PROGRAMS           *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/08/2026  RVH  ORIGINAL LAYOUT (ID, NAME, BALANCE) PULLED
+      *                    OUT OF SAMPCOBL SOURCE INTO SHARED COPYBOOK.
+      *   08/21/2026  RVH  ADDED CUST-PHONE, CUST-ADDRESS, CUST-STATUS
+      *                    AND CUST-LAST-ACTIVITY-DATE SO CONTACT AND
+      *                    ACCOUNT-STATUS INFORMATION NO LONGER LIVES
+      *                    IN SIDE SPREADSHEETS.
+      *   08/22/2026  RVH  ADDED CUST-CURRENCY-CODE.  DEFAULTS TO THE
+      *                    RUN'S BASE CURRENCY WHEN BLANK SO EXISTING
+      *                    SINGLE-CURRENCY EXTRACTS STILL WORK.
+      *   08/29/2026  RVH  CORRECTED HEADER COMMENT - REMOVED REFERENCE
+      *                    TO A "STMTEXT" PROGRAM THAT WAS NEVER BUILT.
+      *                    THE STATEMENT EXTRACT LIVES IN SAMPCOBL'S
+      *                    3450-WRITE-STATEMENT-EXTRACT PARAGRAPH.
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID              PIC X(10).
+           05  CUST-NAME            PIC X(30).
+           05  CUST-BALANCE         PIC 9(5)V99.
+           05  CUST-PHONE           PIC X(10).
+           05  CUST-ADDRESS         PIC X(30).
+           05  CUST-STATUS          PIC X(01).
+               88  CUST-STATUS-ACTIVE    VALUE "A".
+               88  CUST-STATUS-CLOSED    VALUE "C".
+               88  CUST-STATUS-FROZEN    VALUE "F".
+               88  CUST-STATUS-VALID     VALUE "A" "C" "F".
+           05  CUST-LAST-ACTIVITY-DATE   PIC 9(06).
+           05  CUST-CURRENCY-CODE   PIC X(03).
