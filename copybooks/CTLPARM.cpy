@@ -0,0 +1,31 @@
+      ******************************************************************
+      *                                                                *
+      *    CTLPARM.CPY                                                 *
+      *    RUN CONTROL / PARAMETER RECORD FOR SAMPCOBL                 *
+      *    ONE RECORD READ AT START OF RUN.  ANY FIELD LEFT AT ITS     *
+      *    DEFAULT VALUE (LOW-VALUES OR SPACES) IS DEFAULTED BY        *
+      *    1000-INITIALIZE RATHER THAN TAKEN LITERALLY.                *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/11/2026  RVH  ORIGINAL - THRESHOLD AND CUSTOMER FILE NAME.
+      *   08/15/2026  RVH  ADDED CTL-RESTART-FLAG SO A RERUN CAN BE
+      *                    TOLD TO RESUME FROM THE LAST CHECKPOINT
+      *                    RATHER THAN STARTING THE FILE OVER.
+      *   08/25/2026  RVH  ADDED CTL-BUSINESS-DATE (YYMMDD) SO A RERUN
+      *                    OF A PRIOR CYCLE CAN BE STAMPED WITH THE
+      *                    BUSINESS DATE IT IS ACTUALLY PROCESSING
+      *                    INSTEAD OF TODAY'S SYSTEM DATE.  ZERO OR
+      *                    SPACES LEAVES THE SYSTEM DATE IN EFFECT.
+      *   08/29/2026  RVH  REMOVED CTL-CUSTOMER-FILE-ID.  IT WAS NEVER
+      *                    READ ANYWHERE - THE CUSTOMER FILE'S DD NAME
+      *                    IS A JCL ASSIGNMENT (SEE SAMPCOBL'S SELECT
+      *                    CUSTOMER-FILE), NOT SOMETHING THIS CONTROL
+      *                    RECORD CAN DRIVE - AND LEFT A FUTURE READER
+      *                    THINKING THE FILE NAME WAS CONFIGURABLE HERE.
+      ******************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-THRESHOLD        PIC 9(5)V99.
+           05  CTL-RESTART-FLAG     PIC X(01).
+           05  CTL-BUSINESS-DATE    PIC 9(06).
+           05  FILLER               PIC X(46).
