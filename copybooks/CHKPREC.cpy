@@ -0,0 +1,44 @@
+      ******************************************************************
+      *                                                                *
+      *    CHKPREC.CPY                                                 *
+      *    CHECKPOINT RECORD WRITTEN PERIODICALLY BY SAMPCOBL DURING   *
+      *    THE CUSTOMER FILE PASS SO A RERUN CAN RESTART AFTER THE     *
+      *    LAST CUST-ID PROCESSED INSTEAD OF FROM THE TOP OF THE FILE. *
+      *    CARRIES EVERY RUNNING ACCUMULATOR THAT FEEDS THE REPORT     *
+      *    FOOTERS AND THE MANIFEST, NOT JUST THE COUNT AND BALANCE    *
+      *    SUM, SO A RESTARTED RUN'S TOTALS REFLECT THE WHOLE FILE     *
+      *    RATHER THAN ONLY THE RECORDS READ AFTER THE RESTART POINT.  *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/15/2026  RVH  ORIGINAL.
+      *   08/29/2026  RVH  ADDED CKPT-NATIVE-SUM-BALANCE, CKPT-HB-COUNT,
+      *                    CKPT-DUP-COUNT AND THE CKPT-CURR-ENTRIES/
+      *                    CKPT-BKT-ENTRIES TABLES SO RESTART RELOADS
+      *                    EVERY ACCUMULATOR THE REPORT FOOTERS AND
+      *                    MANIFEST DEPEND ON, NOT JUST WS-COUNTER AND
+      *                    WS-SUM-BALANCE.
+      *   08/30/2026  RVH  ADDED CKPT-EXCP-COUNT - WS-EXCP-COUNT WAS
+      *                    THE ONE RUNNING ACCUMULATOR STILL NOT CARRIED
+      *                    ACROSS A RESTART, SO A RESTARTED RUN'S
+      *                    EXCEPTION-FILE FOOTER SHOWED A WHOLE-FILE
+      *                    DUPF-COUNT NEXT TO A POST-RESTART-ONLY
+      *                    EXCPF-COUNT.  WIDENED CKPT-COUNTER TO MATCH
+      *                    WS-COUNTER'S PIC 9(7).
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-CUST-ID    PIC X(10).
+           05  CKPT-COUNTER         PIC 9(7).
+           05  CKPT-SUM-BALANCE     PIC 9(7)V99.
+           05  CKPT-NATIVE-SUM-BALANCE  PIC 9(7)V99.
+           05  CKPT-HB-COUNT        PIC 9(5).
+           05  CKPT-DUP-COUNT       PIC 9(5).
+           05  CKPT-EXCP-COUNT      PIC 9(5).
+           05  CKPT-CURR-ENTRY-COUNT PIC 9(3).
+           05  CKPT-CURR-ENTRIES OCCURS 20 TIMES.
+               10  CKPT-CURR-CODE          PIC X(03).
+               10  CKPT-CURR-COUNT         PIC 9(5).
+               10  CKPT-CURR-NATIVE-TOTAL  PIC 9(7)V99.
+           05  CKPT-BKT-ENTRIES OCCURS 4 TIMES.
+               10  CKPT-BKT-COUNT       PIC 9(5).
+               10  CKPT-BKT-TOTAL       PIC 9(9)V99.
