@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      *    ALERTREC.CPY                                                *
+      *    OPERATOR ALERT RECORD.  ONE RECORD PER DATABASE-SERVICE OR  *
+      *    NETWORK-SERVICE FAILURE SAMPCOBL COULD NOT RECOVER FROM ON  *
+      *    ITS OWN, SO OPERATIONS HAS SOMETHING TO PAGE OFF OF BESIDES *
+      *    A DISPLAY MESSAGE BURIED IN THE JOB LOG.                    *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/25/2026  RVH  ORIGINAL.
+      ******************************************************************
+       01  ALERT-RECORD.
+           05  ALRT-DATE                PIC 9(06).
+           05  ALRT-TIME                PIC 9(08).
+           05  ALRT-PROGRAM             PIC X(08).
+           05  ALRT-OPERATION           PIC X(20).
+           05  ALRT-STATUS              PIC X(10).
+           05  FILLER                   PIC X(20).
