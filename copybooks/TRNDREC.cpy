@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *    TRNDREC.CPY                                                 *
+      *    BATCH-WINDOW TREND LOG RECORD.  ONE RECORD IS APPENDED BY   *
+      *    SAMPCOBL AT THE END OF EVERY RUN SO ELAPSED TIME AND VOLUME *
+      *    CAN BE CHARTED OVER TIME INSTEAD OF ONLY EVER SEEING THE    *
+      *    CURRENT RUN'S NUMBERS.                                      *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/25/2026  RVH  ORIGINAL.
+      ******************************************************************
+       01  TREND-RECORD.
+           05  TRND-RUN-DATE            PIC 9(06).
+           05  TRND-ELAPSED-SECONDS     PIC 9(07).
+           05  TRND-RECORD-COUNT        PIC 9(07).
+           05  TRND-TOTAL-BALANCE       PIC 9(09)V99.
+           05  FILLER                   PIC X(20).
