@@ -0,0 +1,31 @@
+      ******************************************************************
+      *                                                                *
+      *    MAINTTXN.CPY                                                *
+      *    CUSTOMER MAINTENANCE TRANSACTION RECORD.  ONE RECORD PER   *
+      *    ADD/CHANGE/DELETE, SORTED IN ASCENDING MAINT-CUST-ID        *
+      *    SEQUENCE, APPLIED AGAINST THE OLD CUSTOMER MASTER BY        *
+      *    2500-APPLY-MAINTENANCE BEFORE THE SUMMARY/THRESHOLD PASS.   *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/18/2026  RVH  ORIGINAL.
+      *   08/21/2026  RVH  ADDED MAINT-CUST-PHONE, MAINT-CUST-ADDRESS,
+      *                    MAINT-CUST-STATUS AND
+      *                    MAINT-CUST-LAST-ACTIVITY-DATE TO CARRY THE
+      *                    NEW CUSTREC CONTACT/STATUS FIELDS THROUGH
+      *                    ADD AND CHANGE TRANSACTIONS.
+      *   08/22/2026  RVH  ADDED MAINT-CUST-CURRENCY-CODE.
+      ******************************************************************
+       01  MAINT-TRANSACTION-RECORD.
+           05  MAINT-TXN-TYPE       PIC X(01).
+               88  MAINT-TXN-ADD        VALUE "A".
+               88  MAINT-TXN-CHANGE     VALUE "C".
+               88  MAINT-TXN-DELETE     VALUE "D".
+           05  MAINT-CUST-ID        PIC X(10).
+           05  MAINT-CUST-NAME      PIC X(30).
+           05  MAINT-CUST-BALANCE   PIC 9(5)V99.
+           05  MAINT-CUST-PHONE     PIC X(10).
+           05  MAINT-CUST-ADDRESS   PIC X(30).
+           05  MAINT-CUST-STATUS    PIC X(01).
+           05  MAINT-CUST-LAST-ACTIVITY-DATE  PIC 9(06).
+           05  MAINT-CUST-CURRENCY-CODE       PIC X(03).
