@@ -0,0 +1,17 @@
+      ******************************************************************
+      *                                                                *
+      *    SNAPREC.CPY                                                 *
+      *    PRIOR-RUN BALANCE SNAPSHOT RECORD, KEYED BY CUST-ID.  READ  *
+      *    AT THE START OF THE RUN (AS SNAPSHOT-IN-RECORD) TO DETECT   *
+      *    BALANCE CHANGES, AND WRITTEN AT THE END OF THE RUN (AS      *
+      *    SNAPSHOT-OUT-RECORD) TO BECOME TOMORROW'S PRIOR SNAPSHOT.   *
+      *    ASSUMES THE SNAPSHOT FILE IS IN THE SAME CUST-ID SEQUENCE   *
+      *    AS CUSTOMER-FILE.                                           *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/17/2026  RVH  ORIGINAL.
+      ******************************************************************
+       01  SNAPSHOT-RECORD.
+           05  SNAP-CUST-ID         PIC X(10).
+           05  SNAP-BALANCE         PIC 9(5)V99.
