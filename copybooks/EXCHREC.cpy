@@ -0,0 +1,16 @@
+      ******************************************************************
+      *                                                                *
+      *    EXCHREC.CPY                                                 *
+      *    CURRENCY EXCHANGE RATE REFERENCE RECORD.  ONE RECORD PER    *
+      *    CURRENCY CODE, GIVING THE RATE THAT CONVERTS A NATIVE       *
+      *    BALANCE IN THAT CURRENCY TO THE RUN'S BASE CURRENCY.  LOADED*
+      *    ENTIRELY INTO A WORKING-STORAGE TABLE AT STARTUP BY         *
+      *    1200-LOAD-EXCHANGE-RATES.                                   *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/22/2026  RVH  ORIGINAL.
+      ******************************************************************
+       01  EXCHANGE-RATE-RECORD.
+           05  EXCH-CURRENCY-CODE   PIC X(03).
+           05  EXCH-RATE-TO-BASE    PIC 9(3)V9(6).
