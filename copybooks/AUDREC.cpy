@@ -0,0 +1,27 @@
+      ******************************************************************
+      *                                                                *
+      *    AUDREC.CPY                                                  *
+      *    CUSTOMER BALANCE AUDIT TRAIL RECORD.  ONE RECORD IS WRITTEN *
+      *    EACH TIME A CUSTOMER'S BALANCE DIFFERS FROM THE PRIOR RUN'S *
+      *    SNAPSHOT, SO THAT BALANCE DISPUTES AND AUDITS HAVE A REAL   *
+      *    CHANGE HISTORY TO POINT TO.                                 *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/17/2026  RVH  ORIGINAL.
+      *   08/25/2026  RVH  ADDED AUD-CHANGE-TYPE SO THE MATCH AGAINST
+      *                    THE PRIOR SNAPSHOT CAN TELL A BALANCE CHANGE
+      *                    APART FROM A CUST-ID THAT IS BRAND NEW OR ONE
+      *                    THAT DROPPED OUT OF THE FILE SINCE YESTERDAY,
+      *                    NOT JUST CHANGED BALANCES.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-CHANGE-TYPE      PIC X(01).
+               88  AUD-TYPE-CHANGE      VALUE "C".
+               88  AUD-TYPE-NEW         VALUE "N".
+               88  AUD-TYPE-DROPPED     VALUE "D".
+           05  AUD-CUST-ID          PIC X(10).
+           05  AUD-OLD-BALANCE      PIC 9(5)V99.
+           05  AUD-NEW-BALANCE      PIC 9(5)V99.
+           05  AUD-DELTA            PIC S9(5)V99.
+           05  AUD-RUN-DATE         PIC 9(6).
