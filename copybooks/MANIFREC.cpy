@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *    MANIFREC.CPY                                                *
+      *    RUN MANIFEST/TRAILER RECORD.  ONE RECORD WRITTEN BY         *
+      *    SAMPCOBL AT THE END OF EVERY RUN SO THE NEXT JOB IN THE     *
+      *    CYCLE CAN CONFIRM WHAT THIS RUN ACTUALLY PROCESSED WITHOUT  *
+      *    RE-READING CUSTOMER-FILE OR SCRAPING THE PRINTED REPORT.    *
+      *                                                                *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   08/25/2026  RVH  ORIGINAL.
+      ******************************************************************
+       01  MANIFEST-RECORD.
+           05  MANI-RUN-DATE            PIC 9(06).
+           05  MANI-RECORD-COUNT        PIC 9(07).
+           05  MANI-TOTAL-BALANCE       PIC 9(09)V99.
+           05  MANI-HIGH-BALANCE-COUNT  PIC 9(05).
+           05  FILLER                   PIC X(20).
